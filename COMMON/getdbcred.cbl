@@ -0,0 +1,48 @@
+      ******************************************************************
+      *    [MF] Le programme 'Get DB Credentials' fournit à
+      *    l'appelant le nom de la base, l'utilisateur et le mot de
+      *    passe à utiliser pour le CONNECT SQL. Ils sont lus dans les
+      *    variables d'environnement BOBONIORT_DB_NAME,
+      *    BOBONIORT_DB_USER et BOBONIORT_DB_PASSWORD ; toute variable
+      *    absente ou laissée à blanc reprend la valeur historique
+      *    utilisée avant l'externalisation, pour qu'un poste qui ne
+      *    positionne pas encore ces variables continue de se
+      *    connecter comme avant.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getdbcred.
+       AUTHOR.       Martial.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DEFAULT-DBNAME   PIC X(11) VALUE 'boboniortdb'.
+       01  WS-DEFAULT-USERNAME PIC X(05) VALUE 'cobol'.
+       01  WS-DEFAULT-PASSWD   PIC X(10) VALUE 'cbl85'.
+
+       LINKAGE SECTION.
+       01  LK-DBNAME    PIC X(11).
+       01  LK-USERNAME  PIC X(05).
+       01  LK-PASSWD    PIC X(10).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-DBNAME, LK-USERNAME, LK-PASSWD.
+       0000-START-MAIN.
+           ACCEPT LK-DBNAME FROM ENVIRONMENT "BOBONIORT_DB_NAME"
+           IF LK-DBNAME = SPACES
+               MOVE WS-DEFAULT-DBNAME TO LK-DBNAME
+           END-IF.
+
+           ACCEPT LK-USERNAME FROM ENVIRONMENT "BOBONIORT_DB_USER"
+           IF LK-USERNAME = SPACES
+               MOVE WS-DEFAULT-USERNAME TO LK-USERNAME
+           END-IF.
+
+           ACCEPT LK-PASSWD FROM ENVIRONMENT "BOBONIORT_DB_PASSWORD"
+           IF LK-PASSWD = SPACES
+               MOVE WS-DEFAULT-PASSWD TO LK-PASSWD
+           END-IF.
+
+           GOBACK.
