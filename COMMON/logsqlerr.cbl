@@ -0,0 +1,62 @@
+      ******************************************************************
+      *    [IM] Le programme 'log SQL error' trace dans un fichier     *
+      *    plat les erreurs techniques remontées par le SGBD (SQLCODE *
+      *    différent de zéro et différent de 100 - pas de ligne/plus  *
+      *    de ligne n'est pas une erreur) afin qu'elles restent       *
+      *    consultables même quand l'écran ne fait qu'afficher un     *
+      *    message générique à l'opérateur.                           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. logsqlerr.
+       AUTHOR.       Isabelle.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQL-ERROR-LOG ASSIGN TO "SQLERRORLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-LOG-FILE-STATUS.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SQL-ERROR-LOG.
+       01  SQL-ERROR-LOG-RECORD PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-FILE-STATUS   PIC X(02).
+       01  WS-LOG-LINE          PIC X(150).
+       01  WS-LOG-SQLCODE       PIC -(6)9.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME  PIC X(30).
+       01  LK-CONTEXT       PIC X(50).
+       01  LK-SQLCODE       PIC S9(09) COMP-5.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-CONTEXT LK-SQLCODE.
+       0000-START-MAIN.
+           OPEN EXTEND SQL-ERROR-LOG.
+           IF WS-LOG-FILE-STATUS = '35'
+               OPEN OUTPUT SQL-ERROR-LOG
+           END-IF.
+
+           MOVE LK-SQLCODE TO WS-LOG-SQLCODE.
+           MOVE SPACES TO WS-LOG-LINE
+           STRING FUNCTION TRIM(LK-PROGRAM-NAME) DELIMITED BY SIZE
+                   ' - ' DELIMITED BY SIZE
+                   FUNCTION TRIM(LK-CONTEXT) DELIMITED BY SIZE
+                   ' - SQLCODE ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-LOG-SQLCODE) DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           END-STRING.
+
+           MOVE WS-LOG-LINE TO SQL-ERROR-LOG-RECORD.
+           WRITE SQL-ERROR-LOG-RECORD.
+
+           CLOSE SQL-ERROR-LOG.
+           GOBACK.
