@@ -0,0 +1,70 @@
+      ******************************************************************
+      *    [MF] Le programme 'Check Role' indique a l'appelant si
+      *    l'opérateur de la session courante a le niveau d'habilitation
+      *    requis pour effectuer une opération sensible (archivage,
+      *    résiliation, ...). Les rôles connus, du moins au plus
+      *    habilité, sont USER, SUPERVISOR et ADMIN ; un opérateur
+      *    habilité a un niveau couvre aussi les opérations des niveaux
+      *    inférieurs.
+      *
+      *    Le rôle de l'opérateur connecté est lu dans la variable
+      *    d'environnement BOBONIORT_OPERATOR_ROLE, positionnée par
+      *    l'écran de connexion ; tant qu'aucun opérateur ne s'est
+      *    connecté, le rôle par défaut USER s'applique.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. chkrole.
+       AUTHOR.       Martial.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPERATOR-ROLE     PIC X(10).
+       01  WS-REQUIRED-LEVEL    PIC 9(01).
+       01  WS-OPERATOR-LEVEL    PIC 9(01).
+       01  WS-ROLE-NAME         PIC X(10).
+       01  WS-ROLE-LEVEL        PIC 9(01).
+
+       LINKAGE SECTION.
+       01  LK-REQUIRED-ROLE     PIC X(10).
+       01  LK-AUTHORIZED-FLAG   PIC X(01).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-REQUIRED-ROLE, LK-AUTHORIZED-FLAG.
+       0000-START-MAIN.
+           MOVE 'N' TO LK-AUTHORIZED-FLAG.
+
+           ACCEPT WS-OPERATOR-ROLE FROM ENVIRONMENT
+               "BOBONIORT_OPERATOR_ROLE"
+           IF WS-OPERATOR-ROLE = SPACES
+               MOVE 'USER' TO WS-OPERATOR-ROLE
+           END-IF.
+
+           MOVE WS-OPERATOR-ROLE TO WS-ROLE-NAME
+           PERFORM ROLE-LEVEL-OF
+           MOVE WS-ROLE-LEVEL TO WS-OPERATOR-LEVEL
+
+           MOVE LK-REQUIRED-ROLE TO WS-ROLE-NAME
+           PERFORM ROLE-LEVEL-OF
+           MOVE WS-ROLE-LEVEL TO WS-REQUIRED-LEVEL
+
+           IF WS-OPERATOR-LEVEL >= WS-REQUIRED-LEVEL
+               MOVE 'Y' TO LK-AUTHORIZED-FLAG
+           END-IF.
+
+           GOBACK.
+
+      *    [MF] Traduit le rôle déposé dans WS-ROLE-NAME en niveau
+      *    numérique comparable ; un rôle inconnu est traité comme le
+      *    plus bas niveau.
+       ROLE-LEVEL-OF.
+           EVALUATE FUNCTION UPPER-CASE(WS-ROLE-NAME)
+               WHEN 'ADMIN'
+                   MOVE 3 TO WS-ROLE-LEVEL
+               WHEN 'SUPERVISOR'
+                   MOVE 2 TO WS-ROLE-LEVEL
+               WHEN OTHER
+                   MOVE 1 TO WS-ROLE-LEVEL
+           END-EVALUATE.
