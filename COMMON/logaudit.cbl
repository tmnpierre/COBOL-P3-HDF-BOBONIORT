@@ -0,0 +1,57 @@
+      ******************************************************************
+      *    [IM] Le programme 'log Audit Customer' dépose une ligne     *
+      *    dans la table CUSTOMER_AUDIT a chaque création,              *
+      *    modification, archivage ou purge d'un adhérent, pour que    *
+      *    l'historique des mouvements reste consultable même après    *
+      *    que la fiche elle-même ait été modifiée ou supprimée.       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. logaudit.
+       AUTHOR.       Isabelle.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  SQL-CUSTOMER-UUID    PIC X(36).
+       01  SQL-AUDIT-ACTION     PIC X(20).
+       01  SQL-AUDIT-DETAIL     PIC X(200).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-UUID     PIC X(36).
+       01  LK-AUDIT-ACTION      PIC X(20).
+       01  LK-AUDIT-DETAIL      PIC X(200).
+
+      ******************************************************************
+
+      *    [IM] Pas de CONNECT/DISCONNECT ici : logaudit est toujours
+      *    appelé par un programme qui détient déjà une connexion
+      *    ouverte (ccback, updacust, archust, purgarch...), l'écriture
+      *    de la ligne d'audit fait partie de la même transaction que
+      *    le mouvement qu'elle trace.
+       PROCEDURE DIVISION USING LK-CUSTOMER-UUID, LK-AUDIT-ACTION,
+           LK-AUDIT-DETAIL.
+       0000-START-MAIN.
+           MOVE LK-CUSTOMER-UUID TO SQL-CUSTOMER-UUID.
+           MOVE LK-AUDIT-ACTION  TO SQL-AUDIT-ACTION.
+           MOVE LK-AUDIT-DETAIL  TO SQL-AUDIT-DETAIL.
+
+           EXEC SQL
+               INSERT INTO CUSTOMER_AUDIT (
+                   AUDIT_CUSTOMER_UUID, AUDIT_ACTION, AUDIT_DETAIL,
+                   AUDIT_DATE )
+               VALUES ( :SQL-CUSTOMER-UUID, :SQL-AUDIT-ACTION,
+                        :SQL-AUDIT-DETAIL, CURRENT_DATE )
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'logaudit', 'INSERT-AUDIT',
+                   SQLCODE
+               END-CALL
+           END-IF.
+
+           GOBACK.
