@@ -0,0 +1,83 @@
+      ******************************************************************
+      *    [MF] Le programme 'Operator Login logic' verifie            *
+      *    l'identifiant et le mot de passe saisis par l'operateur a   *
+      *    l'ecran de connexion de menuuser contre la table OPERATOR,  *
+      *    et renvoie son role (USER, SUPERVISOR ou ADMIN) lorsque     *
+      *    l'authentification reussit.                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. oplogin.
+       AUTHOR.       Martial.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-NOT-FOUND-FLAG        PIC X(01) VALUE 'N'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  SQL-OPERATOR-LOGIN       PIC X(10).
+       01  SQL-OPERATOR-PASSWORD    PIC X(10).
+       01  SQL-OPERATOR-ROLE        PIC X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-OPERATOR-LOGIN        PIC X(10).
+       01  LK-OPERATOR-PASSWORD     PIC X(10).
+       01  LK-OPERATOR-ROLE         PIC X(10).
+       01  LK-AUTH-FLAG             PIC X(01).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-OPERATOR-LOGIN, LK-OPERATOR-PASSWORD,
+           LK-OPERATOR-ROLE, LK-AUTH-FLAG.
+       0000-START-MAIN.
+           MOVE 'N' TO LK-AUTH-FLAG.
+           MOVE SPACES TO LK-OPERATOR-ROLE.
+
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'oplogin', 'CONNECT', SQLCODE
+               END-CALL
+               GOBACK
+           END-IF.
+
+           MOVE LK-OPERATOR-LOGIN TO SQL-OPERATOR-LOGIN.
+           PERFORM FIND-OPERATOR.
+
+           IF WS-NOT-FOUND-FLAG = 'N'
+               IF SQL-OPERATOR-PASSWORD = LK-OPERATOR-PASSWORD
+                   MOVE SQL-OPERATOR-ROLE TO LK-OPERATOR-ROLE
+                   MOVE 'Y' TO LK-AUTH-FLAG
+               END-IF
+           END-IF.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      *    [MF] Recherche l'operateur actif correspondant a
+      *    l'identifiant saisi.
+       FIND-OPERATOR.
+           EXEC SQL
+               SELECT operator_password, operator_role
+               INTO :SQL-OPERATOR-PASSWORD, :SQL-OPERATOR-ROLE
+               FROM OPERATOR
+               WHERE operator_login = TRIM(:SQL-OPERATOR-LOGIN)
+               AND operator_active != 'A'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-NOT-FOUND-FLAG
+           ELSE
+               MOVE 'N' TO WS-NOT-FOUND-FLAG
+           END-IF.
