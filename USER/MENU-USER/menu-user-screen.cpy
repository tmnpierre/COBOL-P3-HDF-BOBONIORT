@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    Copybook ecran du tableau de bord principal (menuuser).     *
+      ******************************************************************
+       01  MENU-USER-SCREEN.
+           05 BLANK SCREEN.
+           05 FILLER PIC X(17) VALUE 'TABLEAU DE BORD' LINE 6 COL 91
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(31) VALUE 'Creer ou rechercher un adherent'
+           LINE 13 COL 21 FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-LOOKUP-CHOICE LINE 13 COL 55
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(17) VALUE 'Gestion adherent' LINE 15 COL 21
+           FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-CUSTOMER-CHOICE LINE 15 COL 55
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
