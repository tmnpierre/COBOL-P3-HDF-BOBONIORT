@@ -0,0 +1,126 @@
+      ******************************************************************
+      * Tableau de bord principal de l'application.                    *
+      *    Programme precedent : menulook (retour) ou menucust (retour)*
+      *    Programme suivant : depend du choix de l'utilisateur        *
+      * Auteur: Martial.                                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menuuser.
+       AUTHOR. Martial.
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    gestion des erreurs de saisie
+       01 WS-SELECT-OPTION      PIC X(05)   VALUE 'FALSE'     .
+       01 WS-MESSAGE.
+           05 WS-MESSAGE1       PIC X(31)
+               VALUE 'ERREUR DE SAISIE, VEUILLEZ SELE'        .
+           05 WS-MESSAGE2       PIC X(31)
+               VALUE 'CTIONNER VOTRE CHOIX AVEC "O".'         .
+      *    gestion de la saisie
+       01  WS-LOOKUP-CHOICE     PIC X(01)   VALUE SPACE       .
+       01  WS-CUSTOMER-CHOICE   PIC X(01)   VALUE SPACE       .
+
+      *    gestion de la connexion operateur
+       01  WS-OPERATOR-LOGIN     PIC X(10)   VALUE SPACES     .
+       01  WS-OPERATOR-PASSWORD  PIC X(10)   VALUE SPACES     .
+       01  WS-OPERATOR-ROLE      PIC X(10)   VALUE SPACES     .
+       01  WS-AUTH-FLAG          PIC X(01)   VALUE 'N'        .
+       01  WS-LOGIN-MESSAGE      PIC X(70)   VALUE SPACES     .
+       01  WS-LOGIN-ATTEMPTS     PIC 9(01)   VALUE 0          .
+       01  WS-LOGIN-MAX-ATTEMPTS PIC 9(01)   VALUE 3          .
+
+      ******************************************************************
+       SCREEN SECTION.
+           COPY 'operator-login-screen.cpy'.
+           COPY 'menu-user-screen.cpy'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    Le paragraphe demande la connexion de l'operateur, puis     *
+      *    affiche la screen, controle la saisie et appelle le         *
+      *    programme correspondant au choix de l'utilisateur           *
+      ******************************************************************
+       0000-START-MAIN.
+           PERFORM 0500-OPERATOR-LOGIN-START THRU END-0500-LOGIN.
+           IF WS-AUTH-FLAG = 'Y'
+               PERFORM 1000-SCREEN-LOOP-START THRU END-1000-SCREEN-LOOP
+           END-IF.
+       END-0000-MAIN.
+           STOP RUN.
+
+      ******************************************************************
+      *    Demande l'identifiant et le mot de passe de l'operateur,    *
+      *    jusqu'a WS-LOGIN-MAX-ATTEMPTS essais, et positionne le role *
+      *    obtenu dans la variable d'environnement lue par chkrole.    *
+      ******************************************************************
+       0500-OPERATOR-LOGIN-START.
+           PERFORM UNTIL WS-AUTH-FLAG = 'Y'
+               OR WS-LOGIN-ATTEMPTS NOT LESS THAN WS-LOGIN-MAX-ATTEMPTS
+               MOVE SPACES TO WS-LOGIN-MESSAGE
+               ACCEPT OPERATOR-LOGIN-SCREEN
+               CALL 'oplogin' USING WS-OPERATOR-LOGIN,
+                   WS-OPERATOR-PASSWORD, WS-OPERATOR-ROLE, WS-AUTH-FLAG
+               END-CALL
+               ADD 1 TO WS-LOGIN-ATTEMPTS
+               IF WS-AUTH-FLAG NOT = 'Y'
+                   MOVE 'IDENTIFIANT OU MOT DE PASSE INCORRECT.'
+                       TO WS-LOGIN-MESSAGE
+               END-IF
+           END-PERFORM.
+
+           IF WS-AUTH-FLAG = 'Y'
+               DISPLAY 'BOBONIORT_OPERATOR_ROLE' UPON
+                   ENVIRONMENT-NAME
+               DISPLAY WS-OPERATOR-ROLE UPON ENVIRONMENT-VALUE
+           ELSE
+               DISPLAY 'ACCES REFUSE, NOMBRE D''ESSAIS DEPASSE.'
+               LINE 30 COL 21 FOREGROUND-COLOR IS 2
+           END-IF.
+       END-0500-LOGIN.
+           EXIT.
+
+      ******************************************************************
+      *    Pour permettre de boucler sur l'affichage en cas d'erreur   *
+      *    de saisie de l'utilisateur                                  *
+      ******************************************************************
+       1000-SCREEN-LOOP-START.
+           PERFORM UNTIL WS-SELECT-OPTION = 'TRUE'
+              ACCEPT MENU-USER-SCREEN
+              PERFORM 3000-WITCH-CHOICE-START
+                    THRU END-3000-WITCH-CHOICE
+           END-PERFORM.
+       END-1000-SCREEN-LOOP.
+           EXIT.
+
+      ******************************************************************
+      *    Je verifie la saisie                                        *
+      ******************************************************************
+       3000-WITCH-CHOICE-START.
+           IF FUNCTION UPPER-CASE(WS-LOOKUP-CHOICE)
+           EQUAL 'O' THEN
+              CALL 'menulook'
+
+           ELSE IF FUNCTION UPPER-CASE(WS-CUSTOMER-CHOICE)
+           EQUAL 'O' THEN
+              CALL 'menucust'
+
+           ELSE
+              PERFORM 9200-ERROR-MESSAGE-START
+                       THRU END-9200-ERROR-MESSAGE
+           END-IF.
+       END-3000-WITCH-CHOICE.
+           EXIT.
+
+      ******************************************************************
+      *    J'envoie un message si erreur de saisie et efface la saisie *
+      ******************************************************************
+       9200-ERROR-MESSAGE-START.
+            DISPLAY WS-MESSAGE
+            LINE 26 COL 60 FOREGROUND-COLOR IS 7.
+            INITIALIZE
+                 WS-LOOKUP-CHOICE
+                 WS-CUSTOMER-CHOICE .
+       END-9200-ERROR-MESSAGE.
+           EXIT.
