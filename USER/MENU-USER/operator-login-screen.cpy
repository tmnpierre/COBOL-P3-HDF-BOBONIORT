@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    Copybook ecran de connexion de l'operateur (menuuser).      *
+      ******************************************************************
+       01  OPERATOR-LOGIN-SCREEN FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+           05 FILLER PIC X(19) VALUE 'CONNEXION OPERATEUR' LINE 6
+           COL 91 FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(12) VALUE 'Identifiant' LINE 13 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 13 COL 53.
+           05 FILLER PIC X(10) TO WS-OPERATOR-LOGIN LINE 13 COL 55
+           AUTO BACKGROUND-COLOR IS 2 FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(12) VALUE 'Mot de passe' LINE 15 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 15 COL 53.
+           05 FILLER PIC X(10) TO WS-OPERATOR-PASSWORD LINE 15 COL 55
+           AUTO SECURE BACKGROUND-COLOR IS 2 FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(70) FROM WS-LOGIN-MESSAGE LINE 30 COL 21
+           AUTO FOREGROUND-COLOR IS 2.
