@@ -147,9 +147,78 @@
            LINE 22 COL 125 AUTO 
            BACKGROUND-COLOR IS 2
            FOREGROUND-COLOR IS 0.
-           05 FILLER PIC X(10) VALUE "RECHERCHER" 
-           LINE 27 COL 60 
-           FOREGROUND-COLOR IS 2. 
+           05 FILLER PIC X(06) VALUE "Ville "
+           LINE 24 COL 60 .
+           05 FILLER PIC X VALUE ":"
+           LINE 24 COL 92 .
+           05 FILLER PIC X(30) TO  CUD-TOWN
+           LINE 24 COL 115 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(12) VALUE "Code postal "
+           LINE 25 COL 60 .
+           05 FILLER PIC X VALUE ":"
+           LINE 25 COL 92 .
+           05 FILLER PIC X(15) TO  CUD-ZIPCODE
+           LINE 25 COL 115 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(08) VALUE "Medecin "
+           LINE 26 COL 60 .
+           05 FILLER PIC X VALUE ":"
+           LINE 26 COL 92 .
+           05 FILLER PIC X(30) TO  CUD-DOCTOR
+           LINE 26 COL 115 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(19) VALUE "Inclure archives(O/N)"
+           LINE 16 COL 150 .
+           05 FILLER PIC X(1) TO  CUD-INCL-ARCHIVED
+           LINE 16 COL 172 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(14) VALUE "Exporter (O/N)"
+           LINE 18 COL 150 .
+           05 FILLER PIC X(1) TO  CUD-EXPORT-FLAG
+           LINE 18 COL 172 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(20) VALUE "Reimpression (O/N) "
+           LINE 20 COL 150 .
+           05 FILLER PIC X(1) TO  CUD-REPRINT-FLAG
+           LINE 20 COL 172 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(15) VALUE "N Secu a reimp."
+           LINE 21 COL 150 .
+           05 FILLER PIC X(15) TO  CUD-REPRINT-SECU
+           LINE 21 COL 166 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(05) VALUE "Page "
+           LINE 23 COL 150 .
+           05 FILLER PIC X(03) TO  CUD-PAGE-NUMBER
+           LINE 23 COL 165 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(12) VALUE "Taille page "
+           LINE 23 COL 170 .
+           05 FILLER PIC X(03) TO  CUD-PAGE-SIZE
+           LINE 23 COL 183 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(10) VALUE "RECHERCHER"
+           LINE 27 COL 60
+           FOREGROUND-COLOR IS 2.
            05 FILLER PIC X(1) TO  WS-SEARCH-VALIDATION
            LINE 27 COL 71
            BACKGROUND-COLOR IS 2
