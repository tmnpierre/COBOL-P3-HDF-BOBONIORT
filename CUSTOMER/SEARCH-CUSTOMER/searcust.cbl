@@ -1,27 +1,132 @@
-      ******************************************************************
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. searcust.
-       
-      ******************************************************************
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  ERROR-CODE PIC 9(01) VALUE 3.
-
-       01  CUSTOMER-ACCEPT.
-           03 CUSTOMER-CODE-SECU  PIC 9(15) VALUE 195063475290876.
-           03 CUSTOMER-LASTNAME   PIC X(50) VALUE 'Girard'.
-           03 CUSTOMER-FIRSTNAME  PIC X(50) VALUE 'Sophie'.
-           03 CUSTOMER-BIRTH-DATE PIC X(10) VALUE '1980-12-01'.
-
-      ******************************************************************
-
-       PROCEDURE DIVISION.
-       0000-START-MAIN.
-           CALL 
-              'scback' 
-              USING ERROR-CODE, CUSTOMER-ACCEPT
-           END-CALL.
-       END-0000-MAIN.
-           GOBACK.
+      ******************************************************************
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. searcust.
+       AUTHOR.       Martial.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  ERROR-CODE PIC 9(01) VALUE 3.
+       01  RESULT-COUNT PIC 9(05).
+
+       01  CUSTOMER-ACCEPT.
+           03 CUSTOMER-CODE-SECU  PIC 9(15).
+           03 CUSTOMER-LASTNAME   PIC X(50).
+           03 CUSTOMER-FIRSTNAME  PIC X(50).
+           03 CUSTOMER-BIRTH-DATE PIC X(10).
+           03 CUSTOMER-TOWN       PIC X(50).
+           03 CUSTOMER-ZIPCODE    PIC X(15).
+           03 CUSTOMER-DOCTOR     PIC X(50).
+           03 CUSTOMER-INCL-ARCHIVED PIC X(01) VALUE 'N'.
+           03 CUSTOMER-EXPORT-FLAG   PIC X(01) VALUE 'N'.
+           03 CUSTOMER-REPRINT-FLAG  PIC X(01) VALUE 'N'.
+           03 CUSTOMER-REPRINT-SECU  PIC 9(15) VALUE 0.
+           03 CUSTOMER-PAGE-NUMBER   PIC 9(03) VALUE 0.
+           03 CUSTOMER-PAGE-SIZE     PIC 9(03) VALUE 0.
+
+      *    [MF] Champs saisis par l'utilisateur sur l'écran de
+      *    recherche, transmis en LINKAGE par scfront.
+       01  SCREEN-DATA.
+           05 CUD-FIRSTNAME PIC X(20).
+           05 CUD-LASTNAME  PIC X(20).
+           05 CUSTOMER-BIRTHDATE.
+               10 CUB-YEAR  PIC X(4).
+               10 FILLER    PIC X VALUE '-'.
+               10 CUB-MONTH PIC X(2).
+               10 FILLER    PIC X VALUE '-'.
+               10 CUB-DAYS  PIC X(2).
+           05 SCR-CODE-SECU.
+               10 CCS-SECU-1 PIC X.
+               10 CCS-SECU-2 PIC X(2).
+               10 CCS-SECU-3 PIC X(2).
+               10 CCS-SECU-4 PIC X(2).
+               10 CCS-SECU-5 PIC X(3).
+               10 CCS-SECU-6 PIC X(3).
+               10 CCS-SECU-7 PIC X(2).
+           05 CUD-TOWN          PIC X(30).
+           05 CUD-ZIPCODE       PIC X(15).
+           05 CUD-DOCTOR        PIC X(30).
+           05 CUD-INCL-ARCHIVED PIC X(01).
+           05 CUD-EXPORT-FLAG   PIC X(01).
+           05 CUD-REPRINT-FLAG  PIC X(01).
+           05 CUD-REPRINT-SECU  PIC 9(15).
+           05 CUD-PAGE-NUMBER   PIC 9(03).
+           05 CUD-PAGE-SIZE     PIC 9(03).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           CALL 'scfront' USING SCREEN-DATA.
+
+           PERFORM MOVE-SCREEN-TO-ACCEPT.
+           PERFORM DETERMINE-REQUEST-CODE.
+
+           CALL
+              'scback'
+              USING ERROR-CODE, RESULT-COUNT, CUSTOMER-ACCEPT
+           END-CALL.
+
+           EVALUATE TRUE
+               WHEN RESULT-COUNT = 0
+                   DISPLAY 'AUCUN ADHERENT TROUVE'
+               WHEN RESULT-COUNT = 1
+                   DISPLAY 'UN SEUL ADHERENT TROUVE'
+               WHEN OTHER
+                   DISPLAY RESULT-COUNT SPACE 'ADHERENTS TROUVES'
+           END-EVALUATE.
+       END-0000-MAIN.
+           GOBACK.
+
+      *    [MF] Déplacement des champs saisis sur l'écran de recherche
+      *    vers les critères attendus par scback. Les indicateurs O/N
+      *    de l'écran sont convertis en Y/N, convention attendue côté
+      *    scback.
+       MOVE-SCREEN-TO-ACCEPT.
+           MOVE SCR-CODE-SECU      TO CUSTOMER-CODE-SECU.
+           MOVE CUD-LASTNAME       TO CUSTOMER-LASTNAME.
+           MOVE CUD-FIRSTNAME      TO CUSTOMER-FIRSTNAME.
+           MOVE CUSTOMER-BIRTHDATE TO CUSTOMER-BIRTH-DATE.
+           MOVE CUD-TOWN           TO CUSTOMER-TOWN.
+           MOVE CUD-ZIPCODE        TO CUSTOMER-ZIPCODE.
+           MOVE CUD-DOCTOR         TO CUSTOMER-DOCTOR.
+           MOVE CUD-REPRINT-SECU   TO CUSTOMER-REPRINT-SECU.
+           MOVE CUD-PAGE-NUMBER    TO CUSTOMER-PAGE-NUMBER.
+           MOVE CUD-PAGE-SIZE      TO CUSTOMER-PAGE-SIZE.
+
+           IF CUD-INCL-ARCHIVED = 'O'
+               MOVE 'Y' TO CUSTOMER-INCL-ARCHIVED
+           ELSE
+               MOVE 'N' TO CUSTOMER-INCL-ARCHIVED
+           END-IF.
+
+           IF CUD-EXPORT-FLAG = 'O'
+               MOVE 'Y' TO CUSTOMER-EXPORT-FLAG
+           ELSE
+               MOVE 'N' TO CUSTOMER-EXPORT-FLAG
+           END-IF.
+
+           IF CUD-REPRINT-FLAG = 'O'
+               MOVE 'Y' TO CUSTOMER-REPRINT-FLAG
+           ELSE
+               MOVE 'N' TO CUSTOMER-REPRINT-FLAG
+           END-IF.
+
+      *    [MF] Choisit le curseur de scback adapté aux critères
+      *    effectivement saisis par l'opérateur : médecin en priorité
+      *    (CRSDOCTOR), puis ville + code postal (CRSTOWNZIP), et sinon
+      *    la recherche combinée code_secu/nom/prenom/date de naissance
+      *    (CRSALL), qui traite déjà les critères laissés à blanc comme
+      *    des jokers et couvre le cas où rien n'est saisi.
+       DETERMINE-REQUEST-CODE.
+           MOVE 3 TO ERROR-CODE.
+           IF CUSTOMER-DOCTOR NOT = SPACES
+               MOVE 5 TO ERROR-CODE
+           ELSE
+               IF CUSTOMER-TOWN NOT = SPACES
+                   OR CUSTOMER-ZIPCODE NOT = SPACES
+                   MOVE 4 TO ERROR-CODE
+               END-IF
+           END-IF.
