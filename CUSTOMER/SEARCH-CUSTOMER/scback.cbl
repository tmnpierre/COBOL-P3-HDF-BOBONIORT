@@ -1,338 +1,869 @@
-      ******************************************************************
-      *    [RD] Le programme 'search logic' recherche dans la table    *
-      *    'customer' un ou plusieurs adhérent en fonction des saisies *
-      *    de l'utilisateur dans les différents champs de recherche.   *
-      *    Les saisies de l'utilisateur correspondent à :              *
-      *    - soit au code_secu.                                        *
-      *    - soit au nom, prénom et date de naissance.                 *
-      *    - soit au code_secu, nom, prénom et date de naissance.      *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. scback.
-       AUTHOR.       Rémi.
-
-      ******************************************************************
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-CUSTOMER-ACCEPT.
-           03 WS-CUS-CODE-SECU  PIC 9(15).
-           03 WS-CUS-LASTNAME   PIC X(50).
-           03 WS-CUS-FIRSTNAME  PIC X(50).
-           03 WS-CUS-BIRTH-DATE PIC X(10).
-
-       01  CUSTOMER-TABLE.
-           03 CUS-CNT PIC 9(10).
-           03 CUSTOMER OCCURS 1000 TIMES 
-                       INDEXED BY CUS-IDX.
-               05 CUS-UUID        PIC X(36).
-               05 CUS-GENDER      PIC X(10).
-               05 CUS-LASTNAME    PIC X(50).
-               05 CUS-FIRSTNAME   PIC X(50).
-               05 CUS-ADRESS1     PIC X(50).
-               05 CUS-ADRESS2     PIC X(50).
-               05 CUS-ZIPCODE     PIC X(15).
-               05 CUS-TOWN	      PIC X(50).
-               05 CUS-COUNTRY     PIC X(20).
-               05 CUS-PHONE	      PIC X(10).
-               05 CUS-MAIL	      PIC X(50).
-               05 CUS-BIRTH-DATE  PIC X(10).
-               05 CUS-DOCTOR      PIC X(50).
-               05 CUS-CODE-SECU   PIC 9(10).
-               05 CUS-CODE-IBAN   PIC X(34).
-               05 CUS-NBCHILDREN  PIC 9(03).
-               05 CUS-COUPLE      PIC X(05).
-               05 CUS-CREATE-DATE PIC X(10).
-               05 CUS-UPDATE-DATE PIC X(10).
-               05 CUS-CLOSE-DATE  PIC X(10).
-               05 CUS-ACTIVE      PIC X(01).
-
-       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
-       01  USERNAME PIC  X(05) VALUE 'cobol'.
-       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
-
-       01  SQL-CUSTOMER.
-           03 SQL-CUS-UUID        PIC X(36).
-           03 SQL-CUS-GENDER      PIC X(10).
-           03 SQL-CUS-LASTNAME    PIC X(50).
-           03 SQL-CUS-FIRSTNAME   PIC X(50).
-           03 SQL-CUS-ADRESS1     PIC X(50).
-           03 SQL-CUS-ADRESS2     PIC X(50).
-           03 SQL-CUS-ZIPCODE     PIC X(15).
-           03 SQL-CUS-TOWN	      PIC X(50).
-           03 SQL-CUS-COUNTRY     PIC X(20).
-           03 SQL-CUS-PHONE	      PIC X(10).
-           03 SQL-CUS-MAIL	      PIC X(50).
-           03 SQL-CUS-BIRTH-DATE  PIC X(10).
-           03 SQL-CUS-DOCTOR      PIC X(50).
-           03 SQL-CUS-CODE-SECU   PIC 9(15).
-           03 SQL-CUS-CODE-IBAN   PIC X(34).
-           03 SQL-CUS-NBCHILDREN  PIC 9(03).
-           03 SQL-CUS-COUPLE      PIC X(05).
-           03 SQL-CUS-CREATE-DATE PIC X(10).
-           03 SQL-CUS-UPDATE-DATE PIC X(10).
-           03 SQL-CUS-CLOSE-DATE  PIC X(10).
-           03 SQL-CUS-ACTIVE      PIC X(01).
-       EXEC SQL END DECLARE SECTION END-EXEC.
-       EXEC SQL INCLUDE SQLCA END-EXEC.  
-
-       LINKAGE SECTION.
-       01  LK-REQUEST-CODE      PIC 9(01).
-
-       01  LK-CUSTOMER-ACCEPT.
-           03 LK-CUS-CODE-SECU  PIC 9(15).
-           03 LK-CUS-LASTNAME   PIC X(50).
-           03 LK-CUS-FIRSTNAME  PIC X(50).
-           03 LK-CUS-BIRTH-DATE PIC X(10).
-       
-      
-      ******************************************************************
-
-       PROCEDURE DIVISION USING LK-REQUEST-CODE, LK-CUSTOMER-ACCEPT.
-       0000-START-MAIN.
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-           END-EXEC.
-
-           MOVE LK-CUSTOMER-ACCEPT TO WS-CUSTOMER-ACCEPT.
-
-           PERFORM 1000-START-SQL-REQUEST 
-              THRU END-1000-SQL-REQUEST.
-
-           PERFORM 2000-START-FETCH-CURSOR 
-              THRU END-2000-FETCH-CURSOR.
-       END-0000-MAIN.
-           EXEC SQL COMMIT WORK END-EXEC.
-           EXEC SQL DISCONNECT ALL END-EXEC. 
-           GOBACK.
-
-      ******************************************************************
-      *    [RD] Requêtes SQL qui retourne un ou plusieurs adhérents    * 
-      *    qui ne sont pas archiver en fonction de la recherche        *
-      *    effectuée par l'utilisateur.                                *
-      ******************************************************************
-       1000-START-SQL-REQUEST.
-      *    Recherche en fonction du code_secu
-           EXEC SQL
-               DECLARE CRSCODESECU CURSOR FOR
-               SELECT uuid_customer, customer_gender,
-               customer_lastname, customer_firstname,
-               customer_birth_date, customer_code_secu
-               FROM customer
-               WHERE customer_code_secu = :WS-CUS-CODE-SECU
-               AND customer_active != 'A'
-           END-EXEC.
-
-      *    Recherche en fonction du lastname, firstname et birth_date
-           EXEC SQL
-               DECLARE CRSNAMEDATE CURSOR FOR
-               SELECT uuid_customer, customer_gender, 
-               customer_lastname, customer_firstname,
-               customer_birth_date, customer_code_secu
-               FROM customer
-               WHERE customer_lastname = TRIM(:WS-CUS-LASTNAME)
-               AND customer_firstname = TRIM(:WS-CUS-FIRSTNAME)
-               AND customer_birth_date = :WS-CUS-BIRTH-DATE
-               AND customer_active != 'A'
-           END-EXEC.
-
-      *    Recherche en fonction du code_secu, lastname, firstname 
-      *    et birth_date
-           EXEC SQL
-               DECLARE CRSALL CURSOR FOR
-               SELECT uuid_customer, customer_gender, 
-               customer_lastname, customer_firstname, customer_adress1,
-               customer_adress2, customer_zipcode, customer_town,
-               customer_country, customer_phone, customer_mail,
-               customer_birth_date, customer_doctor, customer_code_secu,
-               customer_code_iban, customer_nbchildren, customer_couple,
-               customer_create_date, customer_update_date,
-               customer_close_date, customer_active
-               FROM customer
-               WHERE customer_code_secu = :WS-CUS-CODE-SECU
-               AND customer_lastname = TRIM(:WS-CUS-LASTNAME)
-               AND customer_firstname = TRIM(:WS-CUS-FIRSTNAME)
-               AND customer_birth_date = :WS-CUS-BIRTH-DATE
-               AND customer_active != 'A'
-           END-EXEC.
-       END-1000-SQL-REQUEST.
-           EXIT.
-
-      ******************************************************************
-      *    [RD] Appel le paragraphe qui s'occupe de FETCH en fonction  *
-      *    du numéro de LK-REQUEST-CODE.                               *
-      ******************************************************************
-       2000-START-FETCH-CURSOR.
-           EVALUATE LK-REQUEST-CODE
-               WHEN 1
-                   PERFORM 2100-START-FETCH-CRSCODESECU
-                      THRU END-2100-FETCH-CRSCODESECU
-               WHEN 2
-                   PERFORM 2200-START-FETCH-CRSNAMEDATE
-                      THRU END-2200-FETCH-CRSNAMEDATE
-               WHEN 3
-                   PERFORM 2300-START-FETCH-CRSALL
-                      THRU END-2300-FETCH-CRSALL
-               WHEN OTHER
-                  CONTINUE
-           END-EVALUATE.
-       END-2000-FETCH-CURSOR.
-           EXIT.
-
-      ******************************************************************
-      *    [RD] Effectue le FECTH pour le CURSOR de code_secu.         *
-      ******************************************************************
-       2100-START-FETCH-CRSCODESECU.
-           EXEC SQL  
-               OPEN CRSCODESECU    
-           END-EXEC.
-
-           PERFORM UNTIL SQLCODE = 100
-               EXEC SQL
-                   FETCH CRSCODESECU
-                   INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
-                        :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
-                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2, 
-                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
-                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
-                        :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE, 
-                        :SQL-CUS-DOCTOR, :SQL-CUS-CODE-SECU, 
-                        :SQL-CUS-CODE-IBAN, :SQL-CUS-NBCHILDREN, 
-                        :SQL-CUS-COUPLE, :SQL-CUS-CREATE-DATE, 
-                        :SQL-CUS-UPDATE-DATE, :SQL-CUS-CLOSE-DATE, 
-                        :SQL-CUS-ACTIVE
-               END-EXEC
-
-               EVALUATE SQLCODE
-                   WHEN ZERO
-                       PERFORM 3000-START-HANDLE THRU END-3000-HANDLE
-                   WHEN 100
-                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
-                   WHEN OTHER
-                       DISPLAY 'ERROR FETCHING CURSOR CRSCODESECU :'
-                       SPACE SQLCODE
-               END-EVALUATE
-           END-PERFORM.
-
-           EXEC SQL  
-               CLOSE CRSCODESECU    
-           END-EXEC.
-       END-2100-FETCH-CRSCODESECU.
-           EXIT.
-
-      ******************************************************************
-      *    [RD] Effectue le FECTH pour le CURSOR de lastname,          *
-      *    firstname et birth_date.                                    *
-      ******************************************************************
-       2200-START-FETCH-CRSNAMEDATE.
-           EXEC SQL  
-               OPEN CRSNAMEDATE    
-           END-EXEC.
-           PERFORM UNTIL SQLCODE = 100
-               EXEC SQL
-                   FETCH CRSNAMEDATE
-                   INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
-                        :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
-                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2, 
-                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
-                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
-                        :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE, 
-                        :SQL-CUS-DOCTOR, :SQL-CUS-CODE-SECU, 
-                        :SQL-CUS-CODE-IBAN, :SQL-CUS-NBCHILDREN, 
-                        :SQL-CUS-COUPLE, :SQL-CUS-CREATE-DATE, 
-                        :SQL-CUS-UPDATE-DATE, :SQL-CUS-CLOSE-DATE, 
-                        :SQL-CUS-ACTIVE
-               END-EXEC
-
-               EVALUATE SQLCODE
-                   WHEN ZERO
-                       PERFORM 3000-START-HANDLE THRU END-3000-HANDLE
-                   WHEN 100
-                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
-                   WHEN OTHER
-                       DISPLAY 'ERROR FETCHING CURSOR CRSNAMEDATE :'
-                       SPACE SQLCODE
-               END-EVALUATE
-           END-PERFORM.
-
-           EXEC SQL  
-               CLOSE CRSNAMEDATE    
-           END-EXEC.
-       END-2200-FETCH-CRSNAMEDATE.
-           EXIT.
-
-      ******************************************************************
-      *    [RD] Effectue le FECTH pour le CURSOR de code_secu,         *
-      *    lastname, firstname et birth_date.                          *
-      ******************************************************************
-       2300-START-FETCH-CRSALL.
-           EXEC SQL  
-               OPEN CRSALL    
-           END-EXEC.
-           PERFORM UNTIL SQLCODE = 100
-               EXEC SQL
-                   FETCH CRSALL
-                   INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
-                        :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
-                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2, 
-                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
-                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
-                        :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE, 
-                        :SQL-CUS-DOCTOR, :SQL-CUS-CODE-SECU, 
-                        :SQL-CUS-CODE-IBAN, :SQL-CUS-NBCHILDREN, 
-                        :SQL-CUS-COUPLE, :SQL-CUS-CREATE-DATE, 
-                        :SQL-CUS-UPDATE-DATE, :SQL-CUS-CLOSE-DATE, 
-                        :SQL-CUS-ACTIVE
-               END-EXEC
-               
-               EVALUATE SQLCODE
-                   WHEN ZERO
-                       PERFORM 3000-START-HANDLE THRU END-3000-HANDLE
-                   WHEN 100
-                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
-                   WHEN OTHER
-                       DISPLAY 'ERROR FETCHING CURSOR CRSALL :'
-                       SPACE SQLCODE
-               END-EVALUATE
-           END-PERFORM.
-
-           EXEC SQL  
-               CLOSE CRSALL    
-           END-EXEC.
-       END-2300-FETCH-CRSALL.
-           EXIT.
-
-      ******************************************************************
-      *    [RD] Stock le ou les résultats de la requête SQL dans la    * 
-      *    TABLE customer.                                             *
-      ******************************************************************
-       3000-START-HANDLE.
-           ADD 1 TO CUS-CNT.
-
-           MOVE SQL-CUS-UUID        TO CUS-UUID(CUS-CNT).
-           MOVE SQL-CUS-GENDER      TO CUS-GENDER(CUS-CNT).
-           MOVE SQL-CUS-LASTNAME    TO CUS-LASTNAME(CUS-CNT).
-           MOVE SQL-CUS-FIRSTNAME   TO CUS-FIRSTNAME(CUS-CNT).
-           MOVE SQL-CUS-ADRESS1     TO CUS-ADRESS1(CUS-CNT).
-           MOVE SQL-CUS-ADRESS2     TO CUS-ADRESS2(CUS-CNT).
-           MOVE SQL-CUS-ZIPCODE     TO CUS-ZIPCODE(CUS-CNT).
-           MOVE SQL-CUS-TOWN        TO CUS-TOWN(CUS-CNT).
-           MOVE SQL-CUS-COUNTRY     TO CUS-COUNTRY(CUS-CNT).
-           MOVE SQL-CUS-PHONE       TO CUS-PHONE(CUS-CNT).
-           MOVE SQL-CUS-MAIL        TO CUS-MAIL(CUS-CNT).
-           MOVE SQL-CUS-BIRTH-DATE  TO CUS-BIRTH-DATE(CUS-CNT).
-           MOVE SQL-CUS-DOCTOR      TO CUS-DOCTOR(CUS-CNT).
-           MOVE SQL-CUS-CODE-SECU   TO CUS-CODE-SECU(CUS-CNT).
-           MOVE SQL-CUS-CODE-IBAN   TO CUS-CODE-IBAN(CUS-CNT).
-           MOVE SQL-CUS-NBCHILDREN  TO CUS-NBCHILDREN(CUS-CNT).
-           MOVE SQL-CUS-COUPLE      TO CUS-COUPLE(CUS-CNT).
-           MOVE SQL-CUS-CREATE-DATE TO CUS-CREATE-DATE(CUS-CNT).
-           MOVE SQL-CUS-UPDATE-DATE TO CUS-UPDATE-DATE(CUS-CNT).
-           MOVE SQL-CUS-CLOSE-DATE  TO CUS-CLOSE-DATE(CUS-CNT).
-           MOVE SQL-CUS-ACTIVE      TO CUS-ACTIVE(CUS-CNT).
-
-           DISPLAY CUS-UUID(CUS-CNT).
-           DISPLAY CUS-LASTNAME(CUS-CNT) SPACE CUS-BIRTH-DATE(CUS-CNT).
-       END-3000-HANDLE.
-           EXIT.
+      ******************************************************************
+      *    [RD] Le programme 'search logic' recherche dans la table    *
+      *    'customer' un ou plusieurs adhérent en fonction des saisies *
+      *    de l'utilisateur dans les différents champs de recherche.   *
+      *    Les saisies de l'utilisateur correspondent à :              *
+      *    - soit au code_secu.                                        *
+      *    - soit au nom, prénom et date de naissance.                 *
+      *    - soit au code_secu, nom, prénom et date de naissance.      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scback.
+       AUTHOR.       Rémi.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPORT-FILE ASSIGN TO "EXPORTFILE"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FICHE-FILE ASSIGN TO "FICHEADHERENT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FICHE-FILE-STATUS.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD PIC X(500).
+
+       FD  FICHE-FILE.
+       01  FICHE-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-ACCEPT.
+           03 WS-CUS-CODE-SECU  PIC 9(15).
+           03 WS-CUS-LASTNAME   PIC X(50).
+           03 WS-CUS-FIRSTNAME  PIC X(50).
+           03 WS-CUS-BIRTH-DATE PIC X(10).
+           03 WS-CUS-TOWN       PIC X(50).
+           03 WS-CUS-ZIPCODE    PIC X(15).
+           03 WS-CUS-DOCTOR     PIC X(50).
+           03 WS-CUS-INCL-ARCHIVED PIC X(01).
+           03 WS-CUS-EXPORT-FLAG PIC X(01).
+           03 WS-CUS-REPRINT-FLAG PIC X(01).
+           03 WS-CUS-REPRINT-SECU PIC 9(15).
+           03 WS-CUS-PAGE-NUMBER  PIC 9(03).
+           03 WS-CUS-PAGE-SIZE    PIC 9(03).
+
+       01  WS-PAGE-START             PIC 9(05).
+       01  WS-PAGE-END               PIC 9(05).
+
+       01  WS-FICHE-FILE-STATUS     PIC X(02).
+       01  WS-FICHE-REPRINT-FOUND   PIC X(01).
+       01  WS-FICHE-TODAY           PIC X(10).
+       01  WS-FICHE-TODAY-RAW.
+           05  WS-FICHE-TODAY-YEAR  PIC 9(04).
+           05  WS-FICHE-TODAY-MONTH PIC 9(02).
+           05  WS-FICHE-TODAY-DAY   PIC 9(02).
+       01  WS-FICHE-IBAN-UPPER      PIC X(34).
+       01  WS-FICHE-IBAN-LEN        PIC 9(02).
+
+       01  CUSTOMER-TABLE.
+           03 CUS-CNT PIC 9(10).
+           03 CUSTOMER OCCURS 1 TO 9999 TIMES
+                       DEPENDING ON CUS-CNT
+                       INDEXED BY CUS-IDX.
+               05 CUS-UUID        PIC X(36).
+               05 CUS-GENDER      PIC X(10).
+               05 CUS-LASTNAME    PIC X(50).
+               05 CUS-FIRSTNAME   PIC X(50).
+               05 CUS-ADRESS1     PIC X(50).
+               05 CUS-ADRESS2     PIC X(50).
+               05 CUS-ZIPCODE     PIC X(15).
+               05 CUS-TOWN	      PIC X(50).
+               05 CUS-COUNTRY     PIC X(20).
+               05 CUS-PHONE	      PIC X(10).
+               05 CUS-MAIL	      PIC X(50).
+               05 CUS-BIRTH-DATE  PIC X(10).
+               05 CUS-DOCTOR      PIC X(50).
+               05 CUS-CODE-SECU   PIC 9(15).
+               05 CUS-CODE-IBAN   PIC X(34).
+               05 CUS-NBCHILDREN  PIC 9(03).
+               05 CUS-COUPLE      PIC X(05).
+               05 CUS-CREATE-DATE PIC X(10).
+               05 CUS-UPDATE-DATE PIC X(10).
+               05 CUS-CLOSE-DATE  PIC X(10).
+               05 CUS-ACTIVE      PIC X(01).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+
+       01  SQL-CUSTOMER.
+           03 SQL-CUS-UUID        PIC X(36).
+           03 SQL-CUS-GENDER      PIC X(10).
+           03 SQL-CUS-LASTNAME    PIC X(50).
+           03 SQL-CUS-FIRSTNAME   PIC X(50).
+           03 SQL-CUS-ADRESS1     PIC X(50).
+           03 SQL-CUS-ADRESS2     PIC X(50).
+           03 SQL-CUS-ZIPCODE     PIC X(15).
+           03 SQL-CUS-TOWN	      PIC X(50).
+           03 SQL-CUS-COUNTRY     PIC X(20).
+           03 SQL-CUS-PHONE	      PIC X(10).
+           03 SQL-CUS-MAIL	      PIC X(50).
+           03 SQL-CUS-BIRTH-DATE  PIC X(10).
+           03 SQL-CUS-DOCTOR      PIC X(50).
+           03 SQL-CUS-CODE-SECU   PIC 9(15).
+           03 SQL-CUS-CODE-IBAN   PIC X(34).
+           03 SQL-CUS-NBCHILDREN  PIC 9(03).
+           03 SQL-CUS-COUPLE      PIC X(05).
+           03 SQL-CUS-CREATE-DATE PIC X(10).
+           03 SQL-CUS-UPDATE-DATE PIC X(10).
+           03 SQL-CUS-CLOSE-DATE  PIC X(10).
+           03 SQL-CUS-ACTIVE      PIC X(01).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.  
+
+       LINKAGE SECTION.
+       01  LK-REQUEST-CODE      PIC 9(01).
+       01  LK-RESULT-COUNT      PIC 9(05).
+
+       01  LK-CUSTOMER-ACCEPT.
+           03 LK-CUS-CODE-SECU  PIC 9(15).
+           03 LK-CUS-LASTNAME   PIC X(50).
+           03 LK-CUS-FIRSTNAME  PIC X(50).
+           03 LK-CUS-BIRTH-DATE PIC X(10).
+           03 LK-CUS-TOWN       PIC X(50).
+           03 LK-CUS-ZIPCODE    PIC X(15).
+           03 LK-CUS-DOCTOR     PIC X(50).
+           03 LK-CUS-INCL-ARCHIVED PIC X(01).
+           03 LK-CUS-EXPORT-FLAG PIC X(01).
+           03 LK-CUS-REPRINT-FLAG PIC X(01).
+           03 LK-CUS-REPRINT-SECU PIC 9(15).
+           03 LK-CUS-PAGE-NUMBER  PIC 9(03).
+           03 LK-CUS-PAGE-SIZE    PIC 9(03).
+
+      
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-REQUEST-CODE, LK-RESULT-COUNT,
+               LK-CUSTOMER-ACCEPT.
+       0000-START-MAIN.
+           MOVE ZERO TO LK-RESULT-COUNT.
+           MOVE ZERO TO CUS-CNT.
+
+      *    [RD] scback est un sous-programme ordinaire : sa WORKING-
+      *    STORAGE persiste entre deux CALL successifs dans la même
+      *    unité d'exécution. menulook.cbl permet d'enchaîner plusieurs
+      *    recherches sans relancer le programme, donc CUS-CNT doit
+      *    être remis à zéro ici pour ne pas accumuler les résultats
+      *    de la recherche précédente.
+
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'scback', 'CONNECT', SQLCODE
+               END-CALL
+               GOBACK
+           END-IF.
+
+           MOVE LK-CUSTOMER-ACCEPT TO WS-CUSTOMER-ACCEPT.
+
+           PERFORM 1000-START-SQL-REQUEST
+              THRU END-1000-SQL-REQUEST.
+
+           PERFORM 2000-START-FETCH-CURSOR
+              THRU END-2000-FETCH-CURSOR.
+
+           IF CUS-CNT > 0
+               PERFORM 3500-START-SORT-RESULTS
+                  THRU END-3500-SORT-RESULTS
+               PERFORM 3600-START-DISPLAY-PAGE
+                  THRU END-3600-DISPLAY-PAGE
+           END-IF.
+
+           IF WS-CUS-EXPORT-FLAG = 'Y'
+               PERFORM 4000-START-EXPORT THRU END-4000-EXPORT
+           END-IF.
+
+           IF WS-CUS-REPRINT-FLAG = 'Y'
+               PERFORM 4500-START-REPRINT-FICHE
+                  THRU END-4500-REPRINT-FICHE
+           END-IF.
+
+      *    [RD] LK-RESULT-COUNT permet à l'appelant de distinguer
+      *    aucun résultat, un résultat unique et plusieurs résultats
+      *    sans avoir à rejouer la recherche.
+           MOVE CUS-CNT TO LK-RESULT-COUNT.
+       END-0000-MAIN.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC. 
+           GOBACK.
+
+      ******************************************************************
+      *    [RD] Requêtes SQL qui retourne un ou plusieurs adhérents    * 
+      *    qui ne sont pas archiver en fonction de la recherche        *
+      *    effectuée par l'utilisateur.                                *
+      ******************************************************************
+       1000-START-SQL-REQUEST.
+      *    Recherche en fonction du code_secu
+           EXEC SQL
+               DECLARE CRSCODESECU CURSOR FOR
+               SELECT uuid_customer, customer_gender,
+               customer_lastname, customer_firstname,
+               customer_birth_date, customer_code_secu
+               FROM customer
+               WHERE customer_code_secu = :WS-CUS-CODE-SECU
+               AND (:WS-CUS-INCL-ARCHIVED = 'Y'
+                   OR customer_active != 'A')
+           END-EXEC.
+
+      *    Recherche en fonction du lastname, firstname (recherche
+      *    partielle) et birth_date
+           EXEC SQL
+               DECLARE CRSNAMEDATE CURSOR FOR
+               SELECT uuid_customer, customer_gender,
+               customer_lastname, customer_firstname,
+               customer_birth_date, customer_code_secu
+               FROM customer
+               WHERE customer_lastname
+                   LIKE '%' || TRIM(:WS-CUS-LASTNAME) || '%'
+               AND customer_firstname
+                   LIKE '%' || TRIM(:WS-CUS-FIRSTNAME) || '%'
+               AND customer_birth_date = :WS-CUS-BIRTH-DATE
+               AND (:WS-CUS-INCL-ARCHIVED = 'Y'
+                   OR customer_active != 'A')
+           END-EXEC.
+
+      *    Recherche en fonction de tout ou partie du code_secu,
+      *    lastname, firstname et birth_date (les criteres laisses a
+      *    blanc/zero par l'utilisateur ne filtrent pas la recherche)
+           EXEC SQL
+               DECLARE CRSALL CURSOR FOR
+               SELECT uuid_customer, customer_gender,
+               customer_lastname, customer_firstname, customer_adress1,
+               customer_adress2, customer_zipcode, customer_town,
+               customer_country, customer_phone, customer_mail,
+               customer_birth_date, customer_doctor, customer_code_secu,
+               customer_code_iban, customer_nbchildren, customer_couple,
+               customer_create_date, customer_update_date,
+               customer_close_date, customer_active
+               FROM customer
+               WHERE (:WS-CUS-CODE-SECU = 0
+                   OR customer_code_secu = :WS-CUS-CODE-SECU)
+               AND (:WS-CUS-LASTNAME = SPACES
+                   OR customer_lastname LIKE '%' ||
+                       TRIM(:WS-CUS-LASTNAME) || '%')
+               AND (:WS-CUS-FIRSTNAME = SPACES
+                   OR customer_firstname LIKE '%' ||
+                       TRIM(:WS-CUS-FIRSTNAME) || '%')
+               AND (:WS-CUS-BIRTH-DATE = SPACES
+                   OR customer_birth_date = :WS-CUS-BIRTH-DATE)
+               AND (:WS-CUS-INCL-ARCHIVED = 'Y'
+                   OR customer_active != 'A')
+           END-EXEC.
+
+      *    Recherche en fonction de la ville et du code postal
+           EXEC SQL
+               DECLARE CRSTOWNZIP CURSOR FOR
+               SELECT uuid_customer, customer_gender,
+               customer_lastname, customer_firstname, customer_adress1,
+               customer_adress2, customer_zipcode, customer_town,
+               customer_country, customer_phone, customer_mail,
+               customer_birth_date, customer_doctor, customer_code_secu,
+               customer_code_iban, customer_nbchildren, customer_couple,
+               customer_create_date, customer_update_date,
+               customer_close_date, customer_active
+               FROM customer
+               WHERE (:WS-CUS-TOWN = SPACES
+                   OR customer_town = TRIM(:WS-CUS-TOWN))
+               AND (:WS-CUS-ZIPCODE = SPACES
+                   OR customer_zipcode = TRIM(:WS-CUS-ZIPCODE))
+               AND (:WS-CUS-INCL-ARCHIVED = 'Y'
+                   OR customer_active != 'A')
+           END-EXEC.
+
+      *    Recherche en fonction du médecin référent (recherche
+      *    partielle)
+           EXEC SQL
+               DECLARE CRSDOCTOR CURSOR FOR
+               SELECT uuid_customer, customer_gender,
+               customer_lastname, customer_firstname, customer_adress1,
+               customer_adress2, customer_zipcode, customer_town,
+               customer_country, customer_phone, customer_mail,
+               customer_birth_date, customer_doctor, customer_code_secu,
+               customer_code_iban, customer_nbchildren, customer_couple,
+               customer_create_date, customer_update_date,
+               customer_close_date, customer_active
+               FROM customer
+               WHERE customer_doctor
+                   LIKE '%' || TRIM(:WS-CUS-DOCTOR) || '%'
+               AND (:WS-CUS-INCL-ARCHIVED = 'Y'
+                   OR customer_active != 'A')
+           END-EXEC.
+       END-1000-SQL-REQUEST.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Appel le paragraphe qui s'occupe de FETCH en fonction  *
+      *    du numéro de LK-REQUEST-CODE.                               *
+      ******************************************************************
+       2000-START-FETCH-CURSOR.
+           EVALUATE LK-REQUEST-CODE
+               WHEN 1
+                   PERFORM 2100-START-FETCH-CRSCODESECU
+                      THRU END-2100-FETCH-CRSCODESECU
+               WHEN 2
+                   PERFORM 2200-START-FETCH-CRSNAMEDATE
+                      THRU END-2200-FETCH-CRSNAMEDATE
+               WHEN 3
+                   PERFORM 2300-START-FETCH-CRSALL
+                      THRU END-2300-FETCH-CRSALL
+               WHEN 4
+                   PERFORM 2400-START-FETCH-CRSTOWNZIP
+                      THRU END-2400-FETCH-CRSTOWNZIP
+               WHEN 5
+                   PERFORM 2500-START-FETCH-CRSDOCTOR
+                      THRU END-2500-FETCH-CRSDOCTOR
+               WHEN OTHER
+                  CONTINUE
+           END-EVALUATE.
+       END-2000-FETCH-CURSOR.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Effectue le FECTH pour le CURSOR de code_secu.         *
+      ******************************************************************
+       2100-START-FETCH-CRSCODESECU.
+           EXEC SQL  
+               OPEN CRSCODESECU    
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSCODESECU
+                   INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
+                        :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2, 
+                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE, 
+                        :SQL-CUS-DOCTOR, :SQL-CUS-CODE-SECU, 
+                        :SQL-CUS-CODE-IBAN, :SQL-CUS-NBCHILDREN, 
+                        :SQL-CUS-COUPLE, :SQL-CUS-CREATE-DATE, 
+                        :SQL-CUS-UPDATE-DATE, :SQL-CUS-CLOSE-DATE, 
+                        :SQL-CUS-ACTIVE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 3000-START-HANDLE THRU END-3000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSCODESECU :'
+                       SPACE SQLCODE
+                       CALL 'logsqlerr' USING 'scback',
+                           'CRSCODESECU', SQLCODE
+                       END-CALL
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL  
+               CLOSE CRSCODESECU    
+           END-EXEC.
+       END-2100-FETCH-CRSCODESECU.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Effectue le FECTH pour le CURSOR de lastname,          *
+      *    firstname et birth_date.                                    *
+      ******************************************************************
+       2200-START-FETCH-CRSNAMEDATE.
+           EXEC SQL  
+               OPEN CRSNAMEDATE    
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSNAMEDATE
+                   INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
+                        :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2, 
+                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE, 
+                        :SQL-CUS-DOCTOR, :SQL-CUS-CODE-SECU, 
+                        :SQL-CUS-CODE-IBAN, :SQL-CUS-NBCHILDREN, 
+                        :SQL-CUS-COUPLE, :SQL-CUS-CREATE-DATE, 
+                        :SQL-CUS-UPDATE-DATE, :SQL-CUS-CLOSE-DATE, 
+                        :SQL-CUS-ACTIVE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 3000-START-HANDLE THRU END-3000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSNAMEDATE :'
+                       SPACE SQLCODE
+                       CALL 'logsqlerr' USING 'scback',
+                           'CRSNAMEDATE', SQLCODE
+                       END-CALL
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL  
+               CLOSE CRSNAMEDATE    
+           END-EXEC.
+       END-2200-FETCH-CRSNAMEDATE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Effectue le FECTH pour le CURSOR de code_secu,         *
+      *    lastname, firstname et birth_date.                          *
+      ******************************************************************
+       2300-START-FETCH-CRSALL.
+           EXEC SQL  
+               OPEN CRSALL    
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSALL
+                   INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
+                        :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2, 
+                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE, 
+                        :SQL-CUS-DOCTOR, :SQL-CUS-CODE-SECU, 
+                        :SQL-CUS-CODE-IBAN, :SQL-CUS-NBCHILDREN, 
+                        :SQL-CUS-COUPLE, :SQL-CUS-CREATE-DATE, 
+                        :SQL-CUS-UPDATE-DATE, :SQL-CUS-CLOSE-DATE, 
+                        :SQL-CUS-ACTIVE
+               END-EXEC
+               
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 3000-START-HANDLE THRU END-3000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSALL :'
+                       SPACE SQLCODE
+                       CALL 'logsqlerr' USING 'scback',
+                           'CRSALL', SQLCODE
+                       END-CALL
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSALL
+           END-EXEC.
+       END-2300-FETCH-CRSALL.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Effectue le FECTH pour le CURSOR de ville et code      *
+      *    postal.                                                     *
+      ******************************************************************
+       2400-START-FETCH-CRSTOWNZIP.
+           EXEC SQL
+               OPEN CRSTOWNZIP
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSTOWNZIP
+                   INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
+                        :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2,
+                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE,
+                        :SQL-CUS-DOCTOR, :SQL-CUS-CODE-SECU,
+                        :SQL-CUS-CODE-IBAN, :SQL-CUS-NBCHILDREN,
+                        :SQL-CUS-COUPLE, :SQL-CUS-CREATE-DATE,
+                        :SQL-CUS-UPDATE-DATE, :SQL-CUS-CLOSE-DATE,
+                        :SQL-CUS-ACTIVE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 3000-START-HANDLE THRU END-3000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSTOWNZIP :'
+                       SPACE SQLCODE
+                       CALL 'logsqlerr' USING 'scback',
+                           'CRSTOWNZIP', SQLCODE
+                       END-CALL
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSTOWNZIP
+           END-EXEC.
+       END-2400-FETCH-CRSTOWNZIP.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Effectue le FECTH pour le CURSOR de médecin référent.  *
+      ******************************************************************
+       2500-START-FETCH-CRSDOCTOR.
+           EXEC SQL
+               OPEN CRSDOCTOR
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSDOCTOR
+                   INTO :SQL-CUS-UUID, :SQL-CUS-GENDER,
+                        :SQL-CUS-LASTNAME, :SQL-CUS-FIRSTNAME,
+                        :SQL-CUS-ADRESS1, :SQL-CUS-ADRESS2,
+                        :SQL-CUS-ZIPCODE, :SQL-CUS-TOWN,
+                        :SQL-CUS-COUNTRY, :SQL-CUS-PHONE,
+                        :SQL-CUS-MAIL, :SQL-CUS-BIRTH-DATE,
+                        :SQL-CUS-DOCTOR, :SQL-CUS-CODE-SECU,
+                        :SQL-CUS-CODE-IBAN, :SQL-CUS-NBCHILDREN,
+                        :SQL-CUS-COUPLE, :SQL-CUS-CREATE-DATE,
+                        :SQL-CUS-UPDATE-DATE, :SQL-CUS-CLOSE-DATE,
+                        :SQL-CUS-ACTIVE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM 3000-START-HANDLE THRU END-3000-HANDLE
+                   WHEN 100
+                       DISPLAY 'NO MORE ROWS IN CURSOR RESULT SET'
+                   WHEN OTHER
+                       DISPLAY 'ERROR FETCHING CURSOR CRSDOCTOR :'
+                       SPACE SQLCODE
+                       CALL 'logsqlerr' USING 'scback',
+                           'CRSDOCTOR', SQLCODE
+                       END-CALL
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSDOCTOR
+           END-EXEC.
+       END-2500-FETCH-CRSDOCTOR.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Stock le ou les résultats de la requête SQL dans la    *
+      *    TABLE customer.                                             *
+      ******************************************************************
+       3000-START-HANDLE.
+           IF CUS-CNT < 9999
+               ADD 1 TO CUS-CNT
+
+               MOVE SQL-CUS-UUID        TO CUS-UUID(CUS-CNT)
+               MOVE SQL-CUS-GENDER      TO CUS-GENDER(CUS-CNT)
+               MOVE SQL-CUS-LASTNAME    TO CUS-LASTNAME(CUS-CNT)
+               MOVE SQL-CUS-FIRSTNAME   TO CUS-FIRSTNAME(CUS-CNT)
+               MOVE SQL-CUS-ADRESS1     TO CUS-ADRESS1(CUS-CNT)
+               MOVE SQL-CUS-ADRESS2     TO CUS-ADRESS2(CUS-CNT)
+               MOVE SQL-CUS-ZIPCODE     TO CUS-ZIPCODE(CUS-CNT)
+               MOVE SQL-CUS-TOWN        TO CUS-TOWN(CUS-CNT)
+               MOVE SQL-CUS-COUNTRY     TO CUS-COUNTRY(CUS-CNT)
+               MOVE SQL-CUS-PHONE       TO CUS-PHONE(CUS-CNT)
+               MOVE SQL-CUS-MAIL        TO CUS-MAIL(CUS-CNT)
+               MOVE SQL-CUS-BIRTH-DATE  TO CUS-BIRTH-DATE(CUS-CNT)
+               MOVE SQL-CUS-DOCTOR      TO CUS-DOCTOR(CUS-CNT)
+               MOVE SQL-CUS-CODE-SECU   TO CUS-CODE-SECU(CUS-CNT)
+               MOVE SQL-CUS-CODE-IBAN   TO CUS-CODE-IBAN(CUS-CNT)
+               MOVE SQL-CUS-NBCHILDREN  TO CUS-NBCHILDREN(CUS-CNT)
+               MOVE SQL-CUS-COUPLE      TO CUS-COUPLE(CUS-CNT)
+               MOVE SQL-CUS-CREATE-DATE TO CUS-CREATE-DATE(CUS-CNT)
+               MOVE SQL-CUS-UPDATE-DATE TO CUS-UPDATE-DATE(CUS-CNT)
+               MOVE SQL-CUS-CLOSE-DATE  TO CUS-CLOSE-DATE(CUS-CNT)
+               MOVE SQL-CUS-ACTIVE      TO CUS-ACTIVE(CUS-CNT)
+           ELSE
+               DISPLAY 'TROP DE RESULTATS, AFFICHAGE LIMITE A 9999 '
+                   'LIGNES'
+           END-IF.
+       END-3000-HANDLE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Trie les résultats rapatriés dans la TABLE customer    *
+      *    par nom puis prénom, avant tout export ou traitement        *
+      *    ultérieur.                                                  *
+      ******************************************************************
+       3500-START-SORT-RESULTS.
+           SORT CUSTOMER
+               ASCENDING KEY CUS-LASTNAME
+               ASCENDING KEY CUS-FIRSTNAME.
+       END-3500-SORT-RESULTS.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Affiche la page de résultats demandée par l'appelant   *
+      *    (WS-CUS-PAGE-NUMBER / WS-CUS-PAGE-SIZE) parmi les résultats *
+      *    triés ; une taille de page à zéro affiche l'intégralité     *
+      *    des résultats, comme avant l'ajout de la pagination.        *
+      ******************************************************************
+       3600-START-DISPLAY-PAGE.
+           IF WS-CUS-PAGE-SIZE = ZERO
+               MOVE 1       TO WS-PAGE-START
+               MOVE CUS-CNT TO WS-PAGE-END
+           ELSE
+               IF WS-CUS-PAGE-NUMBER = ZERO
+                   MOVE 1 TO WS-CUS-PAGE-NUMBER
+               END-IF
+               COMPUTE WS-PAGE-START =
+                   ((WS-CUS-PAGE-NUMBER - 1) * WS-CUS-PAGE-SIZE) + 1
+               COMPUTE WS-PAGE-END =
+                   WS-PAGE-START + WS-CUS-PAGE-SIZE - 1
+               IF WS-PAGE-END > CUS-CNT
+                   MOVE CUS-CNT TO WS-PAGE-END
+               END-IF
+           END-IF.
+
+           IF WS-PAGE-START <= CUS-CNT
+               PERFORM VARYING CUS-IDX FROM WS-PAGE-START BY 1
+                       UNTIL CUS-IDX > WS-PAGE-END
+                   DISPLAY CUS-UUID(CUS-IDX)
+                   DISPLAY CUS-LASTNAME(CUS-IDX) SPACE
+                           CUS-BIRTH-DATE(CUS-IDX)
+               END-PERFORM
+           END-IF.
+       END-3600-DISPLAY-PAGE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Exporte le contenu de la TABLE customer dans un        *
+      *    fichier plat (un adhérent par ligne, champs séparés par     *
+      *    des points-virgules) lorsque l'appelant a positionné        *
+      *    WS-CUS-EXPORT-FLAG à 'Y'.                                   *
+      ******************************************************************
+       4000-START-EXPORT.
+           OPEN OUTPUT EXPORT-FILE.
+
+           PERFORM VARYING CUS-IDX FROM 1 BY 1
+                   UNTIL CUS-IDX > CUS-CNT
+               MOVE SPACES TO EXPORT-RECORD
+               STRING FUNCTION TRIM(CUS-UUID(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-GENDER(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-LASTNAME(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-FIRSTNAME(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-ADRESS1(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-ADRESS2(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-ZIPCODE(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-TOWN(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-COUNTRY(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-PHONE(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-MAIL(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-BIRTH-DATE(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-DOCTOR(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       CUS-CODE-SECU(CUS-IDX) DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-CODE-IBAN(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       CUS-NBCHILDREN(CUS-IDX) DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-COUPLE(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-CREATE-DATE(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-UPDATE-DATE(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-CLOSE-DATE(CUS-IDX))
+                           DELIMITED BY SIZE
+                       ';' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-ACTIVE(CUS-IDX))
+                           DELIMITED BY SIZE
+                   INTO EXPORT-RECORD
+               END-STRING
+
+               WRITE EXPORT-RECORD
+           END-PERFORM.
+
+           CLOSE EXPORT-FILE.
+       END-4000-EXPORT.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Réimprime la fiche adhérent d'un des résultats de la   *
+      *    recherche, repéré par son code_secu (WS-CUS-REPRINT-SECU),  *
+      *    dans le même fichier FICHEADHERENT que celui alimenté par   *
+      *    ccback à la création - au même format, pour que l'accueil   *
+      *    puisse redonner une fiche à un adhérent qui a perdu la      *
+      *    sienne sans avoir à ressaisir sa fiche de création.         *
+      ******************************************************************
+       4500-START-REPRINT-FICHE.
+           MOVE 'N' TO WS-FICHE-REPRINT-FOUND
+
+           PERFORM VARYING CUS-IDX FROM 1 BY 1
+                   UNTIL CUS-IDX > CUS-CNT
+                      OR WS-FICHE-REPRINT-FOUND = 'Y'
+               IF CUS-CODE-SECU(CUS-IDX) = WS-CUS-REPRINT-SECU
+                   MOVE 'Y' TO WS-FICHE-REPRINT-FOUND
+                   PERFORM 4600-WRITE-FICHE-RECORD
+               END-IF
+           END-PERFORM.
+       END-4500-REPRINT-FICHE.
+           EXIT.
+
+      ******************************************************************
+      *    [RD] Ecrit la fiche de l'adhérent CUS-IDX dans              *
+      *    FICHEADHERENT, au même format que PRINT-FICHE-ADHERENT de   *
+      *    ccback.                                                     *
+      ******************************************************************
+       4600-WRITE-FICHE-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FICHE-TODAY-RAW
+           STRING WS-FICHE-TODAY-DAY   DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-FICHE-TODAY-MONTH DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-FICHE-TODAY-YEAR  DELIMITED BY SIZE
+               INTO WS-FICHE-TODAY
+           END-STRING.
+
+           OPEN EXTEND FICHE-FILE.
+           IF WS-FICHE-FILE-STATUS = '35'
+               OPEN OUTPUT FICHE-FILE
+           END-IF.
+
+           MOVE ALL '-' TO FICHE-RECORD
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'FICHE ADHERENT (REIMPRESSION) - ' DELIMITED BY SIZE
+                   WS-FICHE-TODAY DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE ALL '-' TO FICHE-RECORD
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'N° SECURITE SOCIALE : ' DELIMITED BY SIZE
+                   CUS-CODE-SECU(CUS-IDX) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'NOM                  : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(CUS-LASTNAME(CUS-IDX))
+                       DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'PRENOM               : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(CUS-FIRSTNAME(CUS-IDX))
+                       DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'DATE DE NAISSANCE    : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(CUS-BIRTH-DATE(CUS-IDX))
+                       DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'ADRESSE              : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(CUS-ADRESS1(CUS-IDX))
+                       DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           IF CUS-ADRESS2(CUS-IDX) NOT = SPACES
+               MOVE SPACES TO FICHE-RECORD
+               STRING '                       ' DELIMITED BY SIZE
+                       FUNCTION TRIM(CUS-ADRESS2(CUS-IDX))
+                           DELIMITED BY SIZE
+                   INTO FICHE-RECORD
+               END-STRING
+               WRITE FICHE-RECORD
+           END-IF.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING FUNCTION TRIM(CUS-ZIPCODE(CUS-IDX)) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   FUNCTION TRIM(CUS-TOWN(CUS-IDX)) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   FUNCTION TRIM(CUS-COUNTRY(CUS-IDX))
+                       DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'TELEPHONE            : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(CUS-PHONE(CUS-IDX)) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'EMAIL                : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(CUS-MAIL(CUS-IDX)) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'MEDECIN REFERENT     : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(CUS-DOCTOR(CUS-IDX)) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+               CUS-CODE-IBAN(CUS-IDX))) TO WS-FICHE-IBAN-UPPER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(
+               CUS-CODE-IBAN(CUS-IDX))) TO WS-FICHE-IBAN-LEN
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'IBAN (4 DERN. CHIFFRES) : ' DELIMITED BY SIZE
+                   WS-FICHE-IBAN-UPPER(WS-FICHE-IBAN-LEN - 3:4)
+                       DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE ALL '-' TO FICHE-RECORD
+           WRITE FICHE-RECORD.
+
+           CLOSE FICHE-FILE.
+       END-4600-WRITE-FICHE-RECORD.
+           EXIT.
