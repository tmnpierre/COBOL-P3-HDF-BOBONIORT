@@ -17,7 +17,7 @@
        WORKING-STORAGE SECTION.
        01  CUSTOMER-TABLE.
            03 CUS-CNT PIC 9(10).
-           03 CUSTOMER OCCURS 1000 TIMES 
+           03 CUSTOMER OCCURS 9999 TIMES
                        INDEXED BY CUS-IDX.
                05 CUS-UUID        PIC X(36).
                05 CUS-GENDER      PIC X(10).
@@ -676,32 +676,38 @@ OCESQL    .
       *    CUSTOMER.                                                   *
       ******************************************************************
        3000-START-HANDLE.
-           ADD 1 TO CUS-CNT.
+           IF CUS-CNT < 9999
+               ADD 1 TO CUS-CNT
 
-           MOVE SQL-CUS-UUID        TO CUS-UUID(CUS-CNT).
-           MOVE SQL-CUS-GENDER      TO CUS-GENDER(CUS-CNT).
-           MOVE SQL-CUS-LASTNAME    TO CUS-LASTNAME(CUS-CNT).
-           MOVE SQL-CUS-FIRSTNAME   TO CUS-FIRSTNAME(CUS-CNT).
-           MOVE SQL-CUS-ADRESS1     TO CUS-ADRESS1(CUS-CNT).
-           MOVE SQL-CUS-ADRESS2     TO CUS-ADRESS2(CUS-CNT).
-           MOVE SQL-CUS-ZIPCODE     TO CUS-ZIPCODE(CUS-CNT).
-           MOVE SQL-CUS-TOWN        TO CUS-TOWN(CUS-CNT).
-           MOVE SQL-CUS-COUNTRY     TO CUS-COUNTRY(CUS-CNT).
-           MOVE SQL-CUS-PHONE       TO CUS-PHONE(CUS-CNT).
-           MOVE SQL-CUS-MAIL        TO CUS-MAIL(CUS-CNT).
-           MOVE SQL-CUS-BIRTH-DATE  TO CUS-BIRTH-DATE(CUS-CNT).
-           MOVE SQL-CUS-DOCTOR      TO CUS-DOCTOR(CUS-CNT).
-           MOVE SQL-CUS-CODE-SECU   TO CUS-CODE-SECU(CUS-CNT).
-           MOVE SQL-CUS-CODE-IBAN   TO CUS-CODE-IBAN(CUS-CNT).
-           MOVE SQL-CUS-NBCHILDREN  TO CUS-NBCHILDREN(CUS-CNT).
-           MOVE SQL-CUS-COUPLE      TO CUS-COUPLE(CUS-CNT).
-           MOVE SQL-CUS-CREATE-DATE TO CUS-CREATE-DATE(CUS-CNT).
-           MOVE SQL-CUS-UPDATE-DATE TO CUS-UPDATE-DATE(CUS-CNT).
-           MOVE SQL-CUS-CLOSE-DATE  TO CUS-CLOSE-DATE(CUS-CNT).
-           MOVE SQL-CUS-ACTIVE      TO CUS-ACTIVE(CUS-CNT).
+               MOVE SQL-CUS-UUID        TO CUS-UUID(CUS-CNT)
+               MOVE SQL-CUS-GENDER      TO CUS-GENDER(CUS-CNT)
+               MOVE SQL-CUS-LASTNAME    TO CUS-LASTNAME(CUS-CNT)
+               MOVE SQL-CUS-FIRSTNAME   TO CUS-FIRSTNAME(CUS-CNT)
+               MOVE SQL-CUS-ADRESS1     TO CUS-ADRESS1(CUS-CNT)
+               MOVE SQL-CUS-ADRESS2     TO CUS-ADRESS2(CUS-CNT)
+               MOVE SQL-CUS-ZIPCODE     TO CUS-ZIPCODE(CUS-CNT)
+               MOVE SQL-CUS-TOWN        TO CUS-TOWN(CUS-CNT)
+               MOVE SQL-CUS-COUNTRY     TO CUS-COUNTRY(CUS-CNT)
+               MOVE SQL-CUS-PHONE       TO CUS-PHONE(CUS-CNT)
+               MOVE SQL-CUS-MAIL        TO CUS-MAIL(CUS-CNT)
+               MOVE SQL-CUS-BIRTH-DATE  TO CUS-BIRTH-DATE(CUS-CNT)
+               MOVE SQL-CUS-DOCTOR      TO CUS-DOCTOR(CUS-CNT)
+               MOVE SQL-CUS-CODE-SECU   TO CUS-CODE-SECU(CUS-CNT)
+               MOVE SQL-CUS-CODE-IBAN   TO CUS-CODE-IBAN(CUS-CNT)
+               MOVE SQL-CUS-NBCHILDREN  TO CUS-NBCHILDREN(CUS-CNT)
+               MOVE SQL-CUS-COUPLE      TO CUS-COUPLE(CUS-CNT)
+               MOVE SQL-CUS-CREATE-DATE TO CUS-CREATE-DATE(CUS-CNT)
+               MOVE SQL-CUS-UPDATE-DATE TO CUS-UPDATE-DATE(CUS-CNT)
+               MOVE SQL-CUS-CLOSE-DATE  TO CUS-CLOSE-DATE(CUS-CNT)
+               MOVE SQL-CUS-ACTIVE      TO CUS-ACTIVE(CUS-CNT)
 
-           DISPLAY CUS-UUID(CUS-CNT).
-           DISPLAY CUS-LASTNAME(CUS-CNT) SPACE CUS-BIRTH-DATE(CUS-CNT).
+               DISPLAY CUS-UUID(CUS-CNT)
+               DISPLAY CUS-LASTNAME(CUS-CNT) SPACE
+                       CUS-BIRTH-DATE(CUS-CNT)
+           ELSE
+               DISPLAY 'TROP DE RESULTATS, AFFICHAGE LIMITE A 9999 '
+                   'LIGNES'
+           END-IF.
        END-3000-HANDLE.
            EXIT.
            EXIT.
