@@ -11,18 +11,20 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-      
-      
        01  WS-MENU-RETURN PIC X.
        01  WS-SEARCH-VALIDATION PIC X.
        01  WS-ERROR-MESSAGE PIC X(70).
+
+       LINKAGE SECTION.
        01  CUSTOMER-DATA.
            05  CUD-FIRSTNAME PIC X(20).
            05  CUD-LASTNAME PIC X(20).
            05  CUSTOMER-BIRTHDATE.
-               10 CUB-DAYS PIC X(2).
-               10 CUB-MONTH PIC X(2).
                10 CUB-YEAR PIC X(4).
+               10 FILLER PIC X VALUE '-'.
+               10 CUB-MONTH PIC X(2).
+               10 FILLER PIC X VALUE '-'.
+               10 CUB-DAYS PIC X(2).
            05  CUSTOMER-CODE-SECU.
                10 CCS-SECU-1 PIC X.
                10 CCS-SECU-2 PIC X(2).
@@ -31,15 +33,21 @@
                10 CCS-SECU-5 PIC X(3).
                10 CCS-SECU-6 PIC X(3).
                10 CCS-SECU-7 PIC X(2).
-
-      
+           05  CUD-TOWN           PIC X(30).
+           05  CUD-ZIPCODE        PIC X(15).
+           05  CUD-DOCTOR         PIC X(30).
+           05  CUD-INCL-ARCHIVED  PIC X(01).
+           05  CUD-EXPORT-FLAG    PIC X(01).
+           05  CUD-REPRINT-FLAG   PIC X(01).
+           05  CUD-REPRINT-SECU   PIC 9(15).
+           05  CUD-PAGE-NUMBER    PIC 9(03).
+           05  CUD-PAGE-SIZE      PIC 9(03).
 
        SCREEN SECTION.
        COPY "screen-frame.cpy".
 
       * ----------------------------------------------------------------
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING CUSTOMER-DATA.
 
            ACCEPT SCREEN-FRAME.
-           
\ No newline at end of file
