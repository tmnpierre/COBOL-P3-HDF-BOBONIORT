@@ -20,6 +20,7 @@
            03 WS-CUS-LASTNAME   PIC X(50).
            03 WS-CUS-FIRSTNAME  PIC X(50).
            03 WS-CUS-BIRTH-DATE PIC X(10).
+           03 WS-CUS-INCL-ARCHIVED PIC X(01).
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
@@ -59,6 +60,7 @@
            03 LK-CUS-LASTNAME   PIC X(50).
            03 LK-CUS-FIRSTNAME  PIC X(50).
            03 LK-CUS-BIRTH-DATE PIC X(10).
+           03 LK-CUS-INCL-ARCHIVED PIC X(01).
        
       
       ******************************************************************
@@ -95,27 +97,31 @@
                customer_birth_date, customer_code_secu
                FROM customer
                WHERE customer_code_secu = :WS-CUS-CODE-SECU
-               AND customer_active != 'A'
+               AND (:WS-CUS-INCL-ARCHIVED = 'Y'
+                   OR customer_active != 'A')
            END-EXEC.
 
       *    Recherche en fonction du lastname, firstname et birth_date
            EXEC SQL
                DECLARE CRSNAMEDATE CURSOR FOR
-               SELECT uuid_customer, customer_gender, 
+               SELECT uuid_customer, customer_gender,
                customer_lastname, customer_firstname,
                customer_birth_date, customer_code_secu
                FROM customer
-               WHERE customer_lastname = TRIM(:WS-CUS-LASTNAME)
-               AND customer_firstname = TRIM(:WS-CUS-FIRSTNAME)
+               WHERE customer_lastname
+                   LIKE '%' || TRIM(:WS-CUS-LASTNAME) || '%'
+               AND customer_firstname
+                   LIKE '%' || TRIM(:WS-CUS-FIRSTNAME) || '%'
                AND customer_birth_date = :WS-CUS-BIRTH-DATE
-               AND customer_active != 'A'
+               AND (:WS-CUS-INCL-ARCHIVED = 'Y'
+                   OR customer_active != 'A')
            END-EXEC.
 
       *    Recherche en fonction du code_secu, lastname, firstname 
       *    et birth_date
            EXEC SQL
                DECLARE CRSALL CURSOR FOR
-               SELECT uuid_customer, customer_gender, 
+               SELECT uuid_customer, customer_gender,
                customer_lastname, customer_firstname, customer_adress1,
                customer_adress2, customer_zipcode, customer_town,
                customer_country, customer_phone, customer_mail,
@@ -124,11 +130,18 @@
                customer_create_date, customer_update_date,
                customer_close_date, customer_active
                FROM customer
-               WHERE customer_code_secu = :WS-CUS-CODE-SECU
-               AND customer_lastname = TRIM(:WS-CUS-LASTNAME)
-               AND customer_firstname = TRIM(:WS-CUS-FIRSTNAME)
-               AND customer_birth_date = :WS-CUS-BIRTH-DATE
-               AND customer_active != 'A'
+               WHERE (:WS-CUS-CODE-SECU = 0
+                   OR customer_code_secu = :WS-CUS-CODE-SECU)
+               AND (:WS-CUS-LASTNAME = SPACES
+                   OR customer_lastname LIKE '%' ||
+                       TRIM(:WS-CUS-LASTNAME) || '%')
+               AND (:WS-CUS-FIRSTNAME = SPACES
+                   OR customer_firstname LIKE '%' ||
+                       TRIM(:WS-CUS-FIRSTNAME) || '%')
+               AND (:WS-CUS-BIRTH-DATE = SPACES
+                   OR customer_birth_date = :WS-CUS-BIRTH-DATE)
+               AND (:WS-CUS-INCL-ARCHIVED = 'Y'
+                   OR customer_active != 'A')
            END-EXEC.
        END-1000-SQL-REQUEST.
            EXIT.
