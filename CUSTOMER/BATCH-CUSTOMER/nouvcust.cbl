@@ -0,0 +1,167 @@
+      ******************************************************************
+      *    [MF] Le programme 'Nouveaux Adherents du Jour' est le
+      *    traitement quotidien qui liste les adhérents créés la
+      *    veille (CUSTOMER_CREATE_DATE = CURRENT_DATE - 1 jour) et
+      *    dépose le résultat dans un rapport journalier a destination
+      *    de l'accueil, sans intervention de l'accueil.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. nouvcust.
+       AUTHOR.       Martial.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWCUST-REPORT ASSIGN TO "NEWCUSTDAY"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-NEWCUST-FILE-STATUS.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEWCUST-REPORT.
+       01  NEWCUST-REPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-NEWCUST-FILE-STATUS     PIC X(02).
+       01  WS-REPORT-TODAY            PIC X(10).
+       01  WS-REPORT-TODAY-RAW.
+           05  WS-REPORT-TODAY-YEAR   PIC 9(04).
+           05  WS-REPORT-TODAY-MONTH  PIC 9(02).
+           05  WS-REPORT-TODAY-DAY    PIC 9(02).
+
+       01  WS-NEWCUST-COUNT           PIC 9(05) VALUE 0.
+       01  WS-NEWCUST-EOF             PIC X(01) VALUE 'N'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  SQL-LASTNAME             PIC X(50).
+       01  SQL-FIRSTNAME            PIC X(50).
+       01  SQL-TOWN                 PIC X(50).
+       01  SQL-CODE-SECU            PIC X(15).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'nouvcust', 'CONNECT', SQLCODE
+               END-CALL
+               GOBACK
+           END-IF.
+
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM LIST-NEW-CUSTOMERS.
+           PERFORM WRITE-REPORT-FOOTER.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY WS-NEWCUST-COUNT ' NOUVEL(LE)S ADHERENT(S)'.
+           GOBACK.
+
+      *    [MF] Entête du rapport du jour, même format que les autres
+      *    rapports journaliers de ce traitement (RECONCILEDAY,
+      *    IMPORTCUSTLOG).
+       WRITE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-TODAY-RAW
+           STRING WS-REPORT-TODAY-DAY   DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-REPORT-TODAY-MONTH DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-REPORT-TODAY-YEAR  DELIMITED BY SIZE
+               INTO WS-REPORT-TODAY
+           END-STRING.
+
+           OPEN EXTEND NEWCUST-REPORT.
+           IF WS-NEWCUST-FILE-STATUS = '35'
+               OPEN OUTPUT NEWCUST-REPORT
+           END-IF.
+
+           MOVE SPACES TO NEWCUST-REPORT-RECORD
+           STRING 'NOUVEAUX ADHERENTS DU ' DELIMITED BY SIZE
+                   WS-REPORT-TODAY DELIMITED BY SIZE
+               INTO NEWCUST-REPORT-RECORD
+           END-STRING
+           WRITE NEWCUST-REPORT-RECORD.
+
+      *    [MF] Parcourt les adhérents créés la veille et en écrit une
+      *    ligne par adhérent dans le rapport.
+       LIST-NEW-CUSTOMERS.
+           EXEC SQL
+               DECLARE CRSNEWCUST CURSOR FOR
+               SELECT customer_lastname, customer_firstname,
+                      customer_town, customer_code_secu
+               FROM customer
+               WHERE customer_create_date = CURRENT_DATE - 1
+               ORDER BY customer_lastname, customer_firstname
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSNEWCUST
+           END-EXEC.
+
+           PERFORM UNTIL WS-NEWCUST-EOF = 'Y'
+               EXEC SQL
+                   FETCH CRSNEWCUST
+                   INTO :SQL-LASTNAME, :SQL-FIRSTNAME, :SQL-TOWN,
+                        :SQL-CODE-SECU
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM WRITE-NEW-CUSTOMER-LINE
+                   WHEN 100
+                       MOVE 'Y' TO WS-NEWCUST-EOF
+                   WHEN OTHER
+                       CALL 'logsqlerr' USING 'nouvcust',
+                           'FETCH-NEWCUST', SQLCODE
+                       END-CALL
+                       MOVE 'Y' TO WS-NEWCUST-EOF
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSNEWCUST
+           END-EXEC.
+
+      *    [MF] Une ligne par adhérent créé la veille.
+       WRITE-NEW-CUSTOMER-LINE.
+           ADD 1 TO WS-NEWCUST-COUNT
+           MOVE SPACES TO NEWCUST-REPORT-RECORD
+           STRING '  ' DELIMITED BY SIZE
+                   FUNCTION TRIM(SQL-LASTNAME) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   FUNCTION TRIM(SQL-FIRSTNAME) DELIMITED BY SIZE
+                   ' - ' DELIMITED BY SIZE
+                   FUNCTION TRIM(SQL-TOWN) DELIMITED BY SIZE
+                   ' - ' DELIMITED BY SIZE
+                   FUNCTION TRIM(SQL-CODE-SECU) DELIMITED BY SIZE
+               INTO NEWCUST-REPORT-RECORD
+           END-STRING
+           WRITE NEWCUST-REPORT-RECORD.
+
+      *    [MF] Ligne de bilan a la suite du détail.
+       WRITE-REPORT-FOOTER.
+           MOVE SPACES TO NEWCUST-REPORT-RECORD
+           STRING 'BILAN : ' DELIMITED BY SIZE
+                   WS-NEWCUST-COUNT DELIMITED BY SIZE
+                   ' NOUVEL(LE)S ADHERENT(S)' DELIMITED BY SIZE
+               INTO NEWCUST-REPORT-RECORD
+           END-STRING
+           WRITE NEWCUST-REPORT-RECORD.
+
+           CLOSE NEWCUST-REPORT.
