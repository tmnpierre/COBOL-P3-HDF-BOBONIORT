@@ -0,0 +1,173 @@
+      ******************************************************************
+      *    [MF] Le programme 'Extrait de Facturation' est le
+      *    traitement de fin de journée qui dresse, pour chaque
+      *    contrat actif, la prime a facturer a l'adhérent, et dépose
+      *    le résultat dans un extrait journalier a destination du
+      *    service comptabilité, sans intervention de l'accueil.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. factcust.
+       AUTHOR.       Martial.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BILLING-EXTRACT ASSIGN TO "FACTCUSTDAY"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-BILLING-FILE-STATUS.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BILLING-EXTRACT.
+       01  BILLING-EXTRACT-RECORD PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-BILLING-FILE-STATUS     PIC X(02).
+       01  WS-REPORT-TODAY            PIC X(10).
+       01  WS-REPORT-TODAY-RAW.
+           05  WS-REPORT-TODAY-YEAR   PIC 9(04).
+           05  WS-REPORT-TODAY-MONTH  PIC 9(02).
+           05  WS-REPORT-TODAY-DAY    PIC 9(02).
+
+       01  WS-BILL-EOF                PIC X(01) VALUE 'N'.
+       01  WS-BILL-CONTRACT-COUNT     PIC 9(07) VALUE 0.
+       01  WS-BILL-TOTAL-AMOUNT       PIC 9(09)V99 VALUE 0.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  SQL-LASTNAME             PIC X(50).
+       01  SQL-FIRSTNAME            PIC X(50).
+       01  SQL-PRODUCT-CODE         PIC X(10).
+       01  SQL-PREMIUM-AMOUNT       PIC 9(07)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'factcust', 'CONNECT', SQLCODE
+               END-CALL
+               GOBACK
+           END-IF.
+
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM LIST-ACTIVE-CONTRACTS.
+           PERFORM WRITE-REPORT-FOOTER.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY WS-BILL-CONTRACT-COUNT ' CONTRAT(S) A FACTURER'.
+           GOBACK.
+
+      *    [MF] Entête de l'extrait du jour, même format que les autres
+      *    rapports journaliers de ce traitement.
+       WRITE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-TODAY-RAW
+           STRING WS-REPORT-TODAY-DAY   DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-REPORT-TODAY-MONTH DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-REPORT-TODAY-YEAR  DELIMITED BY SIZE
+               INTO WS-REPORT-TODAY
+           END-STRING.
+
+           OPEN EXTEND BILLING-EXTRACT.
+           IF WS-BILLING-FILE-STATUS = '35'
+               OPEN OUTPUT BILLING-EXTRACT
+           END-IF.
+
+           MOVE SPACES TO BILLING-EXTRACT-RECORD
+           STRING 'EXTRAIT DE FACTURATION DU ' DELIMITED BY SIZE
+                   WS-REPORT-TODAY DELIMITED BY SIZE
+               INTO BILLING-EXTRACT-RECORD
+           END-STRING
+           WRITE BILLING-EXTRACT-RECORD.
+
+      *    [MF] Une ligne par contrat actif, avec le nom de l'adhérent,
+      *    le code produit et la prime a facturer.
+       LIST-ACTIVE-CONTRACTS.
+           EXEC SQL
+               DECLARE CRSFACTCUST CURSOR FOR
+               SELECT customer_lastname, customer_firstname,
+                   contract_product_code, contract_premium_amount
+               FROM CONTRACT, customer
+               WHERE contract_customer_uuid = customer_uuid
+               AND contract_status = 'A'
+               ORDER BY customer_lastname, customer_firstname
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSFACTCUST
+           END-EXEC.
+
+           PERFORM UNTIL WS-BILL-EOF = 'Y'
+               EXEC SQL
+                   FETCH CRSFACTCUST
+                   INTO :SQL-LASTNAME, :SQL-FIRSTNAME,
+                       :SQL-PRODUCT-CODE, :SQL-PREMIUM-AMOUNT
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM WRITE-BILLING-LINE
+                   WHEN 100
+                       MOVE 'Y' TO WS-BILL-EOF
+                   WHEN OTHER
+                       CALL 'logsqlerr' USING 'factcust',
+                           'FETCH-FACTCUST', SQLCODE
+                       END-CALL
+                       MOVE 'Y' TO WS-BILL-EOF
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSFACTCUST
+           END-EXEC.
+
+      *    [MF] Une ligne de l'extrait, et cumul du nombre de contrats
+      *    et du montant total a facturer.
+       WRITE-BILLING-LINE.
+           ADD 1 TO WS-BILL-CONTRACT-COUNT
+           ADD SQL-PREMIUM-AMOUNT TO WS-BILL-TOTAL-AMOUNT
+           MOVE SPACES TO BILLING-EXTRACT-RECORD
+           STRING '  ' DELIMITED BY SIZE
+                   FUNCTION TRIM(SQL-LASTNAME) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   FUNCTION TRIM(SQL-FIRSTNAME) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   FUNCTION TRIM(SQL-PRODUCT-CODE) DELIMITED BY SIZE
+                   ' : ' DELIMITED BY SIZE
+                   SQL-PREMIUM-AMOUNT DELIMITED BY SIZE
+                   ' EUR' DELIMITED BY SIZE
+               INTO BILLING-EXTRACT-RECORD
+           END-STRING
+           WRITE BILLING-EXTRACT-RECORD.
+
+      *    [MF] Ligne de bilan a la suite du détail.
+       WRITE-REPORT-FOOTER.
+           MOVE SPACES TO BILLING-EXTRACT-RECORD
+           STRING 'BILAN : ' DELIMITED BY SIZE
+                   WS-BILL-CONTRACT-COUNT DELIMITED BY SIZE
+                   ' CONTRAT(S), ' DELIMITED BY SIZE
+                   WS-BILL-TOTAL-AMOUNT DELIMITED BY SIZE
+                   ' EUR AU TOTAL' DELIMITED BY SIZE
+               INTO BILLING-EXTRACT-RECORD
+           END-STRING
+           WRITE BILLING-EXTRACT-RECORD.
+
+           CLOSE BILLING-EXTRACT.
