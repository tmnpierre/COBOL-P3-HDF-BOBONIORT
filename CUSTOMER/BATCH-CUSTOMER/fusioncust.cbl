@@ -0,0 +1,244 @@
+      ******************************************************************
+      *    [MF] Le programme 'Fusion Doublons Customer' est le
+      *    traitement de nuit qui résorbe les doublons de code_secu
+      *    signalés par rectcust : pour chaque code_secu porté par
+      *    plusieurs lignes CUSTOMER, l'adhérent créé en premier est
+      *    conservé, les contrats des autres lui sont rattachés puis
+      *    les lignes en trop sont supprimées.
+      *
+      *    Le traitement avance groupe de doublons par groupe de
+      *    doublons et pose un point de reprise (fichier FUSIONCKPT)
+      *    toutes les WS-CHECKPOINT-INTERVAL groupes fusionnés : si le
+      *    traitement est interrompu, le relancer reprend après le
+      *    dernier code_secu traité plutôt que de tout retraiter
+      *    depuis le début.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fusioncust.
+       AUTHOR.       Martial.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "FUSIONCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-CHECKPOINT-STATUS.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-CODE-SECU  PIC 9(15).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CHECKPOINT-STATUS        PIC X(02).
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 50.
+       01  WS-GROUPS-SINCE-CHECKPOINT  PIC 9(05) VALUE 0.
+       01  WS-RESUME-CODE-SECU         PIC 9(15).
+
+       01  WS-SURVIVOR-UUID             PIC X(36).
+       01  WS-ROW-FOUND-FLAG            PIC X(01).
+       01  WS-FIRST-ROW-FLAG            PIC X(01).
+       01  WS-AUDIT-ACTION              PIC X(20).
+       01  WS-AUDIT-DETAIL              PIC X(200).
+
+       01  WS-GROUP-COUNT               PIC 9(07) VALUE 0.
+       01  WS-MERGE-COUNT               PIC 9(07) VALUE 0.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  WS-RESUME-CODE-SECU-SQL     PIC 9(15).
+       01  WS-DUP-CODE-SECU            PIC 9(15).
+       01  WS-DUP-UUID                 PIC X(36).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'fusioncust', 'CONNECT', SQLCODE
+               END-CALL
+               GOBACK
+           END-IF.
+
+           PERFORM READ-CHECKPOINT.
+           PERFORM FUSION-DUPLICATE-GROUPS.
+           PERFORM CLEAR-CHECKPOINT.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY WS-GROUP-COUNT ' GROUPE(S) DE DOUBLONS TRAITE(S)'.
+           DISPLAY WS-MERGE-COUNT ' ADHERENT(S) FUSIONNE(S)'.
+           GOBACK.
+
+      *    [MF] Relit le point de reprise laissé par une exécution
+      *    précédente interrompue. Si le fichier n'existe pas, le
+      *    traitement repart du premier code_secu en doublon.
+       READ-CHECKPOINT.
+           MOVE ZERO TO CKPT-CODE-SECU.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           MOVE CKPT-CODE-SECU TO WS-RESUME-CODE-SECU.
+
+      *    [MF] Parcourt chaque code_secu porté par plus d'une ligne
+      *    CUSTOMER et fusionne le groupe correspondant.
+       FUSION-DUPLICATE-GROUPS.
+           MOVE WS-RESUME-CODE-SECU TO WS-RESUME-CODE-SECU-SQL
+           MOVE ZERO TO WS-GROUPS-SINCE-CHECKPOINT
+
+           EXEC SQL
+               DECLARE CRSDUPGROUP CURSOR FOR
+               SELECT customer_code_secu
+               FROM customer
+               WHERE customer_code_secu > :WS-RESUME-CODE-SECU-SQL
+               GROUP BY customer_code_secu
+               HAVING COUNT(*) > 1
+               ORDER BY customer_code_secu
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSDUPGROUP
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSDUPGROUP INTO :WS-DUP-CODE-SECU
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM FUSION-ONE-GROUP
+                   WHEN 100
+                       CONTINUE
+                   WHEN OTHER
+                       CALL 'logsqlerr' USING 'fusioncust',
+                           'FETCH-DUPGROUP', SQLCODE
+                       END-CALL
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSDUPGROUP
+           END-EXEC.
+           EXEC SQL COMMIT WORK END-EXEC.
+
+      *    [MF] Fusionne les lignes CUSTOMER d'un même code_secu : la
+      *    ligne créée en premier (CUSTOMER_CREATE_DATE la plus
+      *    ancienne, l'UUID le plus petit en cas d'égalité) devient le
+      *    survivant, les autres lui sont fusionnées puis supprimées.
+       FUSION-ONE-GROUP.
+           MOVE 'Y' TO WS-FIRST-ROW-FLAG
+           ADD 1 TO WS-GROUP-COUNT
+
+           EXEC SQL
+               DECLARE CRSDUPROWS CURSOR FOR
+               SELECT customer_uuid
+               FROM customer
+               WHERE customer_code_secu = :WS-DUP-CODE-SECU
+               ORDER BY customer_create_date ASC, customer_uuid ASC
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSDUPROWS
+           END-EXEC.
+
+           MOVE 'Y' TO WS-ROW-FOUND-FLAG
+           PERFORM UNTIL WS-ROW-FOUND-FLAG = 'N'
+               EXEC SQL
+                   FETCH CRSDUPROWS INTO :WS-DUP-UUID
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       IF WS-FIRST-ROW-FLAG = 'Y'
+                           MOVE WS-DUP-UUID TO WS-SURVIVOR-UUID
+                           MOVE 'N' TO WS-FIRST-ROW-FLAG
+                       ELSE
+                           PERFORM MERGE-ONE-CUSTOMER
+                       END-IF
+                   WHEN 100
+                       MOVE 'N' TO WS-ROW-FOUND-FLAG
+                   WHEN OTHER
+                       CALL 'logsqlerr' USING 'fusioncust',
+                           'FETCH-DUPROWS', SQLCODE
+                       END-CALL
+                       MOVE 'N' TO WS-ROW-FOUND-FLAG
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSDUPROWS
+           END-EXEC.
+
+           ADD 1 TO WS-GROUPS-SINCE-CHECKPOINT
+           IF WS-GROUPS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               EXEC SQL COMMIT WORK END-EXEC
+               MOVE WS-DUP-CODE-SECU TO CKPT-CODE-SECU
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-GROUPS-SINCE-CHECKPOINT
+           END-IF.
+
+      *    [MF] Rattache les contrats de l'adherent en doublon au
+      *    survivant puis supprime sa ligne CUSTOMER.
+       MERGE-ONE-CUSTOMER.
+           EXEC SQL
+               UPDATE CONTRACT
+               SET CONTRACT_CUSTOMER_UUID = :WS-SURVIVOR-UUID
+               WHERE CONTRACT_CUSTOMER_UUID = :WS-DUP-UUID
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'fusioncust', 'MOVE-CONTRACTS',
+                   SQLCODE
+               END-CALL
+           ELSE
+               EXEC SQL
+                   DELETE FROM customer
+                   WHERE customer_uuid = :WS-DUP-UUID
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   CALL 'logsqlerr' USING 'fusioncust',
+                       'DELETE-DUPLICATE', SQLCODE
+                   END-CALL
+               ELSE
+                   MOVE 'FUSION-DOUBLON' TO WS-AUDIT-ACTION
+                   MOVE WS-SURVIVOR-UUID TO WS-AUDIT-DETAIL
+                   CALL 'logaudit' USING WS-DUP-UUID, WS-AUDIT-ACTION,
+                       WS-AUDIT-DETAIL
+                   END-CALL
+                   ADD 1 TO WS-MERGE-COUNT
+               END-IF
+           END-IF.
+
+      *    [MF] Ecrit le point de reprise courant (écrase le fichier
+      *    précédent - une seule ligne suffit).
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *    [MF] Le traitement s'est terminé normalement - efface le
+      *    point de reprise pour que la prochaine exécution reparte
+      *    du début.
+       CLEAR-CHECKPOINT.
+           MOVE ZERO TO CKPT-CODE-SECU.
+           PERFORM WRITE-CHECKPOINT.
