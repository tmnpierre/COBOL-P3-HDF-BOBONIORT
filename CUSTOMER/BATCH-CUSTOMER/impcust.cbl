@@ -0,0 +1,175 @@
+      ******************************************************************
+      *    [MF] Le programme 'Import Adherents' est le traitement de
+      *    nuit qui charge en masse un fichier CSV d'adhérents
+      *    (ADHERENTIMPORT, une ligne d'en-tête puis une ligne par
+      *    adhérent) en rejouant pour chaque ligne la même saisie et
+      *    les mêmes contrôles que l'écran de création - chaque ligne
+      *    est transmise a ccback comme si elle venait de creacust, si
+      *    bien qu'un doublon de code_secu ou un IBAN invalide dans le
+      *    fichier est rejeté exactement comme il le serait a l'écran.
+      *    Le résultat ligne a ligne est déposé dans IMPORTCUSTLOG.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. impcust.
+       AUTHOR.       Martial.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMPORT-FILE ASSIGN TO "ADHERENTIMPORT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-IMPORT-FILE-STATUS.
+           SELECT IMPORT-REPORT ASSIGN TO "IMPORTCUSTLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-REPORT-FILE-STATUS.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IMPORT-FILE.
+       01  IMPORT-RECORD                PIC X(500).
+
+       FD  IMPORT-REPORT.
+       01  IMPORT-REPORT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-IMPORT-FILE-STATUS        PIC X(02).
+       01  WS-REPORT-FILE-STATUS        PIC X(02).
+       01  WS-IMPORT-EOF                PIC X(01) VALUE 'N'.
+
+       01  WS-IMPORT-LINE-COUNT         PIC 9(07) VALUE 0.
+       01  WS-IMPORT-OK-COUNT           PIC 9(07) VALUE 0.
+       01  WS-IMPORT-ERROR-COUNT        PIC 9(07) VALUE 0.
+
+       01  WS-REQUEST-CODE              PIC 9(01).
+       01  WS-ADHERENT-INPUT.
+           05  WS-IMP-UUID              PIC X(36).
+           05  WS-IMP-GENDER            PIC X(10).
+           05  WS-IMP-LASTNAME          PIC X(50).
+           05  WS-IMP-FIRSTNAME         PIC X(50).
+           05  WS-IMP-ADRESS1           PIC X(50).
+           05  WS-IMP-ADRESS2           PIC X(50).
+           05  WS-IMP-ZIPCODE           PIC X(15).
+           05  WS-IMP-TOWN              PIC X(50).
+           05  WS-IMP-COUNTRY           PIC X(20).
+           05  WS-IMP-PHONE             PIC X(20).
+           05  WS-IMP-MAIL              PIC X(50).
+           05  WS-IMP-BIRTH-DATE        PIC X(10).
+           05  WS-IMP-DOCTOR            PIC X(50).
+           05  WS-IMP-CODE-SECU         PIC X(15).
+           05  WS-IMP-CODE-IBAN         PIC X(34).
+           05  WS-IMP-NBCHILDREN        PIC 9(03).
+           05  WS-IMP-COUPLE            PIC X(05).
+           05  WS-IMP-SPOUSE-CODE-SECU  PIC X(15).
+       01  WS-ERROR-MESSAGE             PIC X(500).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           OPEN INPUT IMPORT-FILE.
+           IF WS-IMPORT-FILE-STATUS NOT = '00'
+               DISPLAY 'FICHIER ADHERENTIMPORT INTROUVABLE'
+               GOBACK
+           END-IF.
+
+           OPEN EXTEND IMPORT-REPORT.
+           IF WS-REPORT-FILE-STATUS = '35'
+               OPEN OUTPUT IMPORT-REPORT
+           END-IF.
+
+      *    [MF] La première ligne du fichier est l'en-tête des
+      *    colonnes, elle n'est jamais importée.
+           READ IMPORT-FILE
+               AT END MOVE 'Y' TO WS-IMPORT-EOF
+           END-READ.
+
+           PERFORM PROCESS-ONE-IMPORT-LINE UNTIL WS-IMPORT-EOF = 'Y'.
+
+           CLOSE IMPORT-FILE.
+           PERFORM WRITE-IMPORT-SUMMARY.
+           CLOSE IMPORT-REPORT.
+
+           DISPLAY WS-IMPORT-OK-COUNT ' ADHERENT(S) IMPORTE(S)'.
+           DISPLAY WS-IMPORT-ERROR-COUNT ' LIGNE(S) EN ERREUR'.
+           GOBACK.
+
+      *    [MF] Découpe une ligne CSV, la rejoue sur ccback puis lit
+      *    la ligne suivante.
+       PROCESS-ONE-IMPORT-LINE.
+           ADD 1 TO WS-IMPORT-LINE-COUNT
+           PERFORM SPLIT-IMPORT-LINE
+           PERFORM IMPORT-ONE-ADHERENT
+
+           READ IMPORT-FILE
+               AT END MOVE 'Y' TO WS-IMPORT-EOF
+           END-READ.
+
+      *    [MF] Les colonnes du CSV suivent exactement l'ordre des
+      *    champs saisis à l'écran de création (sans le N°UUID, généré
+      *    par la base) : genre, nom, prénom, adresse1, adresse2,
+      *    code postal, ville, pays, téléphone, email, date de
+      *    naissance, médecin, code sécu, IBAN, nb enfants, couple,
+      *    code sécu du conjoint (facultatif - une ligne importée sans
+      *    cette dernière colonne n'est tout simplement pas rattachée
+      *    a un foyer).
+       SPLIT-IMPORT-LINE.
+           MOVE SPACES TO WS-ADHERENT-INPUT
+           UNSTRING IMPORT-RECORD DELIMITED BY ','
+               INTO WS-IMP-GENDER, WS-IMP-LASTNAME, WS-IMP-FIRSTNAME,
+                   WS-IMP-ADRESS1, WS-IMP-ADRESS2, WS-IMP-ZIPCODE,
+                   WS-IMP-TOWN, WS-IMP-COUNTRY, WS-IMP-PHONE,
+                   WS-IMP-MAIL, WS-IMP-BIRTH-DATE, WS-IMP-DOCTOR,
+                   WS-IMP-CODE-SECU, WS-IMP-CODE-IBAN,
+                   WS-IMP-NBCHILDREN, WS-IMP-COUPLE,
+                   WS-IMP-SPOUSE-CODE-SECU
+           END-UNSTRING.
+
+      *    [MF] Rejoue la ligne sur ccback, exactement comme le ferait
+      *    creacust pour une saisie écran, et journalise le résultat.
+       IMPORT-ONE-ADHERENT.
+           MOVE SPACES TO WS-ERROR-MESSAGE
+           CALL 'ccback' USING WS-REQUEST-CODE, WS-ADHERENT-INPUT,
+               WS-ERROR-MESSAGE
+           END-CALL
+
+           IF WS-ERROR-MESSAGE = SPACES
+               ADD 1 TO WS-IMPORT-OK-COUNT
+               MOVE SPACES TO IMPORT-REPORT-RECORD
+               STRING 'LIGNE ' DELIMITED BY SIZE
+                       WS-IMPORT-LINE-COUNT DELIMITED BY SIZE
+                       ' OK : ' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-IMP-CODE-SECU)
+                           DELIMITED BY SIZE
+                   INTO IMPORT-REPORT-RECORD
+               END-STRING
+               WRITE IMPORT-REPORT-RECORD
+           ELSE
+               ADD 1 TO WS-IMPORT-ERROR-COUNT
+               MOVE SPACES TO IMPORT-REPORT-RECORD
+               STRING 'LIGNE ' DELIMITED BY SIZE
+                       WS-IMPORT-LINE-COUNT DELIMITED BY SIZE
+                       ' REJETEE : ' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-ERROR-MESSAGE)
+                           DELIMITED BY SIZE
+                   INTO IMPORT-REPORT-RECORD
+               END-STRING
+               WRITE IMPORT-REPORT-RECORD
+           END-IF.
+
+      *    [MF] Une ligne de bilan a la suite du détail, pour que
+      *    l'exploitation n'ait pas à recompter les lignes du dessus.
+       WRITE-IMPORT-SUMMARY.
+           MOVE SPACES TO IMPORT-REPORT-RECORD
+           STRING 'BILAN : ' DELIMITED BY SIZE
+                   WS-IMPORT-OK-COUNT DELIMITED BY SIZE
+                   ' IMPORTE(S), ' DELIMITED BY SIZE
+                   WS-IMPORT-ERROR-COUNT DELIMITED BY SIZE
+                   ' REJETE(S)' DELIMITED BY SIZE
+               INTO IMPORT-REPORT-RECORD
+           END-STRING
+           WRITE IMPORT-REPORT-RECORD.
