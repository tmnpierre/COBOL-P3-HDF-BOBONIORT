@@ -0,0 +1,267 @@
+      ******************************************************************
+      *    [MF] Le programme 'Purge et Archivage' est le traitement de
+      *    nuit qui archive automatiquement les adhérents inactifs
+      *    depuis trop longtemps (CUSTOMER_ACTIVE passé a 'A' et
+      *    CUSTOMER_CLOSE_DATE stampée) puis purge définitivement la
+      *    table CUSTOMER des adhérents archivés depuis trop longtemps,
+      *    sans intervention de l'accueil.
+      *
+      *    Les deux traitements avancent adhérent par adhérent et
+      *    posent un point de reprise (fichier PURGARCHCKPT) toutes les
+      *    WS-CHECKPOINT-INTERVAL lignes committées : si le traitement
+      *    est interrompu, le relancer reprend après le dernier
+      *    adhérent committé plutôt que de tout retraiter depuis le
+      *    début.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. purgarch.
+       AUTHOR.       Martial.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PURGARCHCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-CHECKPOINT-STATUS.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-PHASE      PIC X(10).
+           05  CKPT-UUID       PIC X(36).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CHECKPOINT-STATUS        PIC X(02).
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 50.
+       01  WS-ROWS-SINCE-CHECKPOINT    PIC 9(05) VALUE 0.
+       01  WS-RESUME-UUID              PIC X(36).
+
+       01  WS-ARCHIVE-COUNT            PIC 9(07) VALUE 0.
+       01  WS-PURGE-COUNT               PIC 9(07) VALUE 0.
+       01  WS-AUDIT-ACTION              PIC X(20).
+       01  WS-AUDIT-DETAIL              PIC X(200).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  WS-RESUME-UUID-SQL          PIC X(36).
+       01  WS-ARCHIVE-UUID             PIC X(36).
+       01  WS-PURGE-UUID               PIC X(36).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'purgarch', 'CONNECT', SQLCODE
+               END-CALL
+               GOBACK
+           END-IF.
+
+           PERFORM READ-CHECKPOINT.
+           PERFORM ARCHIVE-INACTIVE-CUSTOMERS.
+           PERFORM PURGE-OLD-ARCHIVED-CUSTOMERS.
+           PERFORM CLEAR-CHECKPOINT.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY WS-ARCHIVE-COUNT ' ADHERENT(S) ARCHIVE(S)'.
+           DISPLAY WS-PURGE-COUNT ' ADHERENT(S) PURGE(S)'.
+           GOBACK.
+
+      *    [MF] Relit le point de reprise laissé par une exécution
+      *    précédente interrompue. Si le fichier n'existe pas, les deux
+      *    traitements repartent du début (CKPT-PHASE reste a espaces).
+       READ-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *    [MF] Archive les adhérents actifs qui n'ont pas été mis a
+      *    jour depuis 2 ans - ils basculent en CUSTOMER_ACTIVE = 'A'
+      *    avec la date du jour en CUSTOMER_CLOSE_DATE, exactement
+      *    comme le ferait un archivage manuel depuis archust.
+       ARCHIVE-INACTIVE-CUSTOMERS.
+           MOVE SPACES TO WS-RESUME-UUID
+           IF CKPT-PHASE = 'ARCHIVE'
+               MOVE CKPT-UUID TO WS-RESUME-UUID
+           END-IF
+           MOVE WS-RESUME-UUID TO WS-RESUME-UUID-SQL
+           MOVE ZERO TO WS-ROWS-SINCE-CHECKPOINT
+
+           EXEC SQL
+               DECLARE CRSARCHCAND CURSOR FOR
+               SELECT customer_uuid
+               FROM customer
+               WHERE customer_active != 'A'
+               AND customer_update_date < CURRENT_DATE - INTERVAL
+                   '24 months'
+               AND customer_uuid > :WS-RESUME-UUID-SQL
+               ORDER BY customer_uuid
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSARCHCAND
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSARCHCAND INTO :WS-ARCHIVE-UUID
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM ARCHIVE-ONE-CUSTOMER
+                   WHEN 100
+                       CONTINUE
+                   WHEN OTHER
+                       CALL 'logsqlerr' USING 'purgarch',
+                           'FETCH-ARCHCAND', SQLCODE
+                       END-CALL
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSARCHCAND
+           END-EXEC.
+           EXEC SQL COMMIT WORK END-EXEC.
+
+      *    [MF] Archive un adhérent et pose un point de reprise toutes
+      *    les WS-CHECKPOINT-INTERVAL lignes.
+       ARCHIVE-ONE-CUSTOMER.
+           EXEC SQL
+               UPDATE customer
+               SET customer_active = 'A',
+                   customer_close_date = CURRENT_DATE
+               WHERE customer_uuid = :WS-ARCHIVE-UUID
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'purgarch', 'ARCHIVE-INACTIVE',
+                   SQLCODE
+               END-CALL
+           ELSE
+               MOVE 'ARCHIVAGE' TO WS-AUDIT-ACTION
+               MOVE 'PURGARCH' TO WS-AUDIT-DETAIL
+               CALL 'logaudit' USING WS-ARCHIVE-UUID, WS-AUDIT-ACTION,
+                   WS-AUDIT-DETAIL
+               END-CALL
+               ADD 1 TO WS-ARCHIVE-COUNT
+               ADD 1 TO WS-ROWS-SINCE-CHECKPOINT
+               IF WS-ROWS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE 'ARCHIVE' TO CKPT-PHASE
+                   MOVE WS-ARCHIVE-UUID TO CKPT-UUID
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE ZERO TO WS-ROWS-SINCE-CHECKPOINT
+               END-IF
+           END-IF.
+
+      *    [MF] Purge définitivement les adhérents archivés depuis
+      *    plus de 10 ans - au-delà de ce délai, conserver leur fiche
+      *    n'a plus d'utilité pour l'association.
+       PURGE-OLD-ARCHIVED-CUSTOMERS.
+           MOVE SPACES TO WS-RESUME-UUID
+           IF CKPT-PHASE = 'PURGE'
+               MOVE CKPT-UUID TO WS-RESUME-UUID
+           END-IF
+           MOVE WS-RESUME-UUID TO WS-RESUME-UUID-SQL
+           MOVE ZERO TO WS-ROWS-SINCE-CHECKPOINT
+
+           EXEC SQL
+               DECLARE CRSPURGECAND CURSOR FOR
+               SELECT customer_uuid
+               FROM customer
+               WHERE customer_active = 'A'
+               AND customer_close_date < CURRENT_DATE - INTERVAL
+                   '10 years'
+               AND customer_uuid > :WS-RESUME-UUID-SQL
+               ORDER BY customer_uuid
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSPURGECAND
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSPURGECAND INTO :WS-PURGE-UUID
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM PURGE-ONE-CUSTOMER
+                   WHEN 100
+                       CONTINUE
+                   WHEN OTHER
+                       CALL 'logsqlerr' USING 'purgarch',
+                           'FETCH-PURGECAND', SQLCODE
+                       END-CALL
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSPURGECAND
+           END-EXEC.
+           EXEC SQL COMMIT WORK END-EXEC.
+
+      *    [MF] Purge un adhérent archivé et pose un point de reprise
+      *    toutes les WS-CHECKPOINT-INTERVAL lignes.
+       PURGE-ONE-CUSTOMER.
+           EXEC SQL
+               DELETE FROM customer
+               WHERE customer_uuid = :WS-PURGE-UUID
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'purgarch', 'PURGE-ARCHIVED',
+                   SQLCODE
+               END-CALL
+           ELSE
+               MOVE 'PURGE' TO WS-AUDIT-ACTION
+               MOVE 'PURGARCH' TO WS-AUDIT-DETAIL
+               CALL 'logaudit' USING WS-PURGE-UUID, WS-AUDIT-ACTION,
+                   WS-AUDIT-DETAIL
+               END-CALL
+               ADD 1 TO WS-PURGE-COUNT
+               ADD 1 TO WS-ROWS-SINCE-CHECKPOINT
+               IF WS-ROWS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE 'PURGE' TO CKPT-PHASE
+                   MOVE WS-PURGE-UUID TO CKPT-UUID
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE ZERO TO WS-ROWS-SINCE-CHECKPOINT
+               END-IF
+           END-IF.
+
+      *    [MF] Ecrit le point de reprise courant (écrase le fichier
+      *    précédent - une seule ligne suffit).
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *    [MF] Les deux traitements se sont terminés normalement -
+      *    efface le point de reprise pour que la prochaine exécution
+      *    reparte du début.
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           PERFORM WRITE-CHECKPOINT.
