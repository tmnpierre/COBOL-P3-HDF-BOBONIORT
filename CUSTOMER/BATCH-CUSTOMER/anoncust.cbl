@@ -0,0 +1,201 @@
+      ******************************************************************
+      *    [MF] Le programme 'Anonymisation RGPD' est le traitement de
+      *    nuit qui efface les données personnelles des adhérents
+      *    archivés depuis trop longtemps (CUSTOMER_ACTIVE = 'A'),
+      *    avant que purgarch ne supprime définitivement leur ligne.
+      *
+      *    La fiche CUSTOMER elle-même est conservée - uuid, dates et
+      *    rattachement CONTRACT restent intacts pour les besoins
+      *    comptables et d'audit - seules les données qui identifient
+      *    la personne (nom, coordonnées, numéro de sécurité sociale,
+      *    IBAN, médecin traitant) sont remplacées par des valeurs
+      *    neutres, conformément au principe de minimisation des
+      *    données du RGPD.
+      *
+      *    Le traitement avance adhérent par adhérent et pose un point
+      *    de reprise (fichier ANONCUSTCKPT) toutes les
+      *    WS-CHECKPOINT-INTERVAL lignes committées : si le traitement
+      *    est interrompu, le relancer reprend après le dernier
+      *    adhérent committé plutôt que de tout retraiter depuis le
+      *    début.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. anoncust.
+       AUTHOR.       Martial.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "ANONCUSTCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-CHECKPOINT-STATUS.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-UUID       PIC X(36).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CHECKPOINT-STATUS        PIC X(02).
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 50.
+       01  WS-ROWS-SINCE-CHECKPOINT    PIC 9(05) VALUE 0.
+       01  WS-RESUME-UUID              PIC X(36).
+       01  WS-GDPR-RETENTION-YEARS     PIC 9(02) VALUE 3.
+       01  WS-AUDIT-ACTION              PIC X(20).
+       01  WS-AUDIT-DETAIL              PIC X(200).
+
+       01  WS-ANON-COUNT               PIC 9(07) VALUE 0.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  WS-RESUME-UUID-SQL          PIC X(36).
+       01  WS-ANON-UUID                PIC X(36).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'anoncust', 'CONNECT', SQLCODE
+               END-CALL
+               GOBACK
+           END-IF.
+
+           PERFORM READ-CHECKPOINT.
+           PERFORM ANONYMIZE-EXPIRED-CUSTOMERS.
+           PERFORM CLEAR-CHECKPOINT.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY WS-ANON-COUNT ' ADHERENT(S) ANONYMISE(S)'.
+           GOBACK.
+
+      *    [MF] Relit le point de reprise laissé par une exécution
+      *    précédente interrompue. Si le fichier n'existe pas, le
+      *    traitement repart du premier adhérent éligible.
+       READ-CHECKPOINT.
+           MOVE SPACES TO CKPT-UUID.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           MOVE CKPT-UUID TO WS-RESUME-UUID.
+
+      *    [MF] Recherche les adhérents archivés depuis plus de
+      *    WS-GDPR-RETENTION-YEARS ans et pas encore anonymisés - le
+      *    contrôle sur CUSTOMER_LASTNAME évite de retraiter une ligne
+      *    déjà anonymisée si le traitement est relancé sans point de
+      *    reprise.
+       ANONYMIZE-EXPIRED-CUSTOMERS.
+           MOVE WS-RESUME-UUID TO WS-RESUME-UUID-SQL
+           MOVE ZERO TO WS-ROWS-SINCE-CHECKPOINT
+
+           EXEC SQL
+               DECLARE CRSANONCAND CURSOR FOR
+               SELECT customer_uuid
+               FROM customer
+               WHERE customer_active = 'A'
+               AND customer_close_date < CURRENT_DATE -
+                   (INTERVAL '1 year' * :WS-GDPR-RETENTION-YEARS)
+               AND customer_lastname != 'ANONYMISE'
+               AND customer_uuid > :WS-RESUME-UUID-SQL
+               ORDER BY customer_uuid
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSANONCAND
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSANONCAND INTO :WS-ANON-UUID
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM ANONYMIZE-ONE-CUSTOMER
+                   WHEN 100
+                       CONTINUE
+                   WHEN OTHER
+                       CALL 'logsqlerr' USING 'anoncust',
+                           'FETCH-ANONCAND', SQLCODE
+                       END-CALL
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSANONCAND
+           END-EXEC.
+           EXEC SQL COMMIT WORK END-EXEC.
+
+      *    [MF] Efface les données personnelles d'un adhérent et pose
+      *    un point de reprise toutes les WS-CHECKPOINT-INTERVAL
+      *    lignes.
+       ANONYMIZE-ONE-CUSTOMER.
+           EXEC SQL
+               UPDATE customer
+               SET customer_lastname = 'ANONYMISE',
+                   customer_firstname = 'ANONYMISE',
+                   customer_adress1 = SPACE,
+                   customer_adress2 = SPACE,
+                   customer_town = SPACE,
+                   customer_zipcode = SPACE,
+                   customer_phone = SPACE,
+                   customer_mail = SPACE,
+                   customer_birth_date = SPACE,
+                   customer_doctor = SPACE,
+                   customer_code_secu = ZERO,
+                   customer_code_iban = SPACE
+               WHERE customer_uuid = :WS-ANON-UUID
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'anoncust', 'ANONYMIZE',
+                   SQLCODE
+               END-CALL
+           ELSE
+               MOVE 'ANONYMISATION-RGPD' TO WS-AUDIT-ACTION
+               MOVE 'ANONCUST' TO WS-AUDIT-DETAIL
+               CALL 'logaudit' USING WS-ANON-UUID, WS-AUDIT-ACTION,
+                   WS-AUDIT-DETAIL
+               END-CALL
+               ADD 1 TO WS-ANON-COUNT
+               ADD 1 TO WS-ROWS-SINCE-CHECKPOINT
+               IF WS-ROWS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE WS-ANON-UUID TO CKPT-UUID
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE ZERO TO WS-ROWS-SINCE-CHECKPOINT
+               END-IF
+           END-IF.
+
+      *    [MF] Ecrit le point de reprise courant (écrase le fichier
+      *    précédent - une seule ligne suffit).
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *    [MF] Le traitement s'est terminé normalement - efface le
+      *    point de reprise pour que la prochaine exécution reparte
+      *    du début.
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO CKPT-UUID.
+           PERFORM WRITE-CHECKPOINT.
