@@ -0,0 +1,196 @@
+      ******************************************************************
+      *    [MF] Le programme 'Réconciliation Customer' est le
+      *    traitement quotidien qui contrôle la cohérence de la table
+      *    CUSTOMER (comptages actifs/archivés, doublons de
+      *    code_secu) et dépose le résultat dans un rapport journalier
+      *    a destination de l'exploitation, sans intervention de
+      *    l'accueil.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rectcust.
+       AUTHOR.       Martial.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-REPORT ASSIGN TO "RECONCILEDAY"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RECON-FILE-STATUS.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-REPORT.
+       01  RECON-REPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-RECON-FILE-STATUS      PIC X(02).
+       01  WS-RECON-TODAY            PIC X(10).
+       01  WS-RECON-TODAY-RAW.
+           05  WS-RECON-TODAY-YEAR   PIC 9(04).
+           05  WS-RECON-TODAY-MONTH  PIC 9(02).
+           05  WS-RECON-TODAY-DAY    PIC 9(02).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  SQL-TOTAL-COUNT          PIC 9(07).
+       01  SQL-ACTIVE-COUNT         PIC 9(07).
+       01  SQL-ARCHIVE-COUNT        PIC 9(07).
+       01  SQL-DUPLICATE-COUNT      PIC 9(07).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'rectcust', 'CONNECT', SQLCODE
+               END-CALL
+               GOBACK
+           END-IF.
+
+           PERFORM COUNT-CUSTOMERS.
+           PERFORM COUNT-DUPLICATE-CODE-SECU.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           PERFORM WRITE-RECON-REPORT.
+           GOBACK.
+
+      *    [MF] Comptages globaux de la table CUSTOMER, actifs et
+      *    archivés - le total doit toujours être la somme des deux.
+       COUNT-CUSTOMERS.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-TOTAL-COUNT
+               FROM customer
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'rectcust', 'COUNT-TOTAL',
+                   SQLCODE
+               END-CALL
+               MOVE ZERO TO SQL-TOTAL-COUNT
+           END-IF.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-ACTIVE-COUNT
+               FROM customer
+               WHERE customer_active != 'A'
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'rectcust', 'COUNT-ACTIVE',
+                   SQLCODE
+               END-CALL
+               MOVE ZERO TO SQL-ACTIVE-COUNT
+           END-IF.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-ARCHIVE-COUNT
+               FROM customer
+               WHERE customer_active = 'A'
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'rectcust', 'COUNT-ARCHIVED',
+                   SQLCODE
+               END-CALL
+               MOVE ZERO TO SQL-ARCHIVE-COUNT
+           END-IF.
+
+      *    [MF] Un adhérent ne doit avoir qu'une seule ligne par
+      *    code_secu - ce comptage doit rester a zéro.
+       COUNT-DUPLICATE-CODE-SECU.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-DUPLICATE-COUNT
+               FROM (
+                   SELECT customer_code_secu
+                   FROM customer
+                   GROUP BY customer_code_secu
+                   HAVING COUNT(*) > 1
+               ) AS dup
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'rectcust', 'COUNT-DUPLICATE',
+                   SQLCODE
+               END-CALL
+               MOVE ZERO TO SQL-DUPLICATE-COUNT
+           END-IF.
+
+      *    [MF] Dépose le résultat de la réconciliation du jour dans
+      *    le fichier RECONCILEDAY, une ligne par indicateur contrôlé.
+       WRITE-RECON-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RECON-TODAY-RAW
+           STRING WS-RECON-TODAY-DAY   DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-RECON-TODAY-MONTH DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-RECON-TODAY-YEAR  DELIMITED BY SIZE
+               INTO WS-RECON-TODAY
+           END-STRING.
+
+           OPEN EXTEND RECON-REPORT.
+           IF WS-RECON-FILE-STATUS = '35'
+               OPEN OUTPUT RECON-REPORT
+           END-IF.
+
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING 'RECONCILIATION CUSTOMER DU ' DELIMITED BY SIZE
+                   WS-RECON-TODAY DELIMITED BY SIZE
+               INTO RECON-REPORT-RECORD
+           END-STRING
+           WRITE RECON-REPORT-RECORD.
+
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING '  TOTAL    : ' DELIMITED BY SIZE
+                   SQL-TOTAL-COUNT DELIMITED BY SIZE
+               INTO RECON-REPORT-RECORD
+           END-STRING
+           WRITE RECON-REPORT-RECORD.
+
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING '  ACTIFS   : ' DELIMITED BY SIZE
+                   SQL-ACTIVE-COUNT DELIMITED BY SIZE
+               INTO RECON-REPORT-RECORD
+           END-STRING
+           WRITE RECON-REPORT-RECORD.
+
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING '  ARCHIVES : ' DELIMITED BY SIZE
+                   SQL-ARCHIVE-COUNT DELIMITED BY SIZE
+               INTO RECON-REPORT-RECORD
+           END-STRING
+           WRITE RECON-REPORT-RECORD.
+
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING '  DOUBLONS CODE_SECU : ' DELIMITED BY SIZE
+                   SQL-DUPLICATE-COUNT DELIMITED BY SIZE
+               INTO RECON-REPORT-RECORD
+           END-STRING
+           WRITE RECON-REPORT-RECORD.
+
+           IF SQL-TOTAL-COUNT NOT = SQL-ACTIVE-COUNT + SQL-ARCHIVE-COUNT
+               MOVE SPACES TO RECON-REPORT-RECORD
+               MOVE '  ANOMALIE : TOTAL <> ACTIFS + ARCHIVES'
+                   TO RECON-REPORT-RECORD
+               WRITE RECON-REPORT-RECORD
+           END-IF.
+
+           IF SQL-DUPLICATE-COUNT > 0
+               MOVE SPACES TO RECON-REPORT-RECORD
+               MOVE '  ANOMALIE : DOUBLONS DE CODE_SECU DETECTES'
+                   TO RECON-REPORT-RECORD
+               WRITE RECON-REPORT-RECORD
+           END-IF.
+
+           CLOSE RECON-REPORT.
