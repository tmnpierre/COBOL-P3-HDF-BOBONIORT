@@ -0,0 +1,165 @@
+      ******************************************************************
+      *    [MF] Le programme 'Répartition Géographique' est le
+      *    traitement quotidien qui compte les adhérents actifs par
+      *    code postal et dépose le résultat dans un rapport
+      *    journalier a destination de l'association, sans
+      *    intervention de l'accueil.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. geocust.
+       AUTHOR.       Martial.
+
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GEO-REPORT ASSIGN TO "GEOCUSTDAY"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-GEO-FILE-STATUS.
+
+      ******************************************************************
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GEO-REPORT.
+       01  GEO-REPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-GEO-FILE-STATUS         PIC X(02).
+       01  WS-REPORT-TODAY            PIC X(10).
+       01  WS-REPORT-TODAY-RAW.
+           05  WS-REPORT-TODAY-YEAR   PIC 9(04).
+           05  WS-REPORT-TODAY-MONTH  PIC 9(02).
+           05  WS-REPORT-TODAY-DAY    PIC 9(02).
+
+       01  WS-GEO-EOF                 PIC X(01) VALUE 'N'.
+       01  WS-GEO-ZONE-COUNT          PIC 9(05) VALUE 0.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  SQL-ZIPCODE              PIC X(15).
+       01  SQL-TOWN                 PIC X(50).
+       01  SQL-ZONE-COUNT            PIC 9(07).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'geocust', 'CONNECT', SQLCODE
+               END-CALL
+               GOBACK
+           END-IF.
+
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM LIST-GEO-DISTRIBUTION.
+           PERFORM WRITE-REPORT-FOOTER.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY WS-GEO-ZONE-COUNT ' CODE(S) POSTAL(AUX) DISTINCT(S)'.
+           GOBACK.
+
+      *    [MF] Entête du rapport du jour, même format que les autres
+      *    rapports journaliers de ce traitement.
+       WRITE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-TODAY-RAW
+           STRING WS-REPORT-TODAY-DAY   DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-REPORT-TODAY-MONTH DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-REPORT-TODAY-YEAR  DELIMITED BY SIZE
+               INTO WS-REPORT-TODAY
+           END-STRING.
+
+           OPEN EXTEND GEO-REPORT.
+           IF WS-GEO-FILE-STATUS = '35'
+               OPEN OUTPUT GEO-REPORT
+           END-IF.
+
+           MOVE SPACES TO GEO-REPORT-RECORD
+           STRING 'REPARTITION GEOGRAPHIQUE DU ' DELIMITED BY SIZE
+                   WS-REPORT-TODAY DELIMITED BY SIZE
+               INTO GEO-REPORT-RECORD
+           END-STRING
+           WRITE GEO-REPORT-RECORD.
+
+      *    [MF] Compte les adhérents actifs par code postal, du plus
+      *    peuplé au moins peuplé, et en écrit une ligne par code
+      *    postal distinct.
+       LIST-GEO-DISTRIBUTION.
+           EXEC SQL
+               DECLARE CRSGEOCUST CURSOR FOR
+               SELECT customer_zipcode, customer_town, COUNT(*)
+               FROM customer
+               WHERE customer_active != 'A'
+               GROUP BY customer_zipcode, customer_town
+               ORDER BY COUNT(*) DESC, customer_zipcode
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRSGEOCUST
+           END-EXEC.
+
+           PERFORM UNTIL WS-GEO-EOF = 'Y'
+               EXEC SQL
+                   FETCH CRSGEOCUST
+                   INTO :SQL-ZIPCODE, :SQL-TOWN, :SQL-ZONE-COUNT
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       PERFORM WRITE-GEO-ZONE-LINE
+                   WHEN 100
+                       MOVE 'Y' TO WS-GEO-EOF
+                   WHEN OTHER
+                       CALL 'logsqlerr' USING 'geocust',
+                           'FETCH-GEOCUST', SQLCODE
+                       END-CALL
+                       MOVE 'Y' TO WS-GEO-EOF
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRSGEOCUST
+           END-EXEC.
+
+      *    [MF] Une ligne par code postal distinct, avec le nombre
+      *    d'adhérents actifs qui y habitent.
+       WRITE-GEO-ZONE-LINE.
+           ADD 1 TO WS-GEO-ZONE-COUNT
+           MOVE SPACES TO GEO-REPORT-RECORD
+           STRING '  ' DELIMITED BY SIZE
+                   FUNCTION TRIM(SQL-ZIPCODE) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   FUNCTION TRIM(SQL-TOWN) DELIMITED BY SIZE
+                   ' : ' DELIMITED BY SIZE
+                   SQL-ZONE-COUNT DELIMITED BY SIZE
+                   ' ADHERENT(S)' DELIMITED BY SIZE
+               INTO GEO-REPORT-RECORD
+           END-STRING
+           WRITE GEO-REPORT-RECORD.
+
+      *    [MF] Ligne de bilan a la suite du détail.
+       WRITE-REPORT-FOOTER.
+           MOVE SPACES TO GEO-REPORT-RECORD
+           STRING 'BILAN : ' DELIMITED BY SIZE
+                   WS-GEO-ZONE-COUNT DELIMITED BY SIZE
+                   ' CODE(S) POSTAL(AUX) DISTINCT(S)' DELIMITED BY SIZE
+               INTO GEO-REPORT-RECORD
+           END-STRING
+           WRITE GEO-REPORT-RECORD.
+
+           CLOSE GEO-REPORT.
