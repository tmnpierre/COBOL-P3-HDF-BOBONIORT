@@ -1,30 +1,105 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. creacust.
-       AUTHOR.       Martial.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  LK-REQUEST-CODE      PIC 9(01).
-       01  LK-ADHERENT-INPUT.
-           05  LK-UUID                 PIC X(36).
-           05  LK-GENDER               PIC X(10).
-           05  LK-LASTNAME             PIC X(50).
-           05  LK-FIRSTNAME            PIC X(50).
-           05  LK-ADRESS1              PIC X(50).
-           05  LK-ADRESS2              PIC X(50).
-           05  LK-ZIPCODE              PIC X(15).
-           05  LK-TOWN                 PIC X(50).
-           05  LK-COUNTRY              PIC X(20).
-           05  LK-PHONE                PIC X(20).
-           05  LK-MAIL                 PIC X(50).
-           05  LK-BIRTH-DATE           PIC X(10).
-           05  LK-DOCTOR               PIC X(50).
-           05  LK-CODE-SECU            PIC X(15).
-           05  LK-CODE-IBAN            PIC X(34).
-       01  LK-ERROR-MESSAGE            PIC X(100).
-       
-       PROCEDURE DIVISION.
-       0000-START-MAIN.
-           CALL 'ccback' USING LK-REQUEST-CODE, LK-ADHERENT-INPUT, 
-           LK-ERROR-MESSAGE.
-           GOBACK.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. creacust.
+       AUTHOR.       Martial.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  LK-REQUEST-CODE      PIC 9(01).
+       01  LK-ADHERENT-INPUT.
+           05  LK-UUID                 PIC X(36).
+           05  LK-GENDER               PIC X(10).
+           05  LK-LASTNAME             PIC X(50).
+           05  LK-FIRSTNAME            PIC X(50).
+           05  LK-ADRESS1              PIC X(50).
+           05  LK-ADRESS2              PIC X(50).
+           05  LK-ZIPCODE              PIC X(15).
+           05  LK-TOWN                 PIC X(50).
+           05  LK-COUNTRY              PIC X(20).
+           05  LK-PHONE                PIC X(20).
+           05  LK-MAIL                 PIC X(50).
+           05  LK-BIRTH-DATE           PIC X(10).
+           05  LK-DOCTOR               PIC X(50).
+           05  LK-CODE-SECU            PIC X(15).
+           05  LK-CODE-IBAN            PIC X(34).
+           05  LK-NBCHILDREN           PIC 9(03).
+           05  LK-COUPLE               PIC X(05).
+           05  LK-SPOUSE-CODE-SECU     PIC X(15).
+       01  LK-ERROR-MESSAGE            PIC X(500).
+
+      *    [MF] Champs saisis par l'utilisateur sur l'écran de
+      *    création, transmis en LINKAGE par ccfront.
+       01  CUSTOMER-DATA.
+           05 CUSTOMER-CODE-SECU.
+               10 CCS-SECU-1  PIC X.
+               10 CCS-SECU-2  PIC X(2).
+               10 CCS-SECU-3  PIC X(2).
+               10 CCS-SECU-4  PIC X(2).
+               10 CCS-SECU-5  PIC X(3).
+               10 CCS-SECU-6  PIC X(3).
+               10 CCS-SECU-7  PIC X(2).
+           05 CUD-GENDER      PIC X(10).
+           05 CUD-LASTNAME    PIC X(20).
+           05 CUD-FIRSTNAME   PIC X(20).
+           05 CUD-ADRESS1     PIC X(50).
+           05 CUD-ADRESS2     PIC X(50).
+           05 CUD-ZIPCODE     PIC X(15).
+           05 CUD-TOWN        PIC X(50).
+           05 CUD-COUNTRY     PIC X(20).
+           05 CUD-PHONE       PIC X(10).
+           05 CUD-MAIL        PIC X(50).
+           05 CUSTOMER-BIRTHDATE.
+               10 CUB-YEAR    PIC X(4).
+               10 FILLER      PIC X VALUE '-'.
+               10 CUB-MONTH   PIC X(2).
+               10 FILLER      PIC X VALUE '-'.
+               10 CUB-DAYS    PIC X(2).
+           05 CUD-DOCTOR      PIC X(50).
+           05 CUD-CODE-SECU   PIC 9(10).
+           05 CUD-CODE-IBAN   PIC X(34).
+           05 CUD-NBCHILDREN  PIC 9(03).
+           05 CUD-COUPLE      PIC X(05).
+           05 CUD-CREATE-DATE PIC X(10).
+           05 CUD-UPDATE-DATE PIC X(10).
+           05 CUD-CLOSE-DATE  PIC X(10).
+           05 CUD-ACTIVE      PIC X(01).
+           05 CUD-SPOUSE-CODE-SECU PIC X(15).
+           05 CUD-CANCEL-REQUEST PIC X(01).
+           05 CUD-CONFIRM-SUBMIT PIC X(01).
+
+       PROCEDURE DIVISION.
+       0000-START-MAIN.
+           CALL 'ccfront' USING CUSTOMER-DATA.
+
+      *    [MF] La création n'est transmise à ccback que si l'adhérent
+      *    a explicitement confirmé sur l'écran récapitulatif ; un
+      *    retour au menu ou une non-confirmation annule la saisie.
+           IF CUD-CANCEL-REQUEST = 'O'
+               OR CUD-CONFIRM-SUBMIT NOT = 'O'
+               DISPLAY 'Creation annulee.'
+           ELSE
+               PERFORM MOVE-SCREEN-TO-ADHERENT
+               CALL 'ccback' USING LK-REQUEST-CODE, LK-ADHERENT-INPUT,
+               LK-ERROR-MESSAGE
+           END-IF.
+           GOBACK.
+
+      *    [MF] Déplacement des champs saisis sur l'écran de création
+      *    vers le linkage attendu par ccback.
+       MOVE-SCREEN-TO-ADHERENT.
+           MOVE CUD-GENDER         TO LK-GENDER.
+           MOVE CUD-LASTNAME       TO LK-LASTNAME.
+           MOVE CUD-FIRSTNAME      TO LK-FIRSTNAME.
+           MOVE CUD-ADRESS1        TO LK-ADRESS1.
+           MOVE CUD-ADRESS2        TO LK-ADRESS2.
+           MOVE CUD-ZIPCODE        TO LK-ZIPCODE.
+           MOVE CUD-TOWN           TO LK-TOWN.
+           MOVE CUD-COUNTRY        TO LK-COUNTRY.
+           MOVE CUD-PHONE          TO LK-PHONE.
+           MOVE CUD-MAIL           TO LK-MAIL.
+           MOVE CUSTOMER-BIRTHDATE TO LK-BIRTH-DATE.
+           MOVE CUD-DOCTOR         TO LK-DOCTOR.
+           MOVE CUSTOMER-CODE-SECU TO LK-CODE-SECU.
+           MOVE CUD-CODE-IBAN      TO LK-CODE-IBAN.
+           MOVE CUD-NBCHILDREN     TO LK-NBCHILDREN.
+           MOVE CUD-COUPLE         TO LK-COUPLE.
+           MOVE CUD-SPOUSE-CODE-SECU TO LK-SPOUSE-CODE-SECU.
