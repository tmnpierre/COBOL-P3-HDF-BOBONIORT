@@ -116,7 +116,7 @@
 
            05 FILLER PIC X VALUE ':' LINE 23 COL 53.
 
-           05 FILLER PIC X(10) TO CUD-ZIPCODE LINE 23 COL 55 AUTO 
+           05 FILLER PIC X(10) TO CUD-PHONE LINE 23 COL 55 AUTO
            BACKGROUND-COLOR IS 2
            FOREGROUND-COLOR IS 0.
 
@@ -135,7 +135,7 @@
 
            05 FILLER PIC X VALUE ':' LINE 25 COL 53.
 
-           05 FILLER PIC X(03) TO CUD-MAIL LINE 25 COL 55 AUTO 
+           05 FILLER PIC X(03) TO CUD-COUPLE LINE 25 COL 55 AUTO
            BACKGROUND-COLOR IS 2
            FOREGROUND-COLOR IS 0.
 
@@ -194,14 +194,25 @@
            FOREGROUND-COLOR IS 0.     
 
       *    [RD] Champ de saisi pour l'IBAN.
-           05 FILLER PIC X(04) VALUE 'IBAN' 
-           LINE 29 COL 21. 
+           05 FILLER PIC X(04) VALUE 'IBAN'
+           LINE 29 COL 21.
 
            05 FILLER PIC X VALUE ':' LINE 29 COL 53.
 
-           05 FILLER PIC X(34) TO CUD-CODE-IBAN LINE 29 COL 55 AUTO 
+           05 FILLER PIC X(34) TO CUD-CODE-IBAN LINE 29 COL 55 AUTO
            BACKGROUND-COLOR IS 2
-           FOREGROUND-COLOR IS 0.   
+           FOREGROUND-COLOR IS 0.
+
+      *    [RD] Champ de saisi pour le numero de securite sociale du
+      *    conjoint, pour rattacher les deux fiches au meme foyer.
+           05 FILLER PIC X(16) VALUE 'N Secu conjoint'
+           LINE 29 COL 111.
+
+           05 FILLER PIC X VALUE ':' LINE 29 COL 129.
+
+           05 FILLER PIC X(15) TO CUD-SPOUSE-CODE-SECU LINE 29 COL 131
+           AUTO BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
 
       *    [RD] Bouton rechercher.
            05 FILLER PIC X(23) VALUE "Creation de l'adherent" 
@@ -389,7 +400,85 @@
            05 FILLER PIC X(02) VALUE ALL SPACES LINE 35 COL 190
            BACKGROUND-COLOR IS 2. 
 
-           05 FILLER PIC X(02) VALUE ALL SPACES LINE 36 COL 10 
-           BACKGROUND-COLOR IS 2.        
+           05 FILLER PIC X(02) VALUE ALL SPACES LINE 36 COL 10
+           BACKGROUND-COLOR IS 2.
            05 FILLER PIC X(02) VALUE ALL SPACES LINE 36 COL 190
-           BACKGROUND-COLOR IS 2. 
+           BACKGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [RD] ECRAN RECAPITULATIF AVANT VALIDATION.                  *
+      ******************************************************************
+
+       01  RECAP-SCREEN FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+           05 FILLER PIC X(24) VALUE 'RECAPITULATIF ADHERENT'
+           LINE 6 COL 88
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(03) VALUE 'Nom' LINE 11 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 11 COL 53.
+           05 FILLER PIC X(20) FROM CUD-LASTNAME LINE 11 COL 55
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(06) VALUE 'Prenom' LINE 13 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 13 COL 53.
+           05 FILLER PIC X(20) FROM CUD-FIRSTNAME LINE 13 COL 55
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(17) VALUE 'Date de naissance' LINE 15
+           COL 21.
+           05 FILLER PIC X VALUE ':' LINE 15 COL 53.
+           05 FILLER PIC X(10) FROM CUSTOMER-BIRTHDATE LINE 15 COL 55
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(09) VALUE 'Adresse 1' LINE 17 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 17 COL 53.
+           05 FILLER PIC X(50) FROM CUD-ADRESS1 LINE 17 COL 55
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(11) VALUE 'Code postal' LINE 19 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 19 COL 53.
+           05 FILLER PIC X(15) FROM CUD-ZIPCODE LINE 19 COL 55
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(05) VALUE 'Ville' LINE 19 COL 111.
+           05 FILLER PIC X VALUE ':' LINE 19 COL 129.
+           05 FILLER PIC X(50) FROM CUD-TOWN LINE 19 COL 131
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(09) VALUE 'Telephone' LINE 21 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 21 COL 53.
+           05 FILLER PIC X(10) FROM CUD-PHONE LINE 21 COL 55
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(04) VALUE 'Mail' LINE 21 COL 111.
+           05 FILLER PIC X VALUE ':' LINE 21 COL 129.
+           05 FILLER PIC X(50) FROM CUD-MAIL LINE 21 COL 131
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(04) VALUE 'IBAN' LINE 23 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 23 COL 53.
+           05 FILLER PIC X(34) FROM CUD-CODE-IBAN LINE 23 COL 55
+           FOREGROUND-COLOR IS 2.
+
+      *    [MF] Les deux champs identitaires valides par cle mod-97
+      *    (numero de securite sociale de l'adherent et de son
+      *    conjoint) doivent etre relus avant validation comme le
+      *    reste de la saisie.
+           05 FILLER PIC X(07) VALUE 'N Secu' LINE 25 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 25 COL 53.
+           05 FILLER PIC X(15) FROM CUSTOMER-CODE-SECU LINE 25 COL 55
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(16) VALUE 'N Secu conjoint' LINE 25 COL 111.
+           05 FILLER PIC X VALUE ':' LINE 25 COL 129.
+           05 FILLER PIC X(15) FROM CUD-SPOUSE-CODE-SECU LINE 25 COL 131
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(28) VALUE 'Confirmer la creation (O/N)'
+           LINE 28 COL 21 FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X VALUE ':' LINE 28 COL 53.
+           05 FILLER PIC X(01) TO WS-CONFIRM LINE 28 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
