@@ -8,10 +8,41 @@
        AUTHOR.       Martial.
       ******************************************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHE-FILE ASSIGN TO "FICHEADHERENT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FICHE-FILE-STATUS.
+           SELECT MAIL-FILE ASSIGN TO "MAILQUEUE"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-MAIL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FICHE-FILE.
+       01  FICHE-RECORD PIC X(80).
+       FD  MAIL-FILE.
+       01  MAIL-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
-         
+
        01  WS-VALIDATION-STATUS        PIC X(01) VALUE 'N'.
+       01  WS-DB-UPDATE-STATUS         PIC X(01) VALUE 'Y'.
+       01  WS-ERROR-FOUND              PIC X(01) VALUE 'N'.
+       01  WS-ERROR-LIST                PIC X(500).
+       01  WS-ERROR-POINTER             PIC 9(03).
+       01  WS-AUDIT-ACTION               PIC X(20).
+       01  WS-AUDIT-DETAIL               PIC X(200).
+
+       01  WS-FICHE-FILE-STATUS        PIC X(02).
+       01  WS-FICHE-TODAY               PIC X(10).
+       01  WS-FICHE-TODAY-RAW.
+           05  WS-FICHE-TODAY-YEAR     PIC 9(04).
+           05  WS-FICHE-TODAY-MONTH    PIC 9(02).
+           05  WS-FICHE-TODAY-DAY      PIC 9(02).
+
+       01  WS-MAIL-FILE-STATUS         PIC X(02).
 
        01  WS-ADHERENT.
            05  WS-UUID                 PIC X(36).
@@ -29,11 +60,60 @@
            05  WS-DOCTOR               PIC X(50).
            05  WS-CODE-SECU            PIC X(15).
            05  WS-CODE-IBAN            PIC X(34).
+           05  WS-NBCHILDREN           PIC 9(03).
+           05  WS-COUPLE               PIC X(05).
+           05  WS-SPOUSE-CODE-SECU     PIC X(15).
+       01  WS-IBAN-UPPER               PIC X(34).
+       01  WS-IBAN-LEN                 PIC 9(02).
+       01  WS-IBAN-REARR               PIC X(34).
+       01  WS-IBAN-REMAINDER           PIC 9(05).
+       01  WS-IBAN-CHAR-VALUE          PIC 9(02).
+       01  WS-IBAN-IDX                 PIC 9(02).
+       01  WS-IBAN-VALID-FLAG          PIC X(01).
+
+       01  WS-MAIL-LOCAL-PART          PIC X(50).
+       01  WS-MAIL-DOMAIN-PART         PIC X(50).
+       01  WS-MAIL-DOMAIN-LEN          PIC 9(02).
+       01  WS-MAIL-AT-COUNT            PIC 9(02).
+       01  WS-MAIL-DOT-COUNT           PIC 9(02).
+       01  WS-MAIL-VALID-FLAG          PIC X(01).
+
+       01  WS-BIRTH-DAY                 PIC 9(02).
+       01  WS-BIRTH-MONTH               PIC 9(02).
+       01  WS-BIRTH-YEAR                PIC 9(04).
+       01  WS-AGE-TODAY-RAW.
+           05  WS-AGE-TODAY-YEAR       PIC 9(04).
+           05  WS-AGE-TODAY-MONTH      PIC 9(02).
+           05  WS-AGE-TODAY-DAY        PIC 9(02).
+       01  WS-CUSTOMER-AGE              PIC 9(03).
+       01  WS-AGE-VALID-FLAG            PIC X(01).
+
+       01  WS-INSEE-NUM                 PIC X(13).
+       01  WS-INSEE-KEY                 PIC 9(02).
+       01  WS-INSEE-REMAINDER           PIC 9(05).
+       01  WS-INSEE-DIGIT-VALUE         PIC 9(02).
+       01  WS-INSEE-IDX                 PIC 9(02).
+       01  WS-INSEE-EXPECTED-KEY        PIC 9(02).
+       01  WS-INSEE-VALID-FLAG          PIC X(01).
+
+       01  WS-VALID-COUNTRY-LIST.
+           05  FILLER                  PIC X(20) VALUE 'FRANCE'.
+           05  FILLER                  PIC X(20) VALUE 'BELGIQUE'.
+           05  FILLER                  PIC X(20) VALUE 'SUISSE'.
+           05  FILLER                  PIC X(20) VALUE 'LUXEMBOURG'.
+           05  FILLER                  PIC X(20) VALUE 'MONACO'.
+       01  WS-VALID-COUNTRY-TABLE REDEFINES WS-VALID-COUNTRY-LIST.
+           05  WS-VALID-COUNTRY        PIC X(20) OCCURS 5 TIMES.
+       01  WS-COUNTRY-IDX               PIC 9(02).
+       01  WS-COUNTRY-VALID-FLAG        PIC X(01).
 
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME   PIC  X(11) VALUE 'boboniortdb'.
-       01  USERNAME PIC  X(05) VALUE 'cobol'.
-       01  PASSWD   PIC  X(10) VALUE 'cbl85'.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  WS-DUP-CODE-SECU-COUNT   PIC 9(05).
+       01  WS-SPOUSE-FOUND-COUNT    PIC 9(05).
+       01  WS-DOCTOR-FOUND-COUNT    PIC 9(05).
 OCESQL*EXEC SQL END DECLARE SECTION END-EXEC.
 OCESQL*EXEC SQL INCLUDE SQLCA END-EXEC.
 OCESQL     copy "sqlca.cbl".
@@ -43,15 +123,38 @@ OCESQL 01  SQ0001.
 OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
+OCESQL 01  SQ0003.
+OCESQL     02  FILLER PIC X(063) VALUE "SELECT COUNT(*) FROM CUSTOMER "
+OCESQL  &  "WHERE CUSTOMER_CODE_SECU = $1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
 OCESQL 01  SQ0002.
 OCESQL     02  FILLER PIC X(256) VALUE "INSERT INTO CUSTOMER ( CUSTOME"
 OCESQL  &  "R_UUID, CUSTOMER_GENDER, CUSTOMER_LASTNAME, CUSTOMER_FIRST"
 OCESQL  &  "NAME, CUSTOMER_ADRESS1, CUSTOMER_ADRESS2, CUSTOMER_ZIPCODE"
 OCESQL  &  ", CUSTOMER_TOWN, CUSTOMER_COUNTRY, CUSTOMER_PHONE, CUSTOME"
 OCESQL  &  "R_MAIL, CUSTOMER_BIRTH_DATE, CUSTOMER_DOCTOR, CUSTOM".
-OCESQL     02  FILLER PIC X(110) VALUE "ER_CODE_SECU, CUSTOMER_CODE_IB"
-OCESQL  &  "AN ) VALUES ( $1, $2, $3, $4, $5, $6, $7, $8, $9, $10, $11"
-OCESQL  &  ", $12, $13, $14, $15 )".
+OCESQL     02  FILLER PIC X(248) VALUE "ER_CODE_SECU, CUSTOMER_CODE_IB"
+OCESQL  &  "AN, CUSTOMER_NBCHILDREN, CUSTOMER_COUPLE, CUSTOMER_SPOUSE_"
+OCESQL  &  "CODE_SECU, CUSTOMER_CREATE_DATE, CUSTOMER_ACTIVE ) VALUES "
+OCESQL  &  "( $1, $2, $3, $4, $5, $6, $7, $8, $9, $10, $11, $12, $13, "
+OCESQL  &  "$14, $15, $16, $17, $18, CURRENT_DATE, 'N' )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0004.
+OCESQL     02  FILLER PIC X(086) VALUE "SELECT COUNT(*) FROM CUSTOMER "
+OCESQL  &  "WHERE CUSTOMER_CODE_SECU = $1 AND CUSTOMER_ACTIVE != 'A'".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0005.
+OCESQL     02  FILLER PIC X(107) VALUE "UPDATE CUSTOMER SET CUSTOMER_S"
+OCESQL  &  "POUSE_CODE_SECU = $1 WHERE CUSTOMER_CODE_SECU = $2 AND CUS"
+OCESQL  &  "TOMER_ACTIVE != 'A'".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0006.
+OCESQL     02  FILLER PIC X(081) VALUE "SELECT COUNT(*) FROM DOCTOR WH"
+OCESQL  &  "ERE DOCTOR_NAME = TRIM($1) AND DOCTOR_ACTIVE != 'A'".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
        LINKAGE SECTION.
@@ -73,15 +176,20 @@ OCESQL*
            05  LK-DOCTOR               PIC X(50).
            05  LK-CODE-SECU            PIC X(15).
            05  LK-CODE-IBAN            PIC X(34).
-       01  LK-ERROR-MESSAGE            PIC X(100).
+           05  LK-NBCHILDREN           PIC 9(03).
+           05  LK-COUPLE               PIC X(05).
+           05  LK-SPOUSE-CODE-SECU     PIC X(15).
+       01  LK-ERROR-MESSAGE            PIC X(500).
 
       ******************************************************************
 
        PROCEDURE DIVISION USING LK-REQUEST-CODE, LK-ADHERENT-INPUT, 
            LK-ERROR-MESSAGE.
        0000-START-MAIN.
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
 OCESQL*    EXEC SQL
-OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
 OCESQL*    END-EXEC.
 OCESQL     CALL "OCESQLConnect" USING
 OCESQL          BY REFERENCE SQLCA
@@ -92,6 +200,13 @@ OCESQL          BY VALUE 10
 OCESQL          BY REFERENCE DBNAME
 OCESQL          BY VALUE 11
 OCESQL     END-CALL.
+           IF SQLCODE NOT = ZERO
+               STRING 'Erreur : connexion a la base de donnees '
+                   'impossible.' DELIMITED BY SIZE
+                   INTO LK-ERROR-MESSAGE
+               END-STRING
+               GOBACK
+           END-IF.
 
       *    [MF] Déplacement des données du linkage vers la
       *    working-storage
@@ -100,21 +215,40 @@ OCESQL     END-CALL.
 
            PERFORM INITIALIZE-VALUES
            PERFORM VALIDATE-INPUT
+
            IF WS-VALIDATION-STATUS = 'Y'
                PERFORM INSERT-DATA-TO-DB
+               IF WS-DB-UPDATE-STATUS = 'Y'
+                   PERFORM PRINT-FICHE-ADHERENT
+                   IF WS-MAIL NOT = SPACES
+                       PERFORM QUEUE-CONFIRMATION-MAIL
+                   END-IF
+               END-IF
            ELSE
                DISPLAY 'Erreur: ' LK-ERROR-MESSAGE
            END-IF
 
-OCESQL*    EXEC SQL COMMIT WORK END-EXEC.
-OCESQL     CALL "OCESQLStartSQL"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLExec" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE "COMMIT" & x"00"
-OCESQL     END-CALL
-OCESQL     CALL "OCESQLEndSQL"
-OCESQL     END-CALL.
+           IF WS-DB-UPDATE-STATUS = 'Y'
+OCESQL*        EXEC SQL COMMIT WORK END-EXEC.
+OCESQL         CALL "OCESQLStartSQL"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE "COMMIT" & x"00"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLEndSQL"
+OCESQL         END-CALL
+           ELSE
+OCESQL*        EXEC SQL ROLLBACK WORK END-EXEC.
+OCESQL         CALL "OCESQLStartSQL"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE "ROLLBACK" & x"00"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLEndSQL"
+OCESQL         END-CALL
+           END-IF.
 OCESQL*    EXEC SQL DISCONNECT ALL END-EXEC.
 OCESQL     CALL "OCESQLDisconnect" USING
 OCESQL          BY REFERENCE SQLCA
@@ -123,53 +257,479 @@ OCESQL     END-CALL.
 
        INITIALIZE-VALUES.
            MOVE SPACES TO LK-ERROR-MESSAGE
-           MOVE 'N' TO WS-VALIDATION-STATUS.
+           MOVE SPACES TO WS-ERROR-LIST
+           MOVE 1 TO WS-ERROR-POINTER
+           MOVE 'N' TO WS-VALIDATION-STATUS
+           MOVE 'N' TO WS-ERROR-FOUND
+           MOVE 'Y' TO WS-DB-UPDATE-STATUS.
 
-      *    [MF] Vérification de la saisie de l'utilisateur
+      *    [MF] Vérification de la saisie de l'utilisateur : chaque
+      *    message d'erreur est accumulé dans WS-ERROR-LIST afin que
+      *    l'appelant voit en une seule fois tous les champs en
+      *    défaut, et pas seulement le dernier contrôlé.
 
        VALIDATE-INPUT.
            IF WS-GENDER = SPACES
                MOVE 'Le genre est obligatoire.' TO LK-ERROR-MESSAGE
+               PERFORM ADD-ERROR-MESSAGE
+               MOVE 'Y' TO WS-ERROR-FOUND
            END-IF.
            IF WS-LASTNAME = SPACES
                MOVE 'Le nom est obligatoire.' TO LK-ERROR-MESSAGE
+               PERFORM ADD-ERROR-MESSAGE
+               MOVE 'Y' TO WS-ERROR-FOUND
            END-IF.
            IF WS-FIRSTNAME = SPACES
                MOVE 'Le prénom est obligatoire.' TO LK-ERROR-MESSAGE
+               PERFORM ADD-ERROR-MESSAGE
+               MOVE 'Y' TO WS-ERROR-FOUND
            END-IF.
            IF WS-ADRESS1 = SPACES
                MOVE 'L''adresse est obligatoire.' TO LK-ERROR-MESSAGE
+               PERFORM ADD-ERROR-MESSAGE
+               MOVE 'Y' TO WS-ERROR-FOUND
            END-IF.
            IF WS-ZIPCODE = SPACES
-               MOVE 'Le code postal est obligatoire.' TO 
+               MOVE 'Le code postal est obligatoire.' TO
                LK-ERROR-MESSAGE
+               PERFORM ADD-ERROR-MESSAGE
+               MOVE 'Y' TO WS-ERROR-FOUND
            END-IF.
            IF WS-TOWN = SPACES
                MOVE 'La ville est obligatoire.' TO LK-ERROR-MESSAGE
+               PERFORM ADD-ERROR-MESSAGE
+               MOVE 'Y' TO WS-ERROR-FOUND
            END-IF.
            IF WS-COUNTRY = SPACES
                MOVE 'Le pays est obligatoire.' TO LK-ERROR-MESSAGE
+               PERFORM ADD-ERROR-MESSAGE
+               MOVE 'Y' TO WS-ERROR-FOUND
+           ELSE
+               PERFORM CHECK-COUNTRY-VALID
+               IF WS-COUNTRY-VALID-FLAG = 'N'
+                   STRING 'Le pays saisi n''est pas reconnu comme '
+                       'valide.' DELIMITED BY SIZE
+                       INTO LK-ERROR-MESSAGE
+                   END-STRING
+                   PERFORM ADD-ERROR-MESSAGE
+                   MOVE 'Y' TO WS-ERROR-FOUND
+               END-IF
            END-IF.
            IF NOT FUNCTION NUMVAL(WS-PHONE) > 0
-               MOVE 'Le numéro de téléphone doit être numérique.'
+               OR FUNCTION LENGTH(FUNCTION TRIM(WS-PHONE)) NOT = 10
+               MOVE 'Le numéro de téléphone doit avoir 10 chiffres.'
                 TO LK-ERROR-MESSAGE
+               PERFORM ADD-ERROR-MESSAGE
+               MOVE 'Y' TO WS-ERROR-FOUND
            END-IF.
            IF WS-MAIL = SPACES
                MOVE 'L''email est obligatoire.' TO LK-ERROR-MESSAGE
+               PERFORM ADD-ERROR-MESSAGE
+               MOVE 'Y' TO WS-ERROR-FOUND
+           ELSE
+               PERFORM CHECK-MAIL-FORMAT
+               IF WS-MAIL-VALID-FLAG = 'N'
+                   MOVE 'Le format de l''email est invalide.'
+                       TO LK-ERROR-MESSAGE
+                   PERFORM ADD-ERROR-MESSAGE
+                   MOVE 'Y' TO WS-ERROR-FOUND
+               END-IF
            END-IF.
            IF WS-BIRTH-DATE = SPACES
                MOVE 'La date de naissance est obligatoire.'
                 TO LK-ERROR-MESSAGE
+               PERFORM ADD-ERROR-MESSAGE
+               MOVE 'Y' TO WS-ERROR-FOUND
+           ELSE
+               PERFORM CHECK-MINIMUM-AGE
+               IF WS-AGE-VALID-FLAG = 'N'
+                   MOVE 'L''adhérent doit être majeur.'
+                       TO LK-ERROR-MESSAGE
+                   PERFORM ADD-ERROR-MESSAGE
+                   MOVE 'Y' TO WS-ERROR-FOUND
+               END-IF
            END-IF.
            IF WS-CODE-SECU = SPACES
-               MOVE 'Le code de sécurité sociale est obligatoire.' 
+               MOVE 'Le code de sécurité sociale est obligatoire.'
                TO LK-ERROR-MESSAGE
+               PERFORM ADD-ERROR-MESSAGE
+               MOVE 'Y' TO WS-ERROR-FOUND
+           ELSE
+               PERFORM CHECK-DUPLICATE-CODE-SECU
+               IF WS-DUP-CODE-SECU-COUNT > 0
+                   MOVE 'Cet adhérent existe déjà.'
+                       TO LK-ERROR-MESSAGE
+                   PERFORM ADD-ERROR-MESSAGE
+                   MOVE 'Y' TO WS-ERROR-FOUND
+               END-IF
+               PERFORM CHECK-INSEE-MOD97
+               IF WS-INSEE-VALID-FLAG = 'N'
+                   MOVE 'Le numéro de sécurité sociale est invalide.'
+                       TO LK-ERROR-MESSAGE
+                   PERFORM ADD-ERROR-MESSAGE
+                   MOVE 'Y' TO WS-ERROR-FOUND
+               END-IF
            END-IF.
            IF WS-CODE-IBAN = SPACES
                MOVE 'Le code IBAN est obligatoire.' TO LK-ERROR-MESSAGE
+               PERFORM ADD-ERROR-MESSAGE
+               MOVE 'Y' TO WS-ERROR-FOUND
+           ELSE
+               PERFORM CHECK-IBAN-MOD97
+               IF WS-IBAN-VALID-FLAG = 'N'
+                   MOVE 'Le code IBAN est invalide.'
+                       TO LK-ERROR-MESSAGE
+                   PERFORM ADD-ERROR-MESSAGE
+                   MOVE 'Y' TO WS-ERROR-FOUND
+               END-IF
+           END-IF.
+
+      *    [MF] Le conjoint est facultatif - s'il est renseigné, il
+      *    doit correspondre à un adhérent actif déjà en base.
+           IF WS-SPOUSE-CODE-SECU NOT = SPACES
+               PERFORM CHECK-SPOUSE-EXISTS
+               IF WS-SPOUSE-FOUND-COUNT = 0
+                   MOVE 'Le conjoint renseigné est inconnu.' TO
+                   LK-ERROR-MESSAGE
+                   PERFORM ADD-ERROR-MESSAGE
+                   MOVE 'Y' TO WS-ERROR-FOUND
+               END-IF
+           END-IF.
+
+      *    [MF] Le médecin traitant est facultatif - s'il est
+      *    renseigné, il doit correspondre à un médecin actif de la
+      *    table DOCTOR.
+           IF WS-DOCTOR NOT = SPACES
+               PERFORM CHECK-DOCTOR-VALID
+               IF WS-DOCTOR-FOUND-COUNT = 0
+                   STRING 'Le médecin traitant renseigné n''est pas '
+                       'reconnu.' DELIMITED BY SIZE
+                       INTO LK-ERROR-MESSAGE
+                   END-STRING
+                   PERFORM ADD-ERROR-MESSAGE
+                   MOVE 'Y' TO WS-ERROR-FOUND
+               END-IF
+           END-IF.
+
+           IF WS-ERROR-FOUND = 'Y'
+               MOVE 'N' TO WS-VALIDATION-STATUS
+               MOVE WS-ERROR-LIST TO LK-ERROR-MESSAGE
+           ELSE
+               MOVE 'Y' TO WS-VALIDATION-STATUS
            END-IF.
 
-           MOVE 'Y' TO WS-VALIDATION-STATUS.
+      *    [MF] Ajoute le message courant (déposé dans LK-ERROR-MESSAGE
+      *    par le IF appelant) à la liste cumulée des erreurs, les
+      *    messages étant séparés par ' / ' dans WS-ERROR-LIST.
+
+       ADD-ERROR-MESSAGE.
+           IF WS-ERROR-POINTER > 1
+               STRING ' / ' DELIMITED BY SIZE
+                   FUNCTION TRIM(LK-ERROR-MESSAGE) DELIMITED BY SIZE
+                   INTO WS-ERROR-LIST
+                   WITH POINTER WS-ERROR-POINTER
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(LK-ERROR-MESSAGE) DELIMITED BY SIZE
+                   INTO WS-ERROR-LIST
+                   WITH POINTER WS-ERROR-POINTER
+               END-STRING
+           END-IF.
+
+      *    [MF] Vérifie qu'aucun adhérent actif n'a déjà ce numéro de
+      *    sécurité sociale, pour renvoyer un message clair plutôt
+      *    qu'une violation de contrainte d'unicité en base (SQLCODE
+      *    -803) remontée telle quelle jusqu'à l'opérateur.
+
+       CHECK-DUPLICATE-CODE-SECU.
+OCESQL*    EXEC SQL
+OCESQL*        SELECT COUNT(*) INTO :WS-DUP-CODE-SECU-COUNT
+OCESQL*        FROM CUSTOMER
+OCESQL*        WHERE CUSTOMER_CODE_SECU = :WS-CODE-SECU
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 15
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WS-CODE-SECU
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WS-DUP-CODE-SECU-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0003
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+      *    [MF] Vérifie que le conjoint renseigné est bien un adhérent
+      *    actif déjà connu en base, pour rattacher les deux fiches au
+      *    même foyer.
+
+       CHECK-SPOUSE-EXISTS.
+OCESQL*    EXEC SQL
+OCESQL*        SELECT COUNT(*) INTO :WS-SPOUSE-FOUND-COUNT
+OCESQL*        FROM CUSTOMER
+OCESQL*        WHERE CUSTOMER_CODE_SECU = :WS-SPOUSE-CODE-SECU
+OCESQL*        AND CUSTOMER_ACTIVE != 'A'
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 15
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WS-SPOUSE-CODE-SECU
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WS-SPOUSE-FOUND-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0004
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+      *    [MF] Vérifie que le médecin traitant saisi correspond à un
+      *    médecin actif de la table de référence DOCTOR.
+       CHECK-DOCTOR-VALID.
+OCESQL*    EXEC SQL
+OCESQL*        SELECT COUNT(*) INTO :WS-DOCTOR-FOUND-COUNT
+OCESQL*        FROM DOCTOR
+OCESQL*        WHERE DOCTOR_NAME = TRIM(:WS-DOCTOR)
+OCESQL*        AND DOCTOR_ACTIVE != 'A'
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 50
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WS-DOCTOR
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WS-DOCTOR-FOUND-COUNT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0006
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+      *    [MF] Vérifie qu'un email a bien la forme minimale
+      *    "x@y.z" : un seul '@', ni en tête ni en fin, et un '.' dans
+      *    la partie domaine qui n'est lui non plus ni en tête ni en
+      *    fin de domaine.
+
+       CHECK-MAIL-FORMAT.
+           MOVE 'Y' TO WS-MAIL-VALID-FLAG
+           MOVE SPACES TO WS-MAIL-LOCAL-PART WS-MAIL-DOMAIN-PART
+           MOVE 0 TO WS-MAIL-AT-COUNT WS-MAIL-DOT-COUNT
+
+           INSPECT FUNCTION TRIM(WS-MAIL) TALLYING WS-MAIL-AT-COUNT
+               FOR ALL '@'
+
+           IF WS-MAIL-AT-COUNT NOT = 1
+               MOVE 'N' TO WS-MAIL-VALID-FLAG
+           ELSE
+               UNSTRING FUNCTION TRIM(WS-MAIL) DELIMITED BY '@'
+                   INTO WS-MAIL-LOCAL-PART, WS-MAIL-DOMAIN-PART
+               END-UNSTRING
+
+               IF WS-MAIL-LOCAL-PART = SPACES
+                   OR WS-MAIL-DOMAIN-PART = SPACES
+                   MOVE 'N' TO WS-MAIL-VALID-FLAG
+               ELSE
+                   MOVE FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-MAIL-DOMAIN-PART))
+                       TO WS-MAIL-DOMAIN-LEN
+                   INSPECT FUNCTION TRIM(WS-MAIL-DOMAIN-PART)
+                       TALLYING WS-MAIL-DOT-COUNT FOR ALL '.'
+
+                   IF WS-MAIL-DOT-COUNT = 0
+                       OR FUNCTION TRIM(WS-MAIL-DOMAIN-PART) (1:1)
+                           = '.'
+                       OR FUNCTION TRIM(WS-MAIL-DOMAIN-PART)
+                           (WS-MAIL-DOMAIN-LEN:1) = '.'
+                       MOVE 'N' TO WS-MAIL-VALID-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    [MF] Calcule l'âge de l'adhérent à la date du jour à partir
+      *    de sa date de naissance (AAAA-MM-JJ, format saisi à l'écran)
+      *    et rejette les mineurs.
+
+       CHECK-MINIMUM-AGE.
+           MOVE 'Y' TO WS-AGE-VALID-FLAG
+
+           UNSTRING WS-BIRTH-DATE DELIMITED BY '-'
+               INTO WS-BIRTH-YEAR, WS-BIRTH-MONTH, WS-BIRTH-DAY
+           END-UNSTRING
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AGE-TODAY-RAW
+
+           IF WS-BIRTH-YEAR > WS-AGE-TODAY-YEAR
+               OR (WS-BIRTH-YEAR = WS-AGE-TODAY-YEAR
+                   AND WS-BIRTH-MONTH > WS-AGE-TODAY-MONTH)
+               OR (WS-BIRTH-YEAR = WS-AGE-TODAY-YEAR
+                   AND WS-BIRTH-MONTH = WS-AGE-TODAY-MONTH
+                   AND WS-BIRTH-DAY > WS-AGE-TODAY-DAY)
+               MOVE 'N' TO WS-AGE-VALID-FLAG
+           ELSE
+               COMPUTE WS-CUSTOMER-AGE =
+                   WS-AGE-TODAY-YEAR - WS-BIRTH-YEAR
+
+               IF WS-AGE-TODAY-MONTH < WS-BIRTH-MONTH
+                   OR (WS-AGE-TODAY-MONTH = WS-BIRTH-MONTH
+                       AND WS-AGE-TODAY-DAY < WS-BIRTH-DAY)
+                   SUBTRACT 1 FROM WS-CUSTOMER-AGE
+               END-IF
+
+               IF WS-CUSTOMER-AGE < 18
+                   MOVE 'N' TO WS-AGE-VALID-FLAG
+               END-IF
+           END-IF.
+
+      *    [MF] Vérifie la clé de contrôle du numéro de sécurité
+      *    sociale (NIR) selon l'algorithme modulo 97 de l'INSEE : la
+      *    clé doit être égale à 97 moins le reste de la division par
+      *    97 des 13 premiers chiffres (2A/2B Corse comptant pour
+      *    19/18), comparée aux 2 derniers chiffres du numéro saisi.
+
+       CHECK-INSEE-MOD97.
+           MOVE 'Y' TO WS-INSEE-VALID-FLAG
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-CODE-SECU)) NOT = 15
+               MOVE 'N' TO WS-INSEE-VALID-FLAG
+           ELSE
+               MOVE FUNCTION TRIM(WS-CODE-SECU) (1:13) TO WS-INSEE-NUM
+
+               IF WS-INSEE-NUM(6:2) = '2A'
+                   MOVE '19' TO WS-INSEE-NUM(6:2)
+               ELSE
+                   IF WS-INSEE-NUM(6:2) = '2B'
+                       MOVE '18' TO WS-INSEE-NUM(6:2)
+                   END-IF
+               END-IF
+
+               IF WS-INSEE-NUM IS NOT NUMERIC
+                   OR FUNCTION TRIM(WS-CODE-SECU) (14:2) IS NOT
+                       NUMERIC
+                   MOVE 'N' TO WS-INSEE-VALID-FLAG
+               ELSE
+                   MOVE FUNCTION TRIM(WS-CODE-SECU) (14:2)
+                       TO WS-INSEE-KEY
+                   MOVE 0 TO WS-INSEE-REMAINDER
+
+                   PERFORM VARYING WS-INSEE-IDX FROM 1 BY 1
+                           UNTIL WS-INSEE-IDX > 13
+                       COMPUTE WS-INSEE-DIGIT-VALUE =
+                           FUNCTION ORD(WS-INSEE-NUM(WS-INSEE-IDX:1))
+                           - FUNCTION ORD('0')
+                       COMPUTE WS-INSEE-REMAINDER = FUNCTION MOD(
+                           (WS-INSEE-REMAINDER * 10)
+                           + WS-INSEE-DIGIT-VALUE, 97)
+                   END-PERFORM
+
+                   COMPUTE WS-INSEE-EXPECTED-KEY =
+                       97 - WS-INSEE-REMAINDER
+
+                   IF WS-INSEE-EXPECTED-KEY NOT = WS-INSEE-KEY
+                       MOVE 'N' TO WS-INSEE-VALID-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    [MF] Vérifie le format de l'IBAN saisi (2 lettres de code
+      *    pays suivies de 2 chiffres de clé de contrôle ISO 7064,
+      *    ISO 13616) puis sa clé de contrôle selon l'algorithme modulo
+      *    97 : les 4 premiers caractères sont basculés en fin de
+      *    chaîne, chaque lettre est remplacée par sa valeur
+      *    (A=10 ... Z=35), et le nombre obtenu doit être congru à 1
+      *    modulo 97 pour que l'IBAN soit valide.
+
+       CHECK-IBAN-MOD97.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CODE-IBAN))
+               TO WS-IBAN-UPPER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CODE-IBAN))
+               TO WS-IBAN-LEN
+           MOVE 'Y' TO WS-IBAN-VALID-FLAG
+
+           IF WS-IBAN-LEN < 5
+               MOVE 'N' TO WS-IBAN-VALID-FLAG
+           ELSE
+               IF WS-IBAN-UPPER(1:2) IS NOT ALPHABETIC
+                   OR WS-IBAN-UPPER(3:2) IS NOT NUMERIC
+                   MOVE 'N' TO WS-IBAN-VALID-FLAG
+               END-IF
+
+               MOVE WS-IBAN-UPPER(5:WS-IBAN-LEN - 4)
+                   TO WS-IBAN-REARR(1:WS-IBAN-LEN - 4)
+               MOVE WS-IBAN-UPPER(1:4)
+                   TO WS-IBAN-REARR(WS-IBAN-LEN - 3:4)
+
+               MOVE 0 TO WS-IBAN-REMAINDER
+
+               PERFORM VARYING WS-IBAN-IDX FROM 1 BY 1
+                       UNTIL WS-IBAN-IDX > WS-IBAN-LEN
+                   IF WS-IBAN-REARR(WS-IBAN-IDX:1) IS NUMERIC
+                       COMPUTE WS-IBAN-CHAR-VALUE =
+                           FUNCTION ORD(WS-IBAN-REARR(WS-IBAN-IDX:1))
+                           - FUNCTION ORD('0')
+                       COMPUTE WS-IBAN-REMAINDER = FUNCTION MOD(
+                           (WS-IBAN-REMAINDER * 10)
+                           + WS-IBAN-CHAR-VALUE, 97)
+                   ELSE
+                       IF WS-IBAN-REARR(WS-IBAN-IDX:1) IS ALPHABETIC
+                           COMPUTE WS-IBAN-CHAR-VALUE =
+                               FUNCTION ORD(
+                               WS-IBAN-REARR(WS-IBAN-IDX:1))
+                               - FUNCTION ORD('A') + 10
+                           COMPUTE WS-IBAN-REMAINDER = FUNCTION MOD(
+                               (WS-IBAN-REMAINDER * 100)
+                               + WS-IBAN-CHAR-VALUE, 97)
+                       ELSE
+                           MOVE 'N' TO WS-IBAN-VALID-FLAG
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF WS-IBAN-REMAINDER NOT = 1
+                   MOVE 'N' TO WS-IBAN-VALID-FLAG
+               END-IF
+           END-IF.
+
+      *    [MF] Vérifie que le pays saisi fait partie de la liste des
+      *    pays reconnus par l'application.
+
+       CHECK-COUNTRY-VALID.
+           MOVE 'N' TO WS-COUNTRY-VALID-FLAG
+
+           PERFORM VARYING WS-COUNTRY-IDX FROM 1 BY 1
+                   UNTIL WS-COUNTRY-IDX > 5
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-COUNTRY))
+                   = WS-VALID-COUNTRY(WS-COUNTRY-IDX)
+                   MOVE 'Y' TO WS-COUNTRY-VALID-FLAG
+               END-IF
+           END-PERFORM.
 
       *    [MF] Si toute les saisies de l'utilisateur sont bonnes alors
       *    on insère les données dans la table CUSTOMER
@@ -282,13 +842,240 @@ OCESQL          BY VALUE 34
 OCESQL          BY VALUE 0
 OCESQL          BY REFERENCE WS-CODE-IBAN
 OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 3
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WS-NBCHILDREN
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WS-COUPLE
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 15
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WS-SPOUSE-CODE-SECU
+OCESQL     END-CALL
 OCESQL     CALL "OCESQLExecParams" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0002
+OCESQL          BY VALUE 18
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'ccback', 'INSERT-CUSTOMER',
+                   SQLCODE
+               END-CALL
+               MOVE 'N' TO WS-DB-UPDATE-STATUS
+               STRING 'Erreur : enregistrement impossible.'
+                   DELIMITED BY SIZE
+                   INTO LK-ERROR-MESSAGE
+               END-STRING
+           ELSE
+               IF WS-SPOUSE-CODE-SECU NOT = SPACES
+                   PERFORM LINK-SPOUSE-HOUSEHOLD
+               END-IF
+
+               IF WS-DB-UPDATE-STATUS = 'Y'
+                   MOVE 'CREATION' TO WS-AUDIT-ACTION
+                   MOVE WS-LASTNAME TO WS-AUDIT-DETAIL
+                   CALL 'logaudit' USING WS-UUID, WS-AUDIT-ACTION,
+                       WS-AUDIT-DETAIL
+                   END-CALL
+               END-IF
+           END-IF.
+
+      *    [MF] Rattache réciproquement la fiche du conjoint au nouvel
+      *    adhérent, pour que le lien foyer soit visible des deux
+      *    côtés sans ressaisie.
+
+       LINK-SPOUSE-HOUSEHOLD.
+OCESQL*    EXEC SQL
+OCESQL*        UPDATE CUSTOMER
+OCESQL*        SET CUSTOMER_SPOUSE_CODE_SECU = :WS-CODE-SECU
+OCESQL*        WHERE CUSTOMER_CODE_SECU = :WS-SPOUSE-CODE-SECU
+OCESQL*        AND CUSTOMER_ACTIVE != 'A'
+OCESQL*    END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
 OCESQL          BY VALUE 15
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WS-CODE-SECU
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetSQLParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 15
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE WS-SPOUSE-CODE-SECU
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecParams" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0005
+OCESQL          BY VALUE 2
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
 
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'ccback', 'LINK-SPOUSE', SQLCODE
+               END-CALL
+               MOVE 'N' TO WS-DB-UPDATE-STATUS
+               STRING 'Erreur : enregistrement impossible.'
+                   DELIMITED BY SIZE
+                   INTO LK-ERROR-MESSAGE
+               END-STRING
+           END-IF.
+
+      *    [MF] Constitue une fiche adherent imprimable et l'ajoute au
+      *    fichier FICHEADHERENT, une fiche par adhérent créé, pour que
+      *    l'accueil puisse la remettre au nouvel adhérent sans avoir à
+      *    ressaisir ses informations.
+
+       PRINT-FICHE-ADHERENT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FICHE-TODAY-RAW
+           STRING WS-FICHE-TODAY-DAY   DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-FICHE-TODAY-MONTH DELIMITED BY SIZE
+                   '/' DELIMITED BY SIZE
+                   WS-FICHE-TODAY-YEAR  DELIMITED BY SIZE
+               INTO WS-FICHE-TODAY
+           END-STRING.
+
+           OPEN EXTEND FICHE-FILE.
+           IF WS-FICHE-FILE-STATUS = '35'
+               OPEN OUTPUT FICHE-FILE
+           END-IF.
+
+           MOVE ALL '-' TO FICHE-RECORD
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'FICHE ADHERENT - ' DELIMITED BY SIZE
+                   WS-FICHE-TODAY DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE ALL '-' TO FICHE-RECORD
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'N° SECURITE SOCIALE : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CODE-SECU) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'NOM                  : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-LASTNAME) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'PRENOM               : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-FIRSTNAME) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'DATE DE NAISSANCE    : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-BIRTH-DATE) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'ADRESSE              : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-ADRESS1) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           IF WS-ADRESS2 NOT = SPACES
+               MOVE SPACES TO FICHE-RECORD
+               STRING '                       ' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-ADRESS2) DELIMITED BY SIZE
+                   INTO FICHE-RECORD
+               END-STRING
+               WRITE FICHE-RECORD
+           END-IF.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING FUNCTION TRIM(WS-ZIPCODE) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TOWN) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-COUNTRY) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'TELEPHONE            : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PHONE) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'EMAIL                : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-MAIL) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'MEDECIN REFERENT     : ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DOCTOR) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE SPACES TO FICHE-RECORD
+           STRING 'IBAN (4 DERN. CHIFFRES) : ' DELIMITED BY SIZE
+                   WS-IBAN-UPPER(WS-IBAN-LEN - 3:4) DELIMITED BY SIZE
+               INTO FICHE-RECORD
+           END-STRING
+           WRITE FICHE-RECORD.
+
+           MOVE ALL '-' TO FICHE-RECORD
+           WRITE FICHE-RECORD.
+
+           CLOSE FICHE-FILE.
+
+      *    [MF] Dépose un message de confirmation dans le fichier
+      *    MAILQUEUE, relevé par le serveur de messagerie - aucune
+      *    connexion SMTP n'est ouverte ici, seule la demande d'envoi
+      *    est constituée.
+
+       QUEUE-CONFIRMATION-MAIL.
+           OPEN EXTEND MAIL-FILE.
+           IF WS-MAIL-FILE-STATUS = '35'
+               OPEN OUTPUT MAIL-FILE
+           END-IF.
+
+           MOVE SPACES TO MAIL-RECORD
+           STRING FUNCTION TRIM(WS-MAIL) DELIMITED BY SIZE
+                   '|CONFIRMATION CREATION ADHERENT|' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-FIRSTNAME) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-LASTNAME) DELIMITED BY SIZE
+               INTO MAIL-RECORD
+           END-STRING
+           WRITE MAIL-RECORD.
+
+           CLOSE MAIL-FILE.
+
 
 
