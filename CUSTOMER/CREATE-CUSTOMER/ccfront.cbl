@@ -13,7 +13,9 @@
        01  WS-MENU-RETURN       PIC X.
        01  WS-SEARCH-VALIDATION PIC X.
        01  WS-ERROR-MESSAGE     PIC X(70).
+       01  WS-CONFIRM           PIC X(01).
 
+       LINKAGE SECTION.
        01  CUSTOMER-DATA.
            05 CUSTOMER-CODE-SECU.
                10 CCS-SECU-1  PIC X.
@@ -34,11 +36,11 @@
            05 CUD-PHONE	  PIC X(10).
            05 CUD-MAIL	  PIC X(50).
            05 CUSTOMER-BIRTHDATE.
-               10 CUB-DAYS    PIC X(2).
+               10 CUB-YEAR    PIC X(4).
                10 FILLER      PIC X VALUE '-'.
                10 CUB-MONTH   PIC X(2).
                10 FILLER      PIC X VALUE '-'.
-               10 CUB-YEAR    PIC X(4).
+               10 CUB-DAYS    PIC X(2).
            05 CUD-DOCTOR      PIC X(50).
            05 CUD-CODE-SECU   PIC 9(10).
            05 CUD-CODE-IBAN   PIC X(34).
@@ -48,13 +50,34 @@
            05 CUD-UPDATE-DATE PIC X(10).
            05 CUD-CLOSE-DATE  PIC X(10).
            05 CUD-ACTIVE      PIC X(01).
+           05 CUD-SPOUSE-CODE-SECU PIC X(15).
+           05 CUD-CANCEL-REQUEST PIC X(01).
+           05 CUD-CONFIRM-SUBMIT PIC X(01).
 
        SCREEN SECTION.
        COPY 'screen-frame.cpy'.
 
       ******************************************************************
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING CUSTOMER-DATA.
+       0000-START-MAIN.
+           MOVE SPACES TO CUD-CANCEL-REQUEST CUD-CONFIRM-SUBMIT.
            ACCEPT SCREEN-FRAME.
+           IF WS-MENU-RETURN NOT = SPACES
+               MOVE 'O' TO CUD-CANCEL-REQUEST
+           ELSE
+               PERFORM SHOW-RECAP-SCREEN
+           END-IF.
            GOBACK.
+
+      *    [RD] Réaffiche les informations saisies pour relecture et
+      *    n'autorise la transmission à ccback que si l'adhérent
+      *    confirme explicitement sur cet écran récapitulatif.
+       SHOW-RECAP-SCREEN.
+           ACCEPT RECAP-SCREEN.
+           IF FUNCTION UPPER-CASE(WS-CONFIRM) = 'O'
+               MOVE 'O' TO CUD-CONFIRM-SUBMIT
+           ELSE
+               MOVE 'O' TO CUD-CANCEL-REQUEST
+           END-IF.
        
\ No newline at end of file
