@@ -0,0 +1,162 @@
+      ******************************************************************
+      *    [MF] Le programme 'Resilier Contract logic' cloture un      *
+      *    contrat de la table CONTRACT pour l'adherent selectionne    *
+      *    dans menucust, identifie par son code produit.              *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. resilcont.
+       AUTHOR.       Martial.
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-FOUND-UUID            PIC X(36).
+       01  WS-NOT-FOUND-FLAG        PIC X(01) VALUE 'N'.
+       01  WS-CONTRACT-NOT-FOUND    PIC X(01) VALUE 'N'.
+       01  WS-AUDIT-ACTION          PIC X(20).
+       01  WS-AUDIT-DETAIL          PIC X(200).
+
+       01  WS-TERM-SCREEN-VALIDATION PIC X(01).
+       01  WS-ERROR-MESSAGE          PIC X(70).
+       01  WS-PRODUCT-CODE           PIC X(10).
+       01  WS-AUTHORIZED-FLAG        PIC X(01) VALUE 'N'.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  SQL-FIRSTNAME            PIC X(14).
+       01  SQL-LASTNAME             PIC X(14).
+       01  SQL-UUID                 PIC X(36).
+       01  SQL-PRODUCT-CODE         PIC X(10).
+       01  SQL-MATCH-COUNT          PIC 9(05).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-NAME.
+           05  LK-FIRSTNAME             PIC X(14).
+           05  FILLER                   PIC X(01).
+           05  LK-LASTNAME              PIC X(14).
+
+       SCREEN SECTION.
+       01  TERM-CONTRACT-SCREEN FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+           05 FILLER PIC X(21) VALUE 'RESILIER UN CONTRAT' LINE 6
+           COL 91 FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(13) VALUE 'Code produit' LINE 13 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 13 COL 53.
+           05 FILLER PIC X(10) TO WS-PRODUCT-CODE LINE 13 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(19) VALUE 'Valider la resiliat'
+           LINE 28 COL 21 FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-TERM-SCREEN-VALIDATION
+           LINE 28 COL 55
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(70) FROM WS-ERROR-MESSAGE LINE 30 COL 21
+           AUTO FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER-NAME.
+       0000-START-MAIN.
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Erreur : connexion a la base de donnees '
+                   'impossible.'
+               GOBACK
+           END-IF.
+
+           CALL 'chkrole' USING 'SUPERVISOR', WS-AUTHORIZED-FLAG
+           END-CALL.
+           IF WS-AUTHORIZED-FLAG NOT = 'Y'
+               DISPLAY 'Erreur : habilitation insuffisante pour '
+                   'resilier un contrat.'
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GOBACK
+           END-IF.
+
+           MOVE LK-FIRSTNAME TO SQL-FIRSTNAME.
+           MOVE LK-LASTNAME  TO SQL-LASTNAME.
+
+           PERFORM FIND-CUSTOMER-UUID.
+
+           IF WS-NOT-FOUND-FLAG = 'Y'
+               DISPLAY 'Erreur : aucun adherent actif ne correspond '
+                   'a ce nom.'
+           ELSE
+               ACCEPT TERM-CONTRACT-SCREEN
+               PERFORM TERMINATE-CONTRACT
+           END-IF.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      *    [MF] Recherche l'identifiant de l'adherent concerne
+       FIND-CUSTOMER-UUID.
+           EXEC SQL
+               SELECT customer_uuid INTO :SQL-UUID
+               FROM customer
+               WHERE customer_lastname = TRIM(:SQL-LASTNAME)
+               AND customer_firstname = TRIM(:SQL-FIRSTNAME)
+               AND customer_active != 'A'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-NOT-FOUND-FLAG
+           ELSE
+               MOVE 'N' TO WS-NOT-FOUND-FLAG
+               MOVE SQL-UUID TO WS-FOUND-UUID
+           END-IF.
+
+      *    [MF] Cloture le contrat identifie par son code produit,
+      *    uniquement s'il est encore actif pour cet adherent.
+       TERMINATE-CONTRACT.
+           MOVE WS-PRODUCT-CODE TO SQL-PRODUCT-CODE.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-MATCH-COUNT
+               FROM CONTRACT
+               WHERE CONTRACT_CUSTOMER_UUID = :WS-FOUND-UUID
+               AND CONTRACT_PRODUCT_CODE = :SQL-PRODUCT-CODE
+               AND CONTRACT_STATUS = 'A'
+           END-EXEC.
+
+           IF SQL-MATCH-COUNT = 0
+               MOVE 'Aucun contrat actif avec ce code produit.'
+                   TO WS-ERROR-MESSAGE
+           ELSE
+               EXEC SQL
+                   UPDATE CONTRACT
+                   SET CONTRACT_STATUS = 'R',
+                       CONTRACT_END_DATE = CURRENT_DATE
+                   WHERE CONTRACT_CUSTOMER_UUID = :WS-FOUND-UUID
+                   AND CONTRACT_PRODUCT_CODE = :SQL-PRODUCT-CODE
+                   AND CONTRACT_STATUS = 'A'
+               END-EXEC
+
+               IF SQLCODE NOT = ZERO
+                   MOVE 'Erreur technique lors de la resiliation.'
+                       TO WS-ERROR-MESSAGE
+               ELSE
+                   MOVE 'CONTRAT-RESILIATION' TO WS-AUDIT-ACTION
+                   MOVE SQL-PRODUCT-CODE TO WS-AUDIT-DETAIL
+                   CALL 'logaudit' USING WS-FOUND-UUID,
+                       WS-AUDIT-ACTION, WS-AUDIT-DETAIL
+                   END-CALL
+                   MOVE 'Contrat resilie avec succes.'
+                       TO WS-ERROR-MESSAGE
+               END-IF
+           END-IF.
