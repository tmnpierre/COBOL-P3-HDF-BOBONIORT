@@ -16,21 +16,16 @@
 
        DATA DIVISION.
 
-       LINKAGE SECTION.
-       
-       01 LK-CUSTOMER-NAME.
-           05 LK-FIRSTNAME            PIC X(14).
-           05 FILLER                  PIC X(01) VALUE SPACE.
-           05 LK-LASTNAME             PIC X(14). 
-
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
 
        01  WS-OPTIONS-MENU-CUST.
            05 WS-CUSTOMER-MODIF       PIC X(01).
            05 WS-CONTRACT-LIST        PIC X(01).
            05 WS-CUST-ARCHIVE         PIC X(01).
-           05 WS-CALL-MENU            PIC X(01).               
-           05 WS-ERROR-MESSAGE        PIC X(62).                     
+           05 WS-CONTRACT-ADD         PIC X(01).
+           05 WS-CONTRACT-TERM        PIC X(01).
+           05 WS-CALL-MENU            PIC X(01).
+           05 WS-ERROR-MESSAGE        PIC X(62).
        
        01 WS-MESSAGE.
            05 WS-MESSAGE1       PIC X(31)
@@ -81,21 +76,29 @@
       *    YM - Vérifie la saisine utilisateur : 'O' dans l'input
       *    et appelle le sous programme necessaire.
 
-           IF FUNCTION UPPER-CASE(WS-CUSTOMER-MODIF) 
+           IF FUNCTION UPPER-CASE(WS-CUSTOMER-MODIF)
            EQUAL 'O' THEN
-              CALL 'updacust'  USING S-CUSTOMER-NAME
+              CALL 'updacust'  USING WS-CUSTOMER-NAME
 
            ELSE IF FUNCTION UPPER-CASE(WS-CONTRACT-LIST)
            EQUAL 'O' THEN
-              CALL 'detacust'  USING S-CUSTOMER-NAME
+              CALL 'detacust'  USING WS-CUSTOMER-NAME
 
            ELSE IF FUNCTION UPPER-CASE(WS-CUST-ARCHIVE)
-           EQUAL 'O' THEN           
-              CALL 'archust'   USING S-CUSTOMER-NAME
+           EQUAL 'O' THEN
+              CALL 'archust'   USING WS-CUSTOMER-NAME
+
+           ELSE IF FUNCTION UPPER-CASE(WS-CONTRACT-ADD)
+           EQUAL 'O' THEN
+              CALL 'creacont'  USING WS-CUSTOMER-NAME
+
+           ELSE IF FUNCTION UPPER-CASE(WS-CONTRACT-TERM)
+           EQUAL 'O' THEN
+              CALL 'resilcont' USING WS-CUSTOMER-NAME
 
            ELSE IF FUNCTION UPPER-CASE(WS-CALL-MENU)
            EQUAL 'O' THEN
-               CALL 'menuuser' USING S-CUSTOMER-NAME
+               CALL 'menuuser'
  
            ELSE  
               PERFORM 1200-START-ERROR-MESSAGE 
@@ -113,10 +116,12 @@
              TO WS-ERROR-MESSAGE.
             DISPLAY WS-ERROR-MESSAGE
             LINE 26 COL 60 FOREGROUND-COLOR IS 7.
-            INITIALIZE WS-CUSTOMER-MODIF 
-            WS-CONTRACT-LIST  
-            WS-CUST-ARCHIVE   
-            WS-CALL-MENU.      
+            INITIALIZE WS-CUSTOMER-MODIF
+            WS-CONTRACT-LIST
+            WS-CUST-ARCHIVE
+            WS-CONTRACT-ADD
+            WS-CONTRACT-TERM
+            WS-CALL-MENU.
 
        1200-END-ERROR-MESSAGE.
            EXIT.
