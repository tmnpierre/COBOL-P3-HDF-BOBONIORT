@@ -0,0 +1,189 @@
+      ******************************************************************
+      *    [AL] Le programme 'Update Adherent logic' met a jour        *
+      *    l'adresse et le telephone d'un adherent dans la table       *
+      *    customer, et rafraichit CUSTOMER_UPDATE_DATE.                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. updacust.
+       AUTHOR.       Martial.
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-FOUND-UUID            PIC X(36).
+       01  WS-NOT-FOUND-FLAG        PIC X(01) VALUE 'N'.
+       01  WS-AUDIT-ACTION          PIC X(20).
+       01  WS-AUDIT-DETAIL          PIC X(200).
+
+       01  WS-UPDATE-SCREEN-VALIDATION PIC X(01).
+       01  WS-ERROR-MESSAGE            PIC X(70).
+
+       01  WS-CUSTOMER-UPDATE.
+           05  WS-ADRESS1           PIC X(50).
+           05  WS-ADRESS2           PIC X(50).
+           05  WS-ZIPCODE           PIC X(15).
+           05  WS-TOWN              PIC X(50).
+           05  WS-PHONE             PIC X(20).
+           05  WS-MAIL              PIC X(50).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  SQL-FIRSTNAME            PIC X(14).
+       01  SQL-LASTNAME             PIC X(14).
+       01  SQL-UUID                 PIC X(36).
+       01  SQL-ADRESS1              PIC X(50).
+       01  SQL-ADRESS2              PIC X(50).
+       01  SQL-ZIPCODE              PIC X(15).
+       01  SQL-TOWN                 PIC X(50).
+       01  SQL-PHONE                PIC X(20).
+       01  SQL-MAIL                 PIC X(50).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-NAME.
+           05  LK-FIRSTNAME             PIC X(14).
+           05  FILLER                   PIC X(01).
+           05  LK-LASTNAME              PIC X(14).
+
+       SCREEN SECTION.
+       01  UPDATE-SCREEN FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+           05 FILLER PIC X(19) VALUE 'MODIFIER ADHERENT' LINE 6 COL 91
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(09) VALUE 'Adresse 1' LINE 13 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 13 COL 53.
+           05 FILLER PIC X(50) TO WS-ADRESS1 LINE 13 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(09) VALUE 'Adresse 2' LINE 15 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 15 COL 53.
+           05 FILLER PIC X(50) TO WS-ADRESS2 LINE 15 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(11) VALUE 'Code postal' LINE 17 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 17 COL 53.
+           05 FILLER PIC X(15) TO WS-ZIPCODE LINE 17 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(05) VALUE 'Ville' LINE 19 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 19 COL 53.
+           05 FILLER PIC X(50) TO WS-TOWN LINE 19 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(09) VALUE 'Telephone' LINE 21 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 21 COL 53.
+           05 FILLER PIC X(20) TO WS-PHONE LINE 21 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(04) VALUE 'Mail' LINE 23 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 23 COL 53.
+           05 FILLER PIC X(50) TO WS-MAIL LINE 23 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(23) VALUE 'Valider la modification'
+           LINE 28 COL 21 FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-UPDATE-SCREEN-VALIDATION
+           LINE 28 COL 55
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(70) FROM WS-ERROR-MESSAGE LINE 30 COL 21
+           AUTO FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER-NAME.
+       0000-START-MAIN.
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Erreur : connexion a la base de donnees '
+                   'impossible.'
+               GOBACK
+           END-IF.
+
+           MOVE LK-FIRSTNAME TO SQL-FIRSTNAME.
+           MOVE LK-LASTNAME  TO SQL-LASTNAME.
+
+           PERFORM FIND-CUSTOMER.
+
+           IF WS-NOT-FOUND-FLAG = 'Y'
+               DISPLAY 'Erreur : aucun adherent actif ne correspond '
+                   'a ce nom.'
+           ELSE
+               MOVE SQL-ADRESS1 TO WS-ADRESS1
+               MOVE SQL-ADRESS2 TO WS-ADRESS2
+               MOVE SQL-ZIPCODE TO WS-ZIPCODE
+               MOVE SQL-TOWN    TO WS-TOWN
+               MOVE SQL-PHONE   TO WS-PHONE
+               MOVE SQL-MAIL    TO WS-MAIL
+               ACCEPT UPDATE-SCREEN
+               PERFORM UPDATE-CUSTOMER
+           END-IF.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      *    [AL] Recherche l'adherent actif et ses coordonnees actuelles
+       FIND-CUSTOMER.
+           EXEC SQL
+               SELECT customer_uuid, customer_adress1, customer_adress2,
+                      customer_zipcode, customer_town, customer_phone,
+                      customer_mail
+               INTO :SQL-UUID, :SQL-ADRESS1, :SQL-ADRESS2,
+                      :SQL-ZIPCODE, :SQL-TOWN, :SQL-PHONE, :SQL-MAIL
+               FROM customer
+               WHERE customer_lastname = TRIM(:SQL-LASTNAME)
+               AND customer_firstname = TRIM(:SQL-FIRSTNAME)
+               AND customer_active != 'A'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-NOT-FOUND-FLAG
+           ELSE
+               MOVE 'N' TO WS-NOT-FOUND-FLAG
+               MOVE SQL-UUID TO WS-FOUND-UUID
+           END-IF.
+
+      *    [AL] Met a jour la ligne customer et rafraichit la date
+       UPDATE-CUSTOMER.
+           EXEC SQL
+               UPDATE customer
+               SET customer_adress1 = :WS-ADRESS1,
+                   customer_adress2 = :WS-ADRESS2,
+                   customer_zipcode = :WS-ZIPCODE,
+                   customer_town = :WS-TOWN,
+                   customer_phone = :WS-PHONE,
+                   customer_mail = :WS-MAIL,
+                   customer_update_date = CURRENT_DATE
+               WHERE customer_uuid = :WS-FOUND-UUID
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Erreur technique lors de la mise a jour.'
+                   TO WS-ERROR-MESSAGE
+           ELSE
+               MOVE 'MODIFICATION' TO WS-AUDIT-ACTION
+               MOVE SQL-LASTNAME TO WS-AUDIT-DETAIL
+               CALL 'logaudit' USING WS-FOUND-UUID, WS-AUDIT-ACTION,
+                   WS-AUDIT-DETAIL
+               END-CALL
+               MOVE 'Adherent mis a jour avec succes.'
+                   TO WS-ERROR-MESSAGE
+           END-IF.
