@@ -0,0 +1,172 @@
+      ******************************************************************
+      *    [AL] Le programme 'Detail contrats Adherent' affiche la     *
+      *    liste des contrats (table CONTRACT) rattaches a l'adherent  *
+      *    selectionne dans menucust.                                  *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. detacust.
+       AUTHOR.       Martial.
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-FOUND-UUID            PIC X(36).
+       01  WS-NOT-FOUND-FLAG        PIC X(01) VALUE 'N'.
+
+       01  WS-CONTRACT-TABLE.
+           03 WS-CONTRACT-CNT       PIC 9(04) VALUE 0.
+           03 WS-CONTRACT OCCURS 200 TIMES
+                       INDEXED BY WS-CONTRACT-IDX.
+               05 WS-CONTRACT-PRODUCT-CODE    PIC X(10).
+               05 WS-CONTRACT-START-DATE      PIC X(10).
+               05 WS-CONTRACT-END-DATE        PIC X(10).
+               05 WS-CONTRACT-PREMIUM-AMOUNT  PIC 9(07)V99.
+               05 WS-CONTRACT-STATUS          PIC X(01).
+
+       01  WS-RETURN-CHOICE         PIC X(01).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  SQL-FIRSTNAME            PIC X(14).
+       01  SQL-LASTNAME             PIC X(14).
+       01  SQL-UUID                 PIC X(36).
+       01  SQL-PRODUCT-CODE         PIC X(10).
+       01  SQL-START-DATE           PIC X(10).
+       01  SQL-END-DATE             PIC X(10).
+       01  SQL-PREMIUM-AMOUNT       PIC 9(07)V99.
+       01  SQL-STATUS                PIC X(01).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-NAME.
+           05  LK-FIRSTNAME             PIC X(14).
+           05  FILLER                   PIC X(01).
+           05  LK-LASTNAME              PIC X(14).
+
+       SCREEN SECTION.
+       01  CONTRACT-LIST-SCREEN FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+           05 FILLER PIC X(18) VALUE 'LISTE DES CONTRATS'
+           LINE 6 COL 91 FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-RETURN-CHOICE LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(14) VALUE 'Retour menu' LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER-NAME.
+       0000-START-MAIN.
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Erreur : connexion a la base de donnees '
+                   'impossible.'
+               GOBACK
+           END-IF.
+
+           MOVE LK-FIRSTNAME TO SQL-FIRSTNAME.
+           MOVE LK-LASTNAME  TO SQL-LASTNAME.
+
+           PERFORM FIND-CUSTOMER-UUID.
+
+           IF WS-NOT-FOUND-FLAG = 'Y'
+               DISPLAY 'Erreur : aucun adherent actif ne correspond '
+                   'a ce nom.'
+           ELSE
+               PERFORM LIST-CONTRACTS
+               PERFORM DISPLAY-CONTRACTS
+               ACCEPT CONTRACT-LIST-SCREEN
+           END-IF.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      *    [AL] Recherche l'identifiant de l'adherent concerne
+       FIND-CUSTOMER-UUID.
+           EXEC SQL
+               SELECT customer_uuid INTO :SQL-UUID
+               FROM customer
+               WHERE customer_lastname = TRIM(:SQL-LASTNAME)
+               AND customer_firstname = TRIM(:SQL-FIRSTNAME)
+               AND customer_active != 'A'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-NOT-FOUND-FLAG
+           ELSE
+               MOVE 'N' TO WS-NOT-FOUND-FLAG
+               MOVE SQL-UUID TO WS-FOUND-UUID
+           END-IF.
+
+      *    [AL] Parcours les contrats rattaches a l'adherent
+       LIST-CONTRACTS.
+           MOVE ZERO TO WS-CONTRACT-CNT
+
+           EXEC SQL
+               DECLARE CRSCONTRACT CURSOR FOR
+               SELECT contract_product_code, contract_start_date,
+                      contract_end_date, contract_premium_amount,
+                      contract_status
+               FROM contract
+               WHERE contract_customer_uuid = :WS-FOUND-UUID
+               ORDER BY contract_start_date
+           END-EXEC.
+
+           EXEC SQL OPEN CRSCONTRACT END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+               EXEC SQL
+                   FETCH CRSCONTRACT
+                   INTO :SQL-PRODUCT-CODE, :SQL-START-DATE,
+                        :SQL-END-DATE, :SQL-PREMIUM-AMOUNT,
+                        :SQL-STATUS
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN ZERO
+                       IF WS-CONTRACT-CNT < 200
+                           ADD 1 TO WS-CONTRACT-CNT
+                           MOVE SQL-PRODUCT-CODE TO
+                               WS-CONTRACT-PRODUCT-CODE(WS-CONTRACT-CNT)
+                           MOVE SQL-START-DATE TO
+                               WS-CONTRACT-START-DATE(WS-CONTRACT-CNT)
+                           MOVE SQL-END-DATE TO
+                               WS-CONTRACT-END-DATE(WS-CONTRACT-CNT)
+                           MOVE SQL-PREMIUM-AMOUNT TO
+                             WS-CONTRACT-PREMIUM-AMOUNT(WS-CONTRACT-CNT)
+                           MOVE SQL-STATUS TO
+                               WS-CONTRACT-STATUS(WS-CONTRACT-CNT)
+                       END-IF
+                   WHEN 100
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'ERREUR FETCH CRSCONTRACT : ' SQLCODE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL CLOSE CRSCONTRACT END-EXEC.
+
+      *    [AL] Affiche la liste des contrats trouves
+       DISPLAY-CONTRACTS.
+           IF WS-CONTRACT-CNT = 0
+               DISPLAY 'Aucun contrat pour cet adherent.'
+           ELSE
+               PERFORM VARYING WS-CONTRACT-IDX FROM 1 BY 1
+                   UNTIL WS-CONTRACT-IDX > WS-CONTRACT-CNT
+                   DISPLAY WS-CONTRACT-PRODUCT-CODE(WS-CONTRACT-IDX)
+                       ' ' WS-CONTRACT-START-DATE(WS-CONTRACT-IDX)
+                       ' ' WS-CONTRACT-END-DATE(WS-CONTRACT-IDX)
+                       ' ' WS-CONTRACT-PREMIUM-AMOUNT(WS-CONTRACT-IDX)
+                       ' ' WS-CONTRACT-STATUS(WS-CONTRACT-IDX)
+               END-PERFORM
+           END-IF.
