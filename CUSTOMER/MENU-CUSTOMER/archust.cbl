@@ -0,0 +1,113 @@
+      ******************************************************************
+      *    [AL] Le programme 'Archive Adherent logic' archive un       *
+      *    adhérent dans la table customer : il positionne             *
+      *    CUSTOMER_ACTIVE a 'A' et stamp CUSTOMER_CLOSE_DATE.          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. archust.
+       AUTHOR.       Martial.
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-FOUND-UUID            PIC X(36).
+       01  WS-NOT-FOUND-FLAG        PIC X(01) VALUE 'N'.
+       01  WS-AUTHORIZED-FLAG       PIC X(01) VALUE 'N'.
+       01  WS-AUDIT-ACTION          PIC X(20).
+       01  WS-AUDIT-DETAIL          PIC X(200).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  SQL-FIRSTNAME            PIC X(14).
+       01  SQL-LASTNAME             PIC X(14).
+       01  SQL-UUID                 PIC X(36).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-NAME.
+           05  LK-FIRSTNAME             PIC X(14).
+           05  FILLER                   PIC X(01).
+           05  LK-LASTNAME              PIC X(14).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER-NAME.
+       0000-START-MAIN.
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Erreur : connexion a la base de donnees '
+                   'impossible.'
+               GOBACK
+           END-IF.
+
+           CALL 'chkrole' USING 'SUPERVISOR', WS-AUTHORIZED-FLAG
+           END-CALL.
+           IF WS-AUTHORIZED-FLAG NOT = 'Y'
+               DISPLAY 'Erreur : habilitation insuffisante pour '
+                   'archiver un adherent.'
+               EXEC SQL DISCONNECT ALL END-EXEC
+               GOBACK
+           END-IF.
+
+           MOVE LK-FIRSTNAME TO SQL-FIRSTNAME.
+           MOVE LK-LASTNAME  TO SQL-LASTNAME.
+
+           PERFORM FIND-CUSTOMER-UUID.
+
+           IF WS-NOT-FOUND-FLAG = 'Y'
+               DISPLAY 'Erreur : aucun adherent actif ne correspond '
+                   'a ce nom.'
+           ELSE
+               PERFORM ARCHIVE-CUSTOMER
+           END-IF.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      *    [AL] Recherche l'identifiant de l'adherent actif a archiver
+       FIND-CUSTOMER-UUID.
+           EXEC SQL
+               SELECT customer_uuid INTO :SQL-UUID
+               FROM customer
+               WHERE customer_lastname = TRIM(:SQL-LASTNAME)
+               AND customer_firstname = TRIM(:SQL-FIRSTNAME)
+               AND customer_active != 'A'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-NOT-FOUND-FLAG
+           ELSE
+               MOVE 'N' TO WS-NOT-FOUND-FLAG
+               MOVE SQL-UUID TO WS-FOUND-UUID
+           END-IF.
+
+      *    [AL] Positionne l'adherent comme archive et stamp la date
+       ARCHIVE-CUSTOMER.
+           EXEC SQL
+               UPDATE customer
+               SET customer_active = 'A',
+                   customer_close_date = CURRENT_DATE
+               WHERE customer_uuid = :WS-FOUND-UUID
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Erreur technique lors de l''archivage, '
+                   'code SQL : ' SQLCODE
+           ELSE
+               MOVE 'ARCHIVAGE' TO WS-AUDIT-ACTION
+               MOVE SQL-LASTNAME TO WS-AUDIT-DETAIL
+               CALL 'logaudit' USING WS-FOUND-UUID, WS-AUDIT-ACTION,
+                   WS-AUDIT-DETAIL
+               END-CALL
+               DISPLAY 'Adherent archive avec succes.'
+           END-IF.
