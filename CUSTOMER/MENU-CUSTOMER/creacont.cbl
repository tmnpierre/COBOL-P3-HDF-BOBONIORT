@@ -0,0 +1,166 @@
+      ******************************************************************
+      *    [MF] Le programme 'Create Contract logic' ajoute un contrat *
+      *    dans la table CONTRACT pour l'adherent selectionne dans     *
+      *    menucust.                                                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. creacont.
+       AUTHOR.       Martial.
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-FOUND-UUID            PIC X(36).
+       01  WS-NOT-FOUND-FLAG        PIC X(01) VALUE 'N'.
+       01  WS-AUDIT-ACTION          PIC X(20).
+       01  WS-AUDIT-DETAIL          PIC X(200).
+
+       01  WS-CREATE-SCREEN-VALIDATION PIC X(01).
+       01  WS-ERROR-MESSAGE            PIC X(70).
+
+       01  WS-CONTRACT-NEW.
+           05  WS-PRODUCT-CODE      PIC X(10).
+           05  WS-START-DATE        PIC X(10).
+           05  WS-END-DATE          PIC X(10).
+           05  WS-PREMIUM-AMOUNT    PIC 9(07)V99.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  SQL-FIRSTNAME            PIC X(14).
+       01  SQL-LASTNAME             PIC X(14).
+       01  SQL-UUID                 PIC X(36).
+       01  SQL-PRODUCT-CODE         PIC X(10).
+       01  SQL-START-DATE           PIC X(10).
+       01  SQL-END-DATE             PIC X(10).
+       01  SQL-PREMIUM-AMOUNT       PIC 9(07)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-NAME.
+           05  LK-FIRSTNAME             PIC X(14).
+           05  FILLER                   PIC X(01).
+           05  LK-LASTNAME              PIC X(14).
+
+       SCREEN SECTION.
+       01  CREATE-CONTRACT-SCREEN FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+           05 FILLER PIC X(21) VALUE 'AJOUTER UN CONTRAT' LINE 6 COL 91
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(13) VALUE 'Code produit' LINE 13 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 13 COL 53.
+           05 FILLER PIC X(10) TO WS-PRODUCT-CODE LINE 13 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(13) VALUE 'Date de debut' LINE 15 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 15 COL 53.
+           05 FILLER PIC X(10) TO WS-START-DATE LINE 15 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(11) VALUE 'Date de fin' LINE 17 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 17 COL 53.
+           05 FILLER PIC X(10) TO WS-END-DATE LINE 17 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(14) VALUE 'Prime annuelle' LINE 19 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 19 COL 53.
+           05 FILLER PIC 9(07)V99 TO WS-PREMIUM-AMOUNT LINE 19 COL 55
+           AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(15) VALUE 'Valider l''ajout'
+           LINE 28 COL 21 FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-CREATE-SCREEN-VALIDATION
+           LINE 28 COL 55
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(70) FROM WS-ERROR-MESSAGE LINE 30 COL 21
+           AUTO FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-CUSTOMER-NAME.
+       0000-START-MAIN.
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'Erreur : connexion a la base de donnees '
+                   'impossible.'
+               GOBACK
+           END-IF.
+
+           MOVE LK-FIRSTNAME TO SQL-FIRSTNAME.
+           MOVE LK-LASTNAME  TO SQL-LASTNAME.
+
+           PERFORM FIND-CUSTOMER-UUID.
+
+           IF WS-NOT-FOUND-FLAG = 'Y'
+               DISPLAY 'Erreur : aucun adherent actif ne correspond '
+                   'a ce nom.'
+           ELSE
+               ACCEPT CREATE-CONTRACT-SCREEN
+               PERFORM INSERT-CONTRACT
+           END-IF.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      *    [MF] Recherche l'identifiant de l'adherent concerne
+       FIND-CUSTOMER-UUID.
+           EXEC SQL
+               SELECT customer_uuid INTO :SQL-UUID
+               FROM customer
+               WHERE customer_lastname = TRIM(:SQL-LASTNAME)
+               AND customer_firstname = TRIM(:SQL-FIRSTNAME)
+               AND customer_active != 'A'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Y' TO WS-NOT-FOUND-FLAG
+           ELSE
+               MOVE 'N' TO WS-NOT-FOUND-FLAG
+               MOVE SQL-UUID TO WS-FOUND-UUID
+           END-IF.
+
+      *    [MF] Ajoute la ligne contract rattachee a l'adherent trouve
+       INSERT-CONTRACT.
+           MOVE WS-PRODUCT-CODE   TO SQL-PRODUCT-CODE.
+           MOVE WS-START-DATE     TO SQL-START-DATE.
+           MOVE WS-END-DATE       TO SQL-END-DATE.
+           MOVE WS-PREMIUM-AMOUNT TO SQL-PREMIUM-AMOUNT.
+
+           EXEC SQL
+               INSERT INTO CONTRACT (
+                   CONTRACT_CUSTOMER_UUID, CONTRACT_PRODUCT_CODE,
+                   CONTRACT_START_DATE, CONTRACT_END_DATE,
+                   CONTRACT_PREMIUM_AMOUNT, CONTRACT_STATUS )
+               VALUES ( :WS-FOUND-UUID, :SQL-PRODUCT-CODE,
+                        :SQL-START-DATE, :SQL-END-DATE,
+                        :SQL-PREMIUM-AMOUNT, 'A' )
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE 'Erreur technique lors de la creation du contrat.'
+                   TO WS-ERROR-MESSAGE
+           ELSE
+               MOVE 'CONTRAT-AJOUT' TO WS-AUDIT-ACTION
+               MOVE SQL-PRODUCT-CODE TO WS-AUDIT-DETAIL
+               CALL 'logaudit' USING WS-FOUND-UUID, WS-AUDIT-ACTION,
+                   WS-AUDIT-DETAIL
+               END-CALL
+               MOVE 'Contrat ajoute avec succes.' TO WS-ERROR-MESSAGE
+           END-IF.
