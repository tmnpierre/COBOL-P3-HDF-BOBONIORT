@@ -0,0 +1,62 @@
+       01  SCREEN-SECTION-MENU-USER FOREGROUND-COLOR IS 2.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+      *    [YM] TITRE.                                                 *
+      ******************************************************************
+           05 FILLER PIC X(16) VALUE 'GESTION ADHERENT' LINE 6 COL 91
+           FOREGROUND-COLOR IS 2.
+
+      ******************************************************************
+      *    [YM] ADHERENT CONCERNE.                                     *
+      ******************************************************************
+           05 FILLER PIC X(06) VALUE 'Nom' LINE 11 COL 21.
+           05 FILLER PIC X VALUE ':' LINE 11 COL 53.
+           05 FILLER PIC X(14) TO LK-LASTNAME LINE 11 COL 55 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(06) VALUE 'Prenom' LINE 11 COL 111.
+           05 FILLER PIC X VALUE ':' LINE 11 COL 129.
+           05 FILLER PIC X(14) TO LK-FIRSTNAME LINE 11 COL 131 AUTO
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+      ******************************************************************
+      *    [YM] OPTIONS DU MENU.                                       *
+      ******************************************************************
+           05 FILLER PIC X(22) VALUE "Modifier l'adherent"
+           LINE 16 COL 21 FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-CUSTOMER-MODIF LINE 16 COL 53
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(18) VALUE 'Liste des contrats'
+           LINE 18 COL 21 FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-CONTRACT-LIST LINE 18 COL 53
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(20) VALUE "Archiver l'adherent"
+           LINE 20 COL 21 FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-CUST-ARCHIVE LINE 20 COL 53
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(18) VALUE 'Ajouter un contrat'
+           LINE 22 COL 21 FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-CONTRACT-ADD LINE 22 COL 53
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(19) VALUE 'Resilier un contrat'
+           LINE 24 COL 21 FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-CONTRACT-TERM LINE 24 COL 53
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(01) TO WS-CALL-MENU LINE 34 COL 170
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+           05 FILLER PIC X(14) VALUE 'Retour menu' LINE 34 COL 172
+           FOREGROUND-COLOR IS 2.
