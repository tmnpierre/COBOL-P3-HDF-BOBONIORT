@@ -23,10 +23,14 @@
        01  WS-CREATE-CHOICE     PIC X(01)   VALUE SPACE       .
        01  WS-SEARCH-CHOICE     PIC X(01)   VALUE SPACE       .
        01  WS-RETURN-CHOICE     PIC X(01)   VALUE SPACE       .
+      *    [IM] compteurs du bandeau KPI, rafraichis par lookkpi a
+      *    chaque tour de boucle de l'ecran
+       01  WS-KPI-ACTIVE-COUNT  PIC 9(06)   VALUE ZERO        .
+       01  WS-KPI-ARCHIVE-COUNT PIC 9(06)   VALUE ZERO        .
 
       ******************************************************************
        SCREEN SECTION.
-           COPY MENU-LOOK-SCREEN.CPY
+           COPY 'menu-look-screen.cpy'.
 
       ******************************************************************
        PROCEDURE DIVISION.
@@ -48,6 +52,8 @@
       ****************************************************************** 
        1000-SCREEN-LOOP-START.   
            PERFORM UNTIL WS-SELECT-OPTION = 'TRUE'            
+              CALL 'lookkpi' USING WS-KPI-ACTIVE-COUNT
+                                    WS-KPI-ARCHIVE-COUNT
               ACCEPT MENU-LOOK-SCREEN  
               PERFORM 3000-WITCH-CHOICE-START
                     THRU END-3000-WITCH-CHOICE
