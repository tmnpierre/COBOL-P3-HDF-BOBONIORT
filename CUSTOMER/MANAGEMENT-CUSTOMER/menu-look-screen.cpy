@@ -0,0 +1,41 @@
+      ******************************************************************
+      *    Copybook ecran du menu de creation/recherche (menulook).    *
+      ******************************************************************
+       01  MENU-LOOK-SCREEN.
+           05 BLANK SCREEN.
+           05 FILLER PIC X(29) VALUE 'CREER OU RECHERCHER ADHERENT'
+           LINE 6 COL 82 FOREGROUND-COLOR IS 2.
+
+      *    [IM] En-tete KPI, rafraichi a chaque tour de boucle pour
+      *    rester a jour tant que l'utilisateur reste sur l'ecran.
+           05 FILLER PIC X(17) VALUE 'Adherents actifs' LINE 9 COL 21
+           FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) VALUE ':' LINE 9 COL 39
+           FOREGROUND-COLOR IS 2.
+           05 FILLER PIC 9(06) FROM WS-KPI-ACTIVE-COUNT LINE 9 COL 41
+           FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(19) VALUE 'Adherents archives' LINE 10
+           COL 21 FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) VALUE ':' LINE 10 COL 41
+           FOREGROUND-COLOR IS 2.
+           05 FILLER PIC 9(06) FROM WS-KPI-ARCHIVE-COUNT LINE 10
+           COL 43 FOREGROUND-COLOR IS 2.
+
+           05 FILLER PIC X(16) VALUE 'Creer adherent' LINE 13 COL 21
+           FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-CREATE-CHOICE LINE 13 COL 55
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(20) VALUE 'Rechercher adherent' LINE 15
+           COL 21 FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-SEARCH-CHOICE LINE 15 COL 55
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
+
+           05 FILLER PIC X(13) VALUE 'Retour menu' LINE 17 COL 21
+           FOREGROUND-COLOR IS 2.
+           05 FILLER PIC X(01) TO WS-RETURN-CHOICE LINE 17 COL 55
+           BACKGROUND-COLOR IS 2
+           FOREGROUND-COLOR IS 0.
