@@ -0,0 +1,84 @@
+      ******************************************************************
+      *    [IM] Le programme 'look KPI' renvoie les compteurs affiches *
+      *    dans le bandeau du menu menulook : nombre d'adherents       *
+      *    actifs et nombre d'adherents archives dans la table         *
+      *    customer.                                                   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lookkpi.
+       AUTHOR.       Isabelle.
+      ******************************************************************
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME   PIC  X(11).
+       01  USERNAME PIC  X(05).
+       01  PASSWD   PIC  X(10).
+       01  SQL-ACTIVE-COUNT        PIC 9(06).
+       01  SQL-ARCHIVE-COUNT       PIC 9(06).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  LK-ACTIVE-COUNT         PIC 9(06).
+       01  LK-ARCHIVE-COUNT        PIC 9(06).
+
+      ******************************************************************
+
+       PROCEDURE DIVISION USING LK-ACTIVE-COUNT LK-ARCHIVE-COUNT.
+       0000-START-MAIN.
+           MOVE ZERO TO LK-ACTIVE-COUNT.
+           MOVE ZERO TO LK-ARCHIVE-COUNT.
+
+           CALL 'getdbcred' USING DBNAME, USERNAME, PASSWD
+           END-CALL.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'lookkpi', 'CONNECT', SQLCODE
+               END-CALL
+               GOBACK
+           END-IF.
+
+           PERFORM COUNT-ACTIVE-CUSTOMERS.
+           PERFORM COUNT-ARCHIVED-CUSTOMERS.
+
+           MOVE SQL-ACTIVE-COUNT  TO LK-ACTIVE-COUNT.
+           MOVE SQL-ARCHIVE-COUNT TO LK-ARCHIVE-COUNT.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+           GOBACK.
+
+      *    [IM] Compte les adherents non archives
+       COUNT-ACTIVE-CUSTOMERS.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-ACTIVE-COUNT
+               FROM customer
+               WHERE customer_active != 'A'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'lookkpi', 'COUNT-ACTIVE',
+                   SQLCODE
+               END-CALL
+               MOVE ZERO TO SQL-ACTIVE-COUNT
+           END-IF.
+
+      *    [IM] Compte les adherents archives
+       COUNT-ARCHIVED-CUSTOMERS.
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-ARCHIVE-COUNT
+               FROM customer
+               WHERE customer_active = 'A'
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               CALL 'logsqlerr' USING 'lookkpi', 'COUNT-ARCHIVED',
+                   SQLCODE
+               END-CALL
+               MOVE ZERO TO SQL-ARCHIVE-COUNT
+           END-IF.
